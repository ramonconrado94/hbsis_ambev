@@ -19,7 +19,7 @@
                   ORGANIZATION         IS INDEXED
                   ACCESS MODE          IS DYNAMIC
                   RECORD KEY           IS FD-CLI-COD-CLIENTE
-                  ALTERNATE RECORD KEY IS FD-CLI-CNPJ
+                  ALTERNATE RECORD KEY IS FD-CLI-CNPJ WITH DUPLICATES
                   LOCK MODE            IS MANUAL
                   FILE STATUS          IS WS-FS-ARQ-CLIE.
 
@@ -28,6 +28,9 @@
                   ACCESS MODE          IS DYNAMIC
                   RECORD KEY           IS FD-VEND-COD-VENDEDOR
                   ALTERNATE RECORD KEY IS FD-VEND-CPF
+                                       WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS FD-VEND-CNPJ
+                                       WITH DUPLICATES
                   LOCK MODE            IS MANUAL
                   FILE STATUS          IS WS-FS-ARQ-VEND.
 
@@ -37,6 +40,24 @@
                   LOCK MODE            IS MANUAL
                   FILE STATUS          IS WS-FS-ARQ-RESULT.
 
+           SELECT ARQ-EXCECAO          ASSIGN TO DISK "DISTEXC.RPT"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-EXCECAO.
+
+           SELECT ARQ-CKPT             ASSIGN TO DISK "DISTCKPT.TXT"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-CKPT.
+
+           SELECT ARQ-PARAM            ASSIGN TO DISK "DISTPARM.TXT"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-PARAM.
+
 
        DATA                            DIVISION.
        FILE                            SECTION.
@@ -46,23 +67,37 @@
        01  FD-CLIENTE.
            05 FD-CLI-COD-CLIENTE       PIC 9(007).
            05 FD-CLI-CNPJ              PIC 9(014).
+           05 FD-CLI-FILIAL            PIC 9(004).
            05 FD-CLI-RZ-SOCIAL         PIC X(040).
            05 FD-CLI-LATITUDE          PIC S9(003)V9(008).
            05 FD-CLI-LONGITUDE         PIC S9(003)V9(008).
            05 FD-CLI-COD-VENDEDOR      PIC 9(003).
+           05 FD-CLI-STATUS            PIC X(001).
+               88 FD-CLI-ATIVO                             VALUE 'A'.
+               88 FD-CLI-INATIVO                           VALUE 'I'.
+           05 FD-CLI-TELEFONE          PIC X(015).
+           05 FD-CLI-EMAIL             PIC X(040).
+           05 FD-CLI-CONTATO           PIC X(040).
 
        FD  ARQ-VENDEDOR
            LABEL RECORD                IS STANDARD.
        01  FD-VENDEDOR.
            05 FD-VEND-COD-VENDEDOR     PIC 9(003).
+           05 FD-VEND-TIPO-DOC         PIC X(001).
+               88 FD-VEND-PESSOA-FISICA                    VALUE 'F'.
+               88 FD-VEND-PESSOA-JURIDICA                  VALUE 'J'.
            05 FD-VEND-CPF              PIC 9(011).
+           05 FD-VEND-CNPJ             PIC 9(014).
            05 FD-VEND-NOME             PIC X(040).
            05 FD-VEND-LATITUDE         PIC S9(003)V9(008).
            05 FD-VEND-LONGITUDE        PIC S9(003)V9(008).
+           05 FD-VEND-QTD-MAX-CLIENTES PIC 9(005).
 
        FD  ARQ-RESULT
            LABEL RECORD                IS STANDARD.
        01  FD-RESULT.
+           05 FD-RESULT-TIPO           PIC X(001).
+           05 FILLER                   PIC X(001).
            05 FD-RESULT-COD-CLIE       PIC 9(007).
            05 FILLER                   PIC X(001).
            05 FD-RESULT-RZ-SOCIAL      PIC X(040).
@@ -72,12 +107,83 @@
            05 FD-RESULT-NOME           PIC X(040).
            05 FILLER                   PIC X(001).
            05 FD-RESULT-DISTANCIA      PIC 9(010)V9(008).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-COD-VEND-2     PIC 9(003).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-NOME-2         PIC X(040).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-COD-VEND-3     PIC 9(003).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-NOME-3         PIC X(040).
+
+       01  FD-RESULT-TRAILER.
+           05 FD-TRL-TIPO              PIC X(001).
+           05 FILLER                   PIC X(001).
+           05 FD-TRL-DATA              PIC 9(008).
+           05 FILLER                   PIC X(001).
+           05 FD-TRL-QTD-PROCESSADOS   PIC 9(007).
+           05 FILLER                   PIC X(001).
+           05 FD-TRL-QTD-NAO-ATRIB     PIC 9(007).
+           05 FILLER                   PIC X(001).
+           05 FD-TRL-OPERADOR          PIC X(010).
+
+       FD  ARQ-EXCECAO
+           LABEL RECORD                IS STANDARD.
+       01  FD-EXCECAO.
+           05 FD-EXC-COD-CLIE          PIC 9(007).
+           05 FILLER                   PIC X(001).
+           05 FD-EXC-RZ-SOCIAL         PIC X(040).
+           05 FILLER                   PIC X(001).
+           05 FD-EXC-COD-VEND          PIC 9(003).
+           05 FILLER                   PIC X(001).
+           05 FD-EXC-NOME              PIC X(040).
+           05 FILLER                   PIC X(001).
+           05 FD-EXC-DISTANCIA         PIC 9(010)V9(008).
+           05 FILLER                   PIC X(001).
+           05 FD-EXC-MOTIVO            PIC X(040).
+
+       FD  ARQ-CKPT
+           LABEL RECORD                IS STANDARD.
+       01  FD-CKPT.
+           05 FD-CKPT-COD-CLIENTE      PIC 9(007).
+
+       FD  ARQ-PARAM
+           LABEL RECORD                IS STANDARD.
+       01  FD-PARAM.
+           05 FD-PARM-DIST-MAXIMA      PIC 9(010)V9(008).
+           05 FILLER                   PIC X(001).
+           05 FD-PARM-VEND-MAXIMO      PIC 9(005).
+           05 FILLER                   PIC X(001).
+           05 FD-PARM-RAIO-TERRA       PIC 9(005)V9(003).
 
        WORKING-STORAGE                 SECTION.
 
        77  WS-FS-ARQ-CLIE              PIC X(002)          VALUE SPACES.
        77  WS-FS-ARQ-VEND              PIC X(002)          VALUE SPACES.
        77  WS-FS-ARQ-RESULT            PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-EXCECAO           PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-CKPT              PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-PARAM             PIC X(002)          VALUE SPACES.
+
+       77  WS-DIST-MAXIMA              PIC 9(010)V9(008)   VALUE
+                                                           50000,00000000.
+
+       77  WS-VEND-MAXIMO-CLIENTES     PIC 9(005)          VALUE 00100.
+       77  WS-VEND-CAPACIDADE-EFETIVA  PIC 9(005)          VALUE ZEROS.
+       77  WS-RAIO-TERRA               PIC 9(005)V9(003)   VALUE
+                                                           6731,000.
+       77  WS-IDX-VEND                 PIC 9(004)          VALUE ZEROS.
+
+       77  WS-FILTRO-ATIVO             PIC X(001)          VALUE 'N'.
+           88 WS-EXECUCAO-FILTRADA                          VALUE 'S'.
+
+       77  WS-CKPT-COD-CLIENTE         PIC 9(007)          VALUE ZEROS.
+       77  WS-CKPT-INTERVALO           PIC 9(003)          VALUE 050.
+       77  WS-CKPT-CONTADOR            PIC 9(003)          VALUE ZEROS.
+
+       01  WS-TAB-CONTAGEM-VENDEDOR.
+           05 WS-CONTAGEM-VEND         PIC 9(005)          VALUE ZEROS
+                                       OCCURS 999 TIMES.
 
        01  WS-LAT-CLI                  PIC S9(003)V9(008)  VALUE ZEROS.
        01  WS-LAT-VEN                  PIC S9(003)V9(008)  VALUE ZEROS.
@@ -89,6 +195,8 @@
        01  WS-C                        PIC S9(003)V9(008)  VALUE ZEROS.
 
        01  WS-RESULT.
+           05 WS-RESULT-TIPO           PIC X(001)          VALUE 'D'.
+           05 FILLER                   PIC X(001)          VALUE ';'.
            05 WS-RESULT-COD-CLIE       PIC 9(007)          VALUE ZEROS.
            05 FILLER                   PIC X(001)          VALUE ';'.
            05 WS-RESULT-RZ-SOCIAL      PIC X(040)          VALUE SPACES.
@@ -98,7 +206,45 @@
            05 WS-RESULT-NOME           PIC X(040)          VALUE SPACES.
            05 FILLER                   PIC X(001)          VALUE ';'.
            05 WS-RESULT-DISTANCIA      PIC 9(010)V9(008)   VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-RESULT-COD-VEND-2     PIC 9(003)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-RESULT-NOME-2         PIC X(040)          VALUE SPACES.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-RESULT-COD-VEND-3     PIC 9(003)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-RESULT-NOME-3         PIC X(040)          VALUE SPACES.
+
+       01  WS-RESULT-DISTANCIA-2       PIC 9(010)V9(008)   VALUE ZEROS.
+       01  WS-RESULT-DISTANCIA-3       PIC 9(010)V9(008)   VALUE ZEROS.
+
+       01  WS-TRAILER.
+           05 WS-TRL-TIPO              PIC X(001)          VALUE 'T'.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-TRL-DATA              PIC 9(008)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-TRL-QTD-PROCESSADOS   PIC 9(007)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-TRL-QTD-NAO-ATRIB     PIC 9(007)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-TRL-OPERADOR          PIC X(010)          VALUE SPACES.
+
+       01  WS-EXCECAO.
+           05 WS-EXC-COD-CLIE          PIC 9(007)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-EXC-RZ-SOCIAL         PIC X(040)          VALUE SPACES.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-EXC-COD-VEND          PIC 9(003)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-EXC-NOME              PIC X(040)          VALUE SPACES.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-EXC-DISTANCIA         PIC 9(010)V9(008)   VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-EXC-MOTIVO            PIC X(040)          VALUE SPACES.
 
+       01  WS-CONTADORES.
+           05 WS-QTD-CLI-PROCESSADOS   PIC 9(007)          VALUE ZEROS.
+           05 WS-QTD-CLI-NAO-ATRIB     PIC 9(007)          VALUE ZEROS.
 
        01  WS-CALC-DISTANCIA           PIC 9(010)V9(008)   VALUE ZEROS.
        01  WS-FIM-ARQ-IMPORTA          PIC X(001)          VALUE SPACES.
@@ -125,18 +271,76 @@
 
        1000-INICIALIZAR                SECTION.
 
+           PERFORM 1105-ZERAR-CONTAGEM-VENDEDOR
+           PERFORM 1107-LER-PARAMETROS
+           PERFORM 1106-VERIFICAR-FILTRO-ATIVO
+           PERFORM 1198-LER-CHECKPOINT
            PERFORM 1110-ABRIR-ARQ-CLIENTE
-           PERFORM 1140-ABRIR-ARQ-VENDEDOR
            PERFORM 1170-ABRIR-ARQ-RESULT
+           PERFORM 1195-ABRIR-ARQ-EXCECAO
            .
        1000-99-FIM.                    EXIT.
 
+       1106-VERIFICAR-FILTRO-ATIVO     SECTION.
+
+           IF BOOKDSTR-REG-COD-CLIE-FILTRO
+                                       GREATER ZEROS OR
+                                       BOOKDSTR-REG-COD-VEND-FILTRO
+                                       GREATER ZEROS
+             MOVE 'S'                  TO WS-FILTRO-ATIVO
+           ELSE
+             MOVE 'N'                  TO WS-FILTRO-ATIVO
+           END-IF
+
+           .
+       1106-99-FIM.                    EXIT.
+
+       1105-ZERAR-CONTAGEM-VENDEDOR    SECTION.
+
+           MOVE 1                      TO WS-IDX-VEND
+
+           PERFORM                     UNTIL WS-IDX-VEND
+                                       GREATER 999
+             MOVE ZEROS                TO WS-CONTAGEM-VEND(WS-IDX-VEND)
+             ADD 1                     TO WS-IDX-VEND
+           END-PERFORM
+
+           .
+       1105-99-FIM.                    EXIT.
+
+       1107-LER-PARAMETROS              SECTION.
+
+           OPEN INPUT ARQ-PARAM
+
+           IF WS-FS-ARQ-PARAM          EQUAL ZEROS
+             READ ARQ-PARAM             INTO FD-PARAM
+             IF WS-FS-ARQ-PARAM        EQUAL ZEROS
+               MOVE FD-PARM-DIST-MAXIMA
+                                       TO WS-DIST-MAXIMA
+               MOVE FD-PARM-VEND-MAXIMO
+                                       TO WS-VEND-MAXIMO-CLIENTES
+               MOVE FD-PARM-RAIO-TERRA TO WS-RAIO-TERRA
+             END-IF
+             CLOSE ARQ-PARAM
+           END-IF
+
+           .
+       1107-99-FIM.                    EXIT.
+
        1110-ABRIR-ARQ-CLIENTE          SECTION.
 
-           OPEN INPUT ARQ-CLIENTE
+           OPEN I-O ARQ-CLIENTE
 
            IF WS-FS-ARQ-CLIE           EQUAL ZEROS OR 05
-             CONTINUE
+             IF WS-CKPT-COD-CLIENTE    GREATER ZEROS
+               MOVE WS-CKPT-COD-CLIENTE
+                                       TO FD-CLI-COD-CLIENTE
+               START ARQ-CLIENTE       KEY IS GREATER
+                                       FD-CLI-COD-CLIENTE
+               IF WS-FS-ARQ-CLIE       NOT EQUAL ZEROS
+                 MOVE '10'             TO WS-FS-ARQ-CLIE
+               END-IF
+             END-IF
            ELSE
              MOVE 2                    TO BOOKDSTR-CTRL-COD
              MOVE 'ERRO NA ABERTURA DO ARQUIVO CLIENTE'
@@ -164,6 +368,22 @@
            .
        1120-99-FIM.                    EXIT.
 
+       1125-REGRAVAR-ARQ-CLIENTE       SECTION.
+
+           REWRITE FD-CLIENTE
+
+           IF WS-FS-ARQ-CLIE           EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKDSTR-CTRL-COD
+             MOVE "ERRO NA ATUALIZACAO DO ARQUIVO CLIENTE"
+                                       TO BOOKDSTR-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1125-99-FIM.                    EXIT.
+
 
        1130-FECHAR-ARQ-CLIENTE         SECTION.
 
@@ -232,7 +452,14 @@
 
        1170-ABRIR-ARQ-RESULT           SECTION.
 
-           OPEN OUTPUT ARQ-RESULT
+           IF WS-EXECUCAO-FILTRADA
+             OPEN EXTEND ARQ-RESULT
+             IF WS-FS-ARQ-RESULT       EQUAL '05'
+               OPEN OUTPUT ARQ-RESULT
+             END-IF
+           ELSE
+             OPEN OUTPUT ARQ-RESULT
+           END-IF
 
            IF WS-FS-ARQ-RESULT         EQUAL ZEROS
              CONTINUE
@@ -262,6 +489,22 @@
            .
        1180-99-FIM.
 
+       1185-GRAVAR-TRAILER-RESULT      SECTION.
+
+           WRITE FD-RESULT-TRAILER      FROM WS-TRAILER
+
+           IF WS-FS-ARQ-RESULT         EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKDSTR-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO TRAILER RESULT"
+                                       TO BOOKDSTR-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1185-99-FIM.
+
        1190-FECHAR-ARQ-RESULT          SECTION.
 
            CLOSE ARQ-RESULT
@@ -278,12 +521,130 @@
            .
        1190-99-FIM.
 
+       1195-ABRIR-ARQ-EXCECAO          SECTION.
+
+           IF WS-EXECUCAO-FILTRADA
+             OPEN EXTEND ARQ-EXCECAO
+             IF WS-FS-ARQ-EXCECAO      EQUAL '05'
+               OPEN OUTPUT ARQ-EXCECAO
+             END-IF
+           ELSE
+             OPEN OUTPUT ARQ-EXCECAO
+           END-IF
+
+           IF WS-FS-ARQ-EXCECAO        EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKDSTR-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO EXCECAO"
+                                       TO BOOKDSTR-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1195-99-FIM.
+
+       1196-GRAVAR-ARQ-EXCECAO         SECTION.
+
+           WRITE FD-EXCECAO            FROM WS-EXCECAO
+
+           IF WS-FS-ARQ-EXCECAO        EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKDSTR-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO ARQUIVO EXCECAO"
+                                       TO BOOKDSTR-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1196-99-FIM.
+
+       1197-FECHAR-ARQ-EXCECAO         SECTION.
+
+           CLOSE ARQ-EXCECAO
+
+           IF WS-FS-ARQ-EXCECAO        EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKDSTR-CTRL-COD
+             MOVE "ERRO NO FECHAMENTO DO ARQUIVO EXCECAO"
+                                       TO BOOKDSTR-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1197-99-FIM.
+
+       1198-LER-CHECKPOINT              SECTION.
+
+           MOVE ZEROS                  TO WS-CKPT-COD-CLIENTE
+
+           OPEN INPUT ARQ-CKPT
+
+           IF WS-FS-ARQ-CKPT           EQUAL ZEROS
+             READ ARQ-CKPT              INTO FD-CKPT
+             IF WS-FS-ARQ-CKPT         EQUAL ZEROS
+               MOVE FD-CKPT-COD-CLIENTE
+                                       TO WS-CKPT-COD-CLIENTE
+             END-IF
+             CLOSE ARQ-CKPT
+           END-IF
+
+           .
+       1198-99-FIM.                    EXIT.
+
+       1199-GRAVAR-CHECKPOINT           SECTION.
+
+           OPEN OUTPUT ARQ-CKPT
+
+           IF WS-FS-ARQ-CKPT           EQUAL ZEROS
+             MOVE WS-CKPT-COD-CLIENTE  TO FD-CKPT-COD-CLIENTE
+             WRITE FD-CKPT
+             CLOSE ARQ-CKPT
+           ELSE
+             MOVE 2                    TO BOOKDSTR-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO CHECKPOINT"
+                                       TO BOOKDSTR-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1199-99-FIM.                    EXIT.
+
 
        2000-PROCESSAR                  SECTION.
 
-           PERFORM 2100-PROCESSAR-CLIENTE
+           MOVE ZEROS                  TO WS-QTD-CLI-PROCESSADOS
+                                       WS-QTD-CLI-NAO-ATRIB
+
+           IF BOOKDSTR-REG-COD-CLIE-FILTRO
+                                       GREATER ZEROS
+             PERFORM 2050-PROCESSAR-CLIENTE-UNICO
+           ELSE
+             IF BOOKDSTR-REG-COD-VEND-FILTRO
+                                       GREATER ZEROS
+               PERFORM 2060-PROCESSAR-CLIENTES-DO-VENDEDOR
                                        UNTIL WS-FS-ARQ-CLIE
                                        EQUAL '10'
+             ELSE
+               PERFORM 2100-PROCESSAR-CLIENTE
+                                       UNTIL WS-FS-ARQ-CLIE
+                                       EQUAL '10'
+             END-IF
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE (1:8)
+                                       TO WS-TRL-DATA
+           MOVE WS-QTD-CLI-PROCESSADOS TO WS-TRL-QTD-PROCESSADOS
+           MOVE WS-QTD-CLI-NAO-ATRIB   TO WS-TRL-QTD-NAO-ATRIB
+           MOVE BOOKDSTR-REG-OPERADOR  TO WS-TRL-OPERADOR
+           PERFORM 1185-GRAVAR-TRAILER-RESULT
+
+           IF NOT WS-EXECUCAO-FILTRADA
+             MOVE ZEROS                TO WS-CKPT-COD-CLIENTE
+             PERFORM 1199-GRAVAR-CHECKPOINT
+           END-IF
 
            MOVE ZEROS                  TO BOOKDSTR-CTRL-COD
            MOVE "CARTEIRA GERADA COM SUCESSO"
@@ -292,35 +653,193 @@
            .
        2000-99-FIM.                    EXIT.
 
+       2050-PROCESSAR-CLIENTE-UNICO    SECTION.
+
+           MOVE BOOKDSTR-REG-COD-CLIE-FILTRO
+                                       TO FD-CLI-COD-CLIENTE
+           READ ARQ-CLIENTE            INTO FD-CLIENTE
+                                       KEY IS FD-CLI-COD-CLIENTE
+
+           IF WS-FS-ARQ-CLIE           EQUAL ZEROS AND
+                                       FD-CLI-ATIVO
+             PERFORM 2110-PROCESSAR-CLIENTE-CORPO
+           ELSE
+             MOVE 1                    TO BOOKDSTR-CTRL-COD
+             MOVE "CLIENTE DO FILTRO NAO ENCONTRADO"
+                                       TO BOOKDSTR-CTRL-MSG
+           END-IF
+
+           .
+       2050-99-FIM.                    EXIT.
+
+       2060-PROCESSAR-CLIENTES-DO-VENDEDOR
+                                       SECTION.
+
+           PERFORM 1120-LER-ARQ-CLIENTE
+
+           IF WS-FS-ARQ-CLIE           NOT EQUAL '10' AND
+                                       FD-CLI-ATIVO AND
+                                       FD-CLI-COD-VENDEDOR EQUAL
+                                       BOOKDSTR-REG-COD-VEND-FILTRO
+             PERFORM 2110-PROCESSAR-CLIENTE-CORPO
+           END-IF
+
+           .
+       2060-99-FIM.                    EXIT.
+
        2100-PROCESSAR-CLIENTE          SECTION.
 
            PERFORM 1120-LER-ARQ-CLIENTE
 
-           MOVE 9999999999             TO WS-RESULT-DISTANCIA
+           IF WS-FS-ARQ-CLIE           NOT EQUAL '10' AND
+                                       FD-CLI-ATIVO
+             PERFORM 2110-PROCESSAR-CLIENTE-CORPO
+           END-IF
 
-           PERFORM 2200-PROCESSAR-VENDEDOR
+           .
+       2100-99-FIM.                    EXIT.
+
+       2110-PROCESSAR-CLIENTE-CORPO    SECTION.
+
+             MOVE 9999999999           TO WS-RESULT-DISTANCIA
+             MOVE 9999999999           TO WS-RESULT-DISTANCIA-2
+             MOVE 9999999999           TO WS-RESULT-DISTANCIA-3
+             MOVE ZEROS                TO WS-RESULT-COD-VEND-2
+                                       WS-RESULT-COD-VEND-3
+             MOVE SPACES               TO WS-RESULT-NOME-2
+                                       WS-RESULT-NOME-3
+
+             PERFORM 1140-ABRIR-ARQ-VENDEDOR
+
+             PERFORM 2200-PROCESSAR-VENDEDOR
                                        UNTIL WS-FS-ARQ-VEND
                                        EQUAL '10'
 
-           PERFORM 1180-GRAVAR-ARQ-RESULT
+             PERFORM 1160-FECHAR-ARQ-VENDEDOR
+
+             MOVE FD-CLI-COD-CLIENTE   TO WS-RESULT-COD-CLIE
+             MOVE FD-CLI-RZ-SOCIAL     TO WS-RESULT-RZ-SOCIAL
+
+             ADD 1                     TO WS-QTD-CLI-PROCESSADOS
+
+             IF WS-RESULT-DISTANCIA    EQUAL 9999999999 OR
+                                       GREATER WS-DIST-MAXIMA
+
+               ADD 1                   TO WS-QTD-CLI-NAO-ATRIB
+
+               MOVE WS-RESULT-COD-CLIE TO WS-EXC-COD-CLIE
+               MOVE WS-RESULT-RZ-SOCIAL
+                                       TO WS-EXC-RZ-SOCIAL
+               MOVE WS-RESULT-COD-VEND TO WS-EXC-COD-VEND
+               MOVE WS-RESULT-NOME     TO WS-EXC-NOME
+               MOVE WS-RESULT-DISTANCIA
+                                       TO WS-EXC-DISTANCIA
+
+               IF WS-RESULT-DISTANCIA  EQUAL 9999999999
+                 MOVE "NENHUM VENDEDOR CADASTRADO"
+                                       TO WS-EXC-MOTIVO
+               ELSE
+                 MOVE "VENDEDOR MAIS PROXIMO FORA DO RAIO MAXIMO"
+                                       TO WS-EXC-MOTIVO
+               END-IF
+
+               PERFORM 1196-GRAVAR-ARQ-EXCECAO
+
+             ELSE
+
+               MOVE WS-RESULT          TO FD-RESULT
+
+               PERFORM 1180-GRAVAR-ARQ-RESULT
+
+               ADD 1                   TO WS-CONTAGEM-VEND
+                                       (WS-RESULT-COD-VEND)
+
+               MOVE WS-RESULT-COD-VEND TO FD-CLI-COD-VENDEDOR
+               PERFORM 1125-REGRAVAR-ARQ-CLIENTE
+
+             END-IF
+
+             ADD 1                     TO WS-CKPT-CONTADOR
+             IF WS-CKPT-CONTADOR       GREATER OR EQUAL
+                                       WS-CKPT-INTERVALO
+               MOVE FD-CLI-COD-CLIENTE TO WS-CKPT-COD-CLIENTE
+               PERFORM 1199-GRAVAR-CHECKPOINT
+               MOVE ZEROS              TO WS-CKPT-CONTADOR
+             END-IF
 
            .
-       2100-99-FIM.                    EXIT.
+       2110-99-FIM.                    EXIT.
 
        2200-PROCESSAR-VENDEDOR         SECTION.
 
            PERFORM 1150-LER-ARQ-VENDEDOR
 
-           PERFORM 2300-CALCULA-DISTANCIA
+           IF WS-FS-ARQ-VEND           NOT EQUAL '10'
+             PERFORM 2210-PROCESSAR-VENDEDOR-CORPO
+           END-IF
+
+           .
+       2200-99-FIM.                    EXIT.
+
+       2210-PROCESSAR-VENDEDOR-CORPO   SECTION.
 
-           IF WS-RESULT-DISTANCIA      GREATER WS-CALC-DISTANCIA
+           IF FD-VEND-QTD-MAX-CLIENTES GREATER ZEROS
+             MOVE FD-VEND-QTD-MAX-CLIENTES
+                                       TO WS-VEND-CAPACIDADE-EFETIVA
+           ELSE
+             MOVE WS-VEND-MAXIMO-CLIENTES
+                                       TO WS-VEND-CAPACIDADE-EFETIVA
+           END-IF
+
+           IF WS-CONTAGEM-VEND         (FD-VEND-COD-VENDEDOR)
+                                       LESS WS-VEND-CAPACIDADE-EFETIVA
+
+             PERFORM 2300-CALCULA-DISTANCIA
+
+             IF WS-CALC-DISTANCIA      LESS WS-RESULT-DISTANCIA
+
+               MOVE WS-RESULT-DISTANCIA-2
+                                       TO WS-RESULT-DISTANCIA-3
+               MOVE WS-RESULT-COD-VEND-2
+                                       TO WS-RESULT-COD-VEND-3
+               MOVE WS-RESULT-NOME-2   TO WS-RESULT-NOME-3
+
+               MOVE WS-RESULT-DISTANCIA
+                                       TO WS-RESULT-DISTANCIA-2
+               MOVE WS-RESULT-COD-VEND TO WS-RESULT-COD-VEND-2
+               MOVE WS-RESULT-NOME     TO WS-RESULT-NOME-2
 
-             MOVE WS-RESULT            TO FD-RESULT
+               MOVE WS-CALC-DISTANCIA  TO WS-RESULT-DISTANCIA
+               MOVE FD-VEND-COD-VENDEDOR
+                                       TO WS-RESULT-COD-VEND
+               MOVE FD-VEND-NOME       TO WS-RESULT-NOME
+
+             ELSE
+               IF WS-CALC-DISTANCIA    LESS WS-RESULT-DISTANCIA-2
+
+                 MOVE WS-CALC-DISTANCIA
+                                       TO WS-RESULT-DISTANCIA-2
+                 MOVE FD-VEND-COD-VENDEDOR
+                                       TO WS-RESULT-COD-VEND-2
+                 MOVE FD-VEND-NOME     TO WS-RESULT-NOME-2
+
+               ELSE
+                 IF WS-CALC-DISTANCIA  LESS WS-RESULT-DISTANCIA-3
+
+                   MOVE WS-CALC-DISTANCIA
+                                       TO WS-RESULT-DISTANCIA-3
+                   MOVE FD-VEND-COD-VENDEDOR
+                                       TO WS-RESULT-COD-VEND-3
+                   MOVE FD-VEND-NOME   TO WS-RESULT-NOME-3
+
+                 END-IF
+               END-IF
+             END-IF
 
            END-IF
 
            .
-       2200-99-FIM.                    EXIT.
+       2210-99-FIM.                    EXIT.
 
        2300-CALCULA-DISTANCIA          SECTION.
 
@@ -354,7 +873,7 @@
                                              FUNCTION SQRT(WS-A) /
                                              FUNCTION SQRT(1 - WS-A))
 
-           COMPUTE WS-CALC-DISTANCIA   = 6731 * WS-C * 1000
+           COMPUTE WS-CALC-DISTANCIA   = WS-RAIO-TERRA * WS-C * 1000
 
            .
        2300-99-FIM.                    EXIT.
@@ -362,8 +881,8 @@
        3000-FINALIZAR                  SECTION.
 
            PERFORM 1130-FECHAR-ARQ-CLIENTE
-           PERFORM 1160-FECHAR-ARQ-VENDEDOR
            PERFORM 1190-FECHAR-ARQ-RESULT
+           PERFORM 1197-FECHAR-ARQ-EXCECAO
 
            GOBACK
 
