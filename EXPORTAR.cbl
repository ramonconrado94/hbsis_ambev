@@ -0,0 +1,402 @@
+
+       IDENTIFICATION                  DIVISION.
+
+       PROGRAM-ID. EXPORTAR.
+       AUTHOR.     RAMON CONRADO
+
+
+       ENVIRONMENT                     DIVISION.
+
+       CONFIGURATION                   SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+       INPUT-OUTPUT                    SECTION.
+
+       FILE-CONTROL.
+
+           SELECT ARQ-CLIENTE          ASSIGN TO DISK "CLIENTE.TXT"
+                  ORGANIZATION         IS INDEXED
+                  ACCESS MODE          IS SEQUENTIAL
+                  RECORD KEY           IS FD-CLI-COD-CLIENTE
+                  ALTERNATE RECORD KEY IS FD-CLI-CNPJ WITH DUPLICATES
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-CLIE.
+
+           SELECT ARQ-VENDEDOR         ASSIGN TO DISK "VENDEDOR.TXT"
+                  ORGANIZATION         IS INDEXED
+                  ACCESS MODE          IS SEQUENTIAL
+                  RECORD KEY           IS FD-VEND-COD-VENDEDOR
+                  ALTERNATE RECORD KEY IS FD-VEND-CPF
+                                       WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS FD-VEND-CNPJ
+                                       WITH DUPLICATES
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-VEND.
+
+           SELECT ARQ-CLIE-CSV         ASSIGN TO DISK "CLIENTE.CSV"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-CLIE-CSV.
+
+           SELECT ARQ-VEND-CSV         ASSIGN TO DISK "VENDEDOR.CSV"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-VEND-CSV.
+
+
+       DATA                            DIVISION.
+       FILE                            SECTION.
+
+       FD  ARQ-CLIENTE
+           LABEL RECORD                IS STANDARD.
+       01  FD-CLIENTE.
+           05 FD-CLI-COD-CLIENTE       PIC 9(007).
+           05 FD-CLI-CNPJ              PIC 9(014).
+           05 FD-CLI-FILIAL            PIC 9(004).
+           05 FD-CLI-RZ-SOCIAL         PIC X(040).
+           05 FD-CLI-LATITUDE          PIC S9(003)V9(008).
+           05 FD-CLI-LONGITUDE         PIC S9(003)V9(008).
+           05 FD-CLI-COD-VENDEDOR      PIC 9(003).
+           05 FD-CLI-STATUS            PIC X(001).
+               88 FD-CLI-ATIVO                             VALUE 'A'.
+               88 FD-CLI-INATIVO                           VALUE 'I'.
+           05 FD-CLI-TELEFONE          PIC X(015).
+           05 FD-CLI-EMAIL             PIC X(040).
+           05 FD-CLI-CONTATO           PIC X(040).
+
+       FD  ARQ-VENDEDOR
+           LABEL RECORD                IS STANDARD.
+       01  FD-VENDEDOR.
+           05 FD-VEND-COD-VENDEDOR     PIC 9(003).
+           05 FD-VEND-TIPO-DOC         PIC X(001).
+               88 FD-VEND-PESSOA-FISICA                    VALUE 'F'.
+               88 FD-VEND-PESSOA-JURIDICA                  VALUE 'J'.
+           05 FD-VEND-CPF              PIC 9(011).
+           05 FD-VEND-CNPJ             PIC 9(014).
+           05 FD-VEND-NOME             PIC X(040).
+           05 FD-VEND-LATITUDE         PIC S9(003)V9(008).
+           05 FD-VEND-LONGITUDE        PIC S9(003)V9(008).
+           05 FD-VEND-QTD-MAX-CLIENTES PIC 9(005).
+
+       FD  ARQ-CLIE-CSV
+           LABEL RECORD                IS STANDARD.
+       01  FD-CLIE-CSV-LINHA           PIC X(200).
+
+       FD  ARQ-VEND-CSV
+           LABEL RECORD                IS STANDARD.
+       01  FD-VEND-CSV-LINHA           PIC X(150).
+
+       WORKING-STORAGE                 SECTION.
+
+       77  WS-FS-ARQ-CLIE              PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-VEND              PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-CLIE-CSV          PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-VEND-CSV          PIC X(002)          VALUE SPACES.
+
+       01  WS-CLIE-CSV-CABECALHO       PIC X(200)          VALUE
+           "COD_CLIENTE;CNPJ;RAZAO_SOCIAL;LATITUDE;LONGITUDE;
+      -    "COD_VENDEDOR;STATUS;TELEFONE;EMAIL;CONTATO".
+
+       01  WS-VEND-CSV-CABECALHO       PIC X(150)          VALUE
+           "COD_VENDEDOR;TIPO_DOC;CPF;CNPJ;NOME;LATITUDE;LONGITUDE".
+
+       01  WS-CLIE-CSV-LINHA.
+           05 WS-CLIE-CSV-COD-CLIENTE  PIC 9(007).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-CLIE-CSV-CNPJ         PIC 9(014).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-CLIE-CSV-RZ-SOCIAL    PIC X(040).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-CLIE-CSV-LATITUDE     PIC -(003)9,9(008).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-CLIE-CSV-LONGITUDE    PIC -(003)9,9(008).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-CLIE-CSV-COD-VENDEDOR PIC 9(003).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-CLIE-CSV-STATUS       PIC X(001).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-CLIE-CSV-TELEFONE     PIC X(015).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-CLIE-CSV-EMAIL        PIC X(040).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-CLIE-CSV-CONTATO      PIC X(040).
+
+       01  WS-VEND-CSV-LINHA.
+           05 WS-VEND-CSV-COD-VENDEDOR PIC 9(003).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-VEND-CSV-TIPO-DOC     PIC X(001).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-VEND-CSV-CPF          PIC 9(011).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-VEND-CSV-CNPJ         PIC 9(014).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-VEND-CSV-NOME         PIC X(040).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-VEND-CSV-LATITUDE     PIC -(003)9,9(008).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-VEND-CSV-LONGITUDE    PIC -(003)9,9(008).
+
+       01  WS-CONTADORES.
+           05 WS-QTD-CLIE              PIC 9(007)          VALUE ZEROS.
+           05 WS-QTD-VEND              PIC 9(007)          VALUE ZEROS.
+
+       LINKAGE                         SECTION.
+       01  WS-LINKAGE-AREA.
+           COPY 'BOOKEXPT.CPY'.
+
+       PROCEDURE                       DIVISION USING WS-LINKAGE-AREA.
+
+
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZAR
+
+           PERFORM 2000-PROCESSAR
+
+           PERFORM 3000-FINALIZAR
+
+           .
+       0000-99-FIM.                    EXIT.
+
+       1000-INICIALIZAR                SECTION.
+
+           MOVE ZEROS                  TO WS-QTD-CLIE
+                                       WS-QTD-VEND
+
+           PERFORM 1110-ABRIR-ARQ-CLIENTE
+           PERFORM 1120-ABRIR-ARQ-VENDEDOR
+           PERFORM 1130-ABRIR-ARQ-CLIE-CSV
+           PERFORM 1140-ABRIR-ARQ-VEND-CSV
+           .
+       1000-99-FIM.                    EXIT.
+
+       1110-ABRIR-ARQ-CLIENTE          SECTION.
+
+           OPEN INPUT ARQ-CLIENTE
+
+           IF WS-FS-ARQ-CLIE           EQUAL ZEROS OR 05
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKEXPT-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO CLIENTE"
+                                       TO BOOKEXPT-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1110-99-FIM.                    EXIT.
+
+       1120-ABRIR-ARQ-VENDEDOR         SECTION.
+
+           OPEN INPUT ARQ-VENDEDOR
+
+           IF WS-FS-ARQ-VEND           EQUAL ZEROS OR 05
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKEXPT-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO VENDEDOR"
+                                       TO BOOKEXPT-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1120-99-FIM.                    EXIT.
+
+       1130-ABRIR-ARQ-CLIE-CSV         SECTION.
+
+           OPEN OUTPUT ARQ-CLIE-CSV
+
+           IF WS-FS-ARQ-CLIE-CSV       EQUAL ZEROS
+             WRITE FD-CLIE-CSV-LINHA   FROM WS-CLIE-CSV-CABECALHO
+           ELSE
+             MOVE 2                    TO BOOKEXPT-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO CLIENTE.CSV"
+                                       TO BOOKEXPT-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1130-99-FIM.                    EXIT.
+
+       1140-ABRIR-ARQ-VEND-CSV         SECTION.
+
+           OPEN OUTPUT ARQ-VEND-CSV
+
+           IF WS-FS-ARQ-VEND-CSV       EQUAL ZEROS
+             WRITE FD-VEND-CSV-LINHA   FROM WS-VEND-CSV-CABECALHO
+           ELSE
+             MOVE 2                    TO BOOKEXPT-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO VENDEDOR.CSV"
+                                       TO BOOKEXPT-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1140-99-FIM.                    EXIT.
+
+       1150-LER-ARQ-CLIENTE            SECTION.
+
+           READ ARQ-CLIENTE            INTO FD-CLIENTE
+
+           IF WS-FS-ARQ-CLIE           EQUAL ZEROS OR
+                                       EQUAL '10'
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKEXPT-CTRL-COD
+             MOVE "ERRO NA LEITURA DO ARQUIVO CLIENTE"
+                                       TO BOOKEXPT-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1150-99-FIM.                    EXIT.
+
+       1160-LER-ARQ-VENDEDOR           SECTION.
+
+           READ ARQ-VENDEDOR           INTO FD-VENDEDOR
+
+           IF WS-FS-ARQ-VEND           EQUAL ZEROS OR
+                                       EQUAL '10'
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKEXPT-CTRL-COD
+             MOVE "ERRO NA LEITURA DO ARQUIVO VENDEDOR"
+                                       TO BOOKEXPT-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1160-99-FIM.                    EXIT.
+
+       1170-GRAVAR-ARQ-CLIE-CSV        SECTION.
+
+           WRITE FD-CLIE-CSV-LINHA     FROM WS-CLIE-CSV-LINHA
+
+           IF WS-FS-ARQ-CLIE-CSV       EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKEXPT-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO ARQUIVO CLIENTE.CSV"
+                                       TO BOOKEXPT-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1170-99-FIM.                    EXIT.
+
+       1180-GRAVAR-ARQ-VEND-CSV        SECTION.
+
+           WRITE FD-VEND-CSV-LINHA     FROM WS-VEND-CSV-LINHA
+
+           IF WS-FS-ARQ-VEND-CSV       EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKEXPT-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO ARQUIVO VENDEDOR.CSV"
+                                       TO BOOKEXPT-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1180-99-FIM.                    EXIT.
+
+       1190-FECHAR-ARQUIVOS            SECTION.
+
+           CLOSE ARQ-CLIENTE
+                                       ARQ-VENDEDOR
+                                       ARQ-CLIE-CSV
+                                       ARQ-VEND-CSV
+           .
+       1190-99-FIM.                    EXIT.
+
+       2000-PROCESSAR                  SECTION.
+
+           PERFORM 2100-EXPORTAR-CLIENTES
+
+           PERFORM 2200-EXPORTAR-VENDEDORES
+
+           MOVE WS-QTD-CLIE            TO BOOKEXPT-REG-QTD-CLIE
+           MOVE WS-QTD-VEND            TO BOOKEXPT-REG-QTD-VEND
+
+           MOVE ZEROS                  TO BOOKEXPT-CTRL-COD
+           MOVE "EXPORTACAO CONCLUIDA COM SUCESSO"
+                                       TO BOOKEXPT-CTRL-MSG
+
+           .
+       2000-99-FIM.                    EXIT.
+
+       2100-EXPORTAR-CLIENTES          SECTION.
+
+           PERFORM 1150-LER-ARQ-CLIENTE
+
+           PERFORM 2110-PROCESSAR-CLIENTE
+                                       UNTIL WS-FS-ARQ-CLIE
+                                       EQUAL '10'
+
+           .
+       2100-99-FIM.                    EXIT.
+
+       2110-PROCESSAR-CLIENTE          SECTION.
+
+           MOVE FD-CLI-COD-CLIENTE     TO WS-CLIE-CSV-COD-CLIENTE
+           MOVE FD-CLI-CNPJ            TO WS-CLIE-CSV-CNPJ
+           MOVE FD-CLI-RZ-SOCIAL       TO WS-CLIE-CSV-RZ-SOCIAL
+           MOVE FD-CLI-LATITUDE        TO WS-CLIE-CSV-LATITUDE
+           MOVE FD-CLI-LONGITUDE       TO WS-CLIE-CSV-LONGITUDE
+           MOVE FD-CLI-COD-VENDEDOR    TO WS-CLIE-CSV-COD-VENDEDOR
+           MOVE FD-CLI-STATUS          TO WS-CLIE-CSV-STATUS
+           MOVE FD-CLI-TELEFONE        TO WS-CLIE-CSV-TELEFONE
+           MOVE FD-CLI-EMAIL           TO WS-CLIE-CSV-EMAIL
+           MOVE FD-CLI-CONTATO         TO WS-CLIE-CSV-CONTATO
+
+           PERFORM 1170-GRAVAR-ARQ-CLIE-CSV
+
+           ADD 1                       TO WS-QTD-CLIE
+
+           PERFORM 1150-LER-ARQ-CLIENTE
+
+           .
+       2110-99-FIM.                    EXIT.
+
+       2200-EXPORTAR-VENDEDORES        SECTION.
+
+           PERFORM 1160-LER-ARQ-VENDEDOR
+
+           PERFORM 2210-PROCESSAR-VENDEDOR
+                                       UNTIL WS-FS-ARQ-VEND
+                                       EQUAL '10'
+
+           .
+       2200-99-FIM.                    EXIT.
+
+       2210-PROCESSAR-VENDEDOR         SECTION.
+
+           MOVE FD-VEND-COD-VENDEDOR   TO WS-VEND-CSV-COD-VENDEDOR
+           MOVE FD-VEND-TIPO-DOC       TO WS-VEND-CSV-TIPO-DOC
+           MOVE FD-VEND-CPF            TO WS-VEND-CSV-CPF
+           MOVE FD-VEND-CNPJ           TO WS-VEND-CSV-CNPJ
+           MOVE FD-VEND-NOME           TO WS-VEND-CSV-NOME
+           MOVE FD-VEND-LATITUDE       TO WS-VEND-CSV-LATITUDE
+           MOVE FD-VEND-LONGITUDE      TO WS-VEND-CSV-LONGITUDE
+
+           PERFORM 1180-GRAVAR-ARQ-VEND-CSV
+
+           ADD 1                       TO WS-QTD-VEND
+
+           PERFORM 1160-LER-ARQ-VENDEDOR
+
+           .
+       2210-99-FIM.                    EXIT.
+
+       3000-FINALIZAR                  SECTION.
+
+           PERFORM 1190-FECHAR-ARQUIVOS
+
+           GOBACK
+
+           .
+       3000-99-FIM.                    EXIT.
