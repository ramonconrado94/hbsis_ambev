@@ -0,0 +1,8 @@
+       05  BOOKRECV-CTRL.
+           10 BOOKRECV-CTRL-COD       PIC 9(001)          VALUE ZEROS.
+           10 BOOKRECV-CTRL-MSG       PIC X(040)          VALUE SPACES.
+       05  BOOKRECV-REG.
+           10 BOOKRECV-REG-OPERADOR   PIC X(010)          VALUE SPACES.
+           10 BOOKRECV-REG-QTD-VERIF  PIC 9(007)          VALUE ZEROS.
+           10 BOOKRECV-REG-QTD-DIVERG
+                                       PIC 9(007)          VALUE ZEROS.
