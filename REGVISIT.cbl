@@ -0,0 +1,388 @@
+
+       IDENTIFICATION                  DIVISION.
+
+       PROGRAM-ID. REGVISIT.
+       AUTHOR.     RAMON CONRADO
+
+
+       ENVIRONMENT                     DIVISION.
+
+       CONFIGURATION                   SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+       INPUT-OUTPUT                    SECTION.
+
+       FILE-CONTROL.
+
+           SELECT ARQ-CLIENTE          ASSIGN TO DISK "CLIENTE.TXT"
+                  ORGANIZATION         IS INDEXED
+                  ACCESS MODE          IS DYNAMIC
+                  RECORD KEY           IS FD-CLI-COD-CLIENTE
+                  ALTERNATE RECORD KEY IS FD-CLI-CNPJ WITH DUPLICATES
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-CLIE.
+
+           SELECT ARQ-VENDEDOR         ASSIGN TO DISK "VENDEDOR.TXT"
+                  ORGANIZATION         IS INDEXED
+                  ACCESS MODE          IS DYNAMIC
+                  RECORD KEY           IS FD-VEND-COD-VENDEDOR
+                  ALTERNATE RECORD KEY IS FD-VEND-CPF
+                                       WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS FD-VEND-CNPJ
+                                       WITH DUPLICATES
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-VEND.
+
+           SELECT ARQ-VISITA           ASSIGN TO DISK "VISITA.TXT"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-VISITA.
+
+           SELECT ARQ-RESULT           ASSIGN TO DISK "RESULT.CSV"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-RESULT.
+
+
+       DATA                            DIVISION.
+       FILE                            SECTION.
+
+       FD  ARQ-CLIENTE
+           LABEL RECORD                IS STANDARD.
+       01  FD-CLIENTE.
+           05 FD-CLI-COD-CLIENTE       PIC 9(007).
+           05 FD-CLI-CNPJ              PIC 9(014).
+           05 FD-CLI-FILIAL            PIC 9(004).
+           05 FD-CLI-RZ-SOCIAL         PIC X(040).
+           05 FD-CLI-LATITUDE          PIC S9(003)V9(008).
+           05 FD-CLI-LONGITUDE         PIC S9(003)V9(008).
+           05 FD-CLI-COD-VENDEDOR      PIC 9(003).
+           05 FD-CLI-STATUS            PIC X(001).
+               88 FD-CLI-ATIVO                             VALUE 'A'.
+               88 FD-CLI-INATIVO                           VALUE 'I'.
+           05 FD-CLI-TELEFONE          PIC X(015).
+           05 FD-CLI-EMAIL             PIC X(040).
+           05 FD-CLI-CONTATO           PIC X(040).
+
+       FD  ARQ-VENDEDOR
+           LABEL RECORD                IS STANDARD.
+       01  FD-VENDEDOR.
+           05 FD-VEND-COD-VENDEDOR     PIC 9(003).
+           05 FD-VEND-TIPO-DOC         PIC X(001).
+               88 FD-VEND-PESSOA-FISICA                    VALUE 'F'.
+               88 FD-VEND-PESSOA-JURIDICA                  VALUE 'J'.
+           05 FD-VEND-CPF              PIC 9(011).
+           05 FD-VEND-CNPJ             PIC 9(014).
+           05 FD-VEND-NOME             PIC X(040).
+           05 FD-VEND-LATITUDE         PIC S9(003)V9(008).
+           05 FD-VEND-LONGITUDE        PIC S9(003)V9(008).
+           05 FD-VEND-QTD-MAX-CLIENTES PIC 9(005).
+
+       FD  ARQ-VISITA
+           LABEL RECORD                IS STANDARD.
+       01  FD-VISITA.
+           05 FD-VIS-COD-VENDEDOR      PIC 9(003).
+           05 FILLER                   PIC X(001).
+           05 FD-VIS-COD-CLIENTE       PIC 9(007).
+           05 FILLER                   PIC X(001).
+           05 FD-VIS-DATA-VISITA       PIC 9(008).
+           05 FILLER                   PIC X(001).
+           05 FD-VIS-RESULTADO         PIC X(001).
+           05 FILLER                   PIC X(001).
+           05 FD-VIS-OBSERVACAO        PIC X(040).
+           05 FILLER                   PIC X(001).
+           05 FD-VIS-OPERADOR          PIC X(010).
+
+       FD  ARQ-RESULT
+           LABEL RECORD                IS STANDARD.
+       01  FD-RESULT.
+           05 FD-RESULT-TIPO           PIC X(001).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-COD-CLIE       PIC 9(007).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-RZ-SOCIAL      PIC X(040).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-COD-VEND       PIC 9(003).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-NOME           PIC X(040).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-DISTANCIA      PIC 9(010)V9(008).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-COD-VEND-2     PIC 9(003).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-NOME-2         PIC X(040).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-COD-VEND-3     PIC 9(003).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-NOME-3         PIC X(040).
+
+       01  FD-RESULT-TRAILER.
+           05 FD-TRL-TIPO              PIC X(001).
+           05 FILLER                   PIC X(001).
+           05 FD-TRL-DATA              PIC 9(008).
+           05 FILLER                   PIC X(001).
+           05 FD-TRL-QTD-PROCESSADOS   PIC 9(007).
+           05 FILLER                   PIC X(001).
+           05 FD-TRL-QTD-NAO-ATRIB     PIC 9(007).
+           05 FILLER                   PIC X(001).
+           05 FD-TRL-OPERADOR          PIC X(010).
+
+       WORKING-STORAGE                 SECTION.
+
+       77  WS-FS-ARQ-CLIE              PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-VEND              PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-VISITA            PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-RESULT            PIC X(002)          VALUE SPACES.
+
+       77  WS-IND-ATRIBUICAO           PIC X(001)          VALUE 'N'.
+           88  WS-ATRIBUICAO-ENCONTRADA                    VALUE 'S'.
+           88  WS-ATRIBUICAO-NAO-ENCONTRADA                VALUE 'N'.
+
+       01  WS-VISITA.
+           05 WS-VIS-COD-VENDEDOR      PIC 9(003)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-VIS-COD-CLIENTE       PIC 9(007)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-VIS-DATA-VISITA       PIC 9(008)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-VIS-RESULTADO         PIC X(001)          VALUE SPACES.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-VIS-OBSERVACAO        PIC X(040)          VALUE SPACES.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-VIS-OPERADOR          PIC X(010)          VALUE SPACES.
+
+       LINKAGE                         SECTION.
+       01  WS-LINKAGE-AREA.
+           COPY 'BOOKVIST.CPY'.
+
+       PROCEDURE                       DIVISION USING WS-LINKAGE-AREA.
+
+
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZAR
+
+           PERFORM 2000-PROCESSAR
+
+           PERFORM 3000-FINALIZAR
+
+           .
+       0000-99-FIM.                    EXIT.
+
+       1000-INICIALIZAR                SECTION.
+
+           PERFORM 1110-ABRIR-ARQ-CLIENTE
+           PERFORM 1120-ABRIR-ARQ-VENDEDOR
+           PERFORM 1130-ABRIR-ARQ-VISITA
+           .
+       1000-99-FIM.                    EXIT.
+
+       1110-ABRIR-ARQ-CLIENTE          SECTION.
+
+           OPEN INPUT ARQ-CLIENTE
+
+           IF WS-FS-ARQ-CLIE           EQUAL ZEROS OR 05
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVIST-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO CLIENTE"
+                                       TO BOOKVIST-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1110-99-FIM.                    EXIT.
+
+       1120-ABRIR-ARQ-VENDEDOR         SECTION.
+
+           OPEN INPUT ARQ-VENDEDOR
+
+           IF WS-FS-ARQ-VEND           EQUAL ZEROS OR 05
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVIST-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO VENDEDOR"
+                                       TO BOOKVIST-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1120-99-FIM.                    EXIT.
+
+       1130-ABRIR-ARQ-VISITA           SECTION.
+
+           OPEN EXTEND ARQ-VISITA
+
+           IF WS-FS-ARQ-VISITA         EQUAL ZEROS OR 05
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVIST-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO DE VISITAS"
+                                       TO BOOKVIST-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1130-99-FIM.                    EXIT.
+
+       1135-ABRIR-ARQ-RESULT           SECTION.
+
+           OPEN INPUT ARQ-RESULT
+
+           IF WS-FS-ARQ-RESULT         EQUAL ZEROS OR 05
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVIST-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO RESULT.CSV"
+                                       TO BOOKVIST-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1135-99-FIM.                    EXIT.
+
+       1136-LER-ARQ-RESULT             SECTION.
+
+           READ ARQ-RESULT
+
+           IF WS-FS-ARQ-RESULT         EQUAL ZEROS
+             IF FD-RESULT-TIPO         EQUAL 'D' AND
+                FD-RESULT-COD-CLIE     EQUAL BOOKVIST-REG-COD-CLIENTE
+                                       AND
+                FD-RESULT-COD-VEND     EQUAL BOOKVIST-REG-COD-VEND
+               SET WS-ATRIBUICAO-ENCONTRADA
+                                       TO TRUE
+             END-IF
+           END-IF
+
+           .
+       1136-99-FIM.                    EXIT.
+
+       1137-FECHAR-ARQ-RESULT          SECTION.
+
+           CLOSE ARQ-RESULT
+
+           .
+       1137-99-FIM.                    EXIT.
+
+       1140-GRAVAR-ARQ-VISITA          SECTION.
+
+           WRITE FD-VISITA             FROM WS-VISITA
+
+           IF WS-FS-ARQ-VISITA         EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVIST-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO ARQUIVO DE VISITAS"
+                                       TO BOOKVIST-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1140-99-FIM.                    EXIT.
+
+       1150-FECHAR-ARQUIVOS            SECTION.
+
+           CLOSE ARQ-CLIENTE
+                                       ARQ-VENDEDOR
+                                       ARQ-VISITA
+           .
+       1150-99-FIM.                    EXIT.
+
+       2000-PROCESSAR                  SECTION.
+
+           EVALUATE BOOKVIST-REG-SERVICO
+             WHEN 'I'
+               PERFORM 2100-INCLUIR
+             WHEN OTHER
+               MOVE 1                  TO BOOKVIST-CTRL-COD
+               MOVE "OPCAO INVALIDA"
+                                       TO BOOKVIST-CTRL-MSG
+               PERFORM 3000-FINALIZAR
+           END-EVALUATE
+           .
+       2000-99-FIM.                    EXIT.
+
+       2100-INCLUIR                    SECTION.
+
+           MOVE BOOKVIST-REG-COD-VEND  TO FD-VEND-COD-VENDEDOR
+           READ ARQ-VENDEDOR           RECORD INTO FD-VENDEDOR
+                                       KEY IS FD-VEND-COD-VENDEDOR
+
+           IF WS-FS-ARQ-VEND           NOT EQUAL ZEROS
+             MOVE 1                    TO BOOKVIST-CTRL-COD
+             MOVE "VENDEDOR NAO CADASTRADO"
+                                       TO BOOKVIST-CTRL-MSG
+           ELSE
+             MOVE BOOKVIST-REG-COD-CLIENTE
+                                       TO FD-CLI-COD-CLIENTE
+             READ ARQ-CLIENTE          RECORD INTO FD-CLIENTE
+                                       KEY IS FD-CLI-COD-CLIENTE
+
+             IF WS-FS-ARQ-CLIE         NOT EQUAL ZEROS
+               MOVE 1                  TO BOOKVIST-CTRL-COD
+               MOVE "CLIENTE NAO CADASTRADO"
+                                       TO BOOKVIST-CTRL-MSG
+             ELSE
+               PERFORM 2150-VERIFICAR-ATRIBUICAO
+
+               IF WS-ATRIBUICAO-NAO-ENCONTRADA
+                 MOVE 1                TO BOOKVIST-CTRL-COD
+                 MOVE "PAR NAO ATRIBUIDO PELA DISTRIBUICAO"
+                                       TO BOOKVIST-CTRL-MSG
+               ELSE
+                 MOVE BOOKVIST-REG-COD-VEND
+                                       TO WS-VIS-COD-VENDEDOR
+                 MOVE BOOKVIST-REG-COD-CLIENTE
+                                       TO WS-VIS-COD-CLIENTE
+                 MOVE BOOKVIST-REG-DATA-VISITA
+                                       TO WS-VIS-DATA-VISITA
+                 MOVE BOOKVIST-REG-RESULTADO
+                                       TO WS-VIS-RESULTADO
+                 MOVE BOOKVIST-REG-OBSERVACAO
+                                       TO WS-VIS-OBSERVACAO
+                 MOVE BOOKVIST-REG-OPERADOR
+                                       TO WS-VIS-OPERADOR
+
+                 PERFORM 1140-GRAVAR-ARQ-VISITA
+
+                 MOVE ZEROS            TO BOOKVIST-CTRL-COD
+                 MOVE "VISITA REGISTRADA COM SUCESSO"
+                                       TO BOOKVIST-CTRL-MSG
+               END-IF
+             END-IF
+           END-IF
+           .
+       2100-99-FIM.                    EXIT.
+
+       2150-VERIFICAR-ATRIBUICAO       SECTION.
+
+           SET WS-ATRIBUICAO-NAO-ENCONTRADA
+                                       TO TRUE
+
+           PERFORM 1135-ABRIR-ARQ-RESULT
+
+           IF WS-FS-ARQ-RESULT         EQUAL ZEROS
+             PERFORM 1136-LER-ARQ-RESULT
+                                       UNTIL WS-FS-ARQ-RESULT
+                                       EQUAL '10' OR
+                                       WS-ATRIBUICAO-ENCONTRADA
+
+             PERFORM 1137-FECHAR-ARQ-RESULT
+           END-IF
+
+           .
+       2150-99-FIM.                    EXIT.
+
+       3000-FINALIZAR                  SECTION.
+
+           PERFORM 1150-FECHAR-ARQUIVOS
+
+           GOBACK
+
+           .
+       3000-99-FIM.                    EXIT.
