@@ -0,0 +1,385 @@
+
+       IDENTIFICATION                  DIVISION.
+
+       PROGRAM-ID. COBERTUR.
+       AUTHOR.     RAMON CONRADO
+
+
+       ENVIRONMENT                     DIVISION.
+
+       CONFIGURATION                   SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+       INPUT-OUTPUT                    SECTION.
+
+       FILE-CONTROL.
+
+           SELECT ARQ-RESULT           ASSIGN TO DISK "RESULT.CSV"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-RESULT.
+
+           SELECT ARQ-VENDEDOR         ASSIGN TO DISK "VENDEDOR.TXT"
+                  ORGANIZATION         IS INDEXED
+                  ACCESS MODE          IS DYNAMIC
+                  RECORD KEY           IS FD-VEND-COD-VENDEDOR
+                  ALTERNATE RECORD KEY IS FD-VEND-CPF
+                                       WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS FD-VEND-CNPJ
+                                       WITH DUPLICATES
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-VEND.
+
+           SELECT ARQ-COBERTURA        ASSIGN TO DISK "COBERTUR.RPT"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-COBERTURA.
+
+
+       DATA                            DIVISION.
+       FILE                            SECTION.
+
+       FD  ARQ-RESULT
+           LABEL RECORD                IS STANDARD.
+       01  FD-RESULT.
+           05 FD-RESULT-TIPO           PIC X(001).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-COD-CLIE       PIC 9(007).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-RZ-SOCIAL      PIC X(040).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-COD-VEND       PIC 9(003).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-NOME           PIC X(040).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-DISTANCIA      PIC 9(010)V9(008).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-COD-VEND-2     PIC 9(003).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-NOME-2         PIC X(040).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-COD-VEND-3     PIC 9(003).
+           05 FILLER                   PIC X(001).
+           05 FD-RESULT-NOME-3         PIC X(040).
+
+       01  FD-RESULT-TRAILER.
+           05 FD-TRL-TIPO              PIC X(001).
+           05 FILLER                   PIC X(001).
+           05 FD-TRL-DATA              PIC 9(008).
+           05 FILLER                   PIC X(001).
+           05 FD-TRL-QTD-PROCESSADOS   PIC 9(007).
+           05 FILLER                   PIC X(001).
+           05 FD-TRL-QTD-NAO-ATRIB     PIC 9(007).
+           05 FILLER                   PIC X(001).
+           05 FD-TRL-OPERADOR          PIC X(010).
+
+       FD  ARQ-VENDEDOR
+           LABEL RECORD                IS STANDARD.
+       01  FD-VENDEDOR.
+           05 FD-VEND-COD-VENDEDOR     PIC 9(003).
+           05 FD-VEND-TIPO-DOC         PIC X(001).
+               88 FD-VEND-PESSOA-FISICA                    VALUE 'F'.
+               88 FD-VEND-PESSOA-JURIDICA                  VALUE 'J'.
+           05 FD-VEND-CPF              PIC 9(011).
+           05 FD-VEND-CNPJ             PIC 9(014).
+           05 FD-VEND-NOME             PIC X(040).
+           05 FD-VEND-LATITUDE         PIC S9(003)V9(008).
+           05 FD-VEND-LONGITUDE        PIC S9(003)V9(008).
+           05 FD-VEND-QTD-MAX-CLIENTES PIC 9(005).
+
+       FD  ARQ-COBERTURA
+           LABEL RECORD                IS STANDARD.
+       01  FD-COBERTURA.
+           05 FD-COB-LINHA             PIC X(120).
+
+       WORKING-STORAGE                 SECTION.
+
+       77  WS-FS-ARQ-RESULT            PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-VEND              PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-COBERTURA         PIC X(002)          VALUE SPACES.
+       77  WS-IDX-VEND                 PIC 9(004)          VALUE ZEROS.
+
+       01  WS-TAB-COBERTURA.
+           05 WS-COB-VENDEDOR          OCCURS 999 TIMES.
+               10 WS-COB-QTD           PIC 9(007)          VALUE ZEROS.
+               10 WS-COB-SOMA-DIST     PIC 9(012)V9(008)   VALUE ZEROS.
+               10 WS-COB-MAX-DIST      PIC 9(010)V9(008)   VALUE ZEROS.
+
+       01  WS-COB-DIST-MEDIA           PIC 9(010)V9(008)   VALUE ZEROS.
+
+       01  WS-DETALHE.
+           05 WS-DET-TIPO              PIC X(001)          VALUE 'D'.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-DET-COD-VEND          PIC 9(003)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-DET-NOME              PIC X(040)          VALUE SPACES.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-DET-QTD-CLIENTES      PIC 9(007)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-DET-DIST-MEDIA        PIC 9(010)V9(008)   VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-DET-DIST-MAXIMA       PIC 9(010)V9(008)   VALUE ZEROS.
+
+       01  WS-TRAILER.
+           05 WS-TRL-TIPO              PIC X(001)          VALUE 'T'.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-TRL-DATA              PIC 9(008)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-TRL-QTD-VEND          PIC 9(005)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-TRL-QTD-CLIE          PIC 9(007)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-TRL-OPERADOR          PIC X(010)          VALUE SPACES.
+
+       LINKAGE                         SECTION.
+       01  WS-LINKAGE-AREA.
+           COPY 'BOOKCOBV.CPY'.
+
+       PROCEDURE                       DIVISION USING WS-LINKAGE-AREA.
+
+
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZAR
+
+           PERFORM 2000-PROCESSAR
+
+           PERFORM 3000-FINALIZAR
+
+           .
+       0000-99-FIM.                    EXIT.
+
+       1000-INICIALIZAR                SECTION.
+
+           PERFORM 1105-ZERAR-TABELA-COBERTURA
+
+           PERFORM 1110-ABRIR-ARQ-RESULT
+           PERFORM 1120-ABRIR-ARQ-VENDEDOR
+           PERFORM 1130-ABRIR-ARQ-COBERTURA
+           .
+       1000-99-FIM.                    EXIT.
+
+       1105-ZERAR-TABELA-COBERTURA     SECTION.
+
+           MOVE 1                      TO WS-IDX-VEND
+
+           PERFORM                     UNTIL WS-IDX-VEND
+                                       GREATER 999
+             MOVE ZEROS                TO WS-COB-QTD(WS-IDX-VEND)
+                                       WS-COB-SOMA-DIST(WS-IDX-VEND)
+                                       WS-COB-MAX-DIST(WS-IDX-VEND)
+             ADD 1                     TO WS-IDX-VEND
+           END-PERFORM
+
+           .
+       1105-99-FIM.                    EXIT.
+
+       1110-ABRIR-ARQ-RESULT           SECTION.
+
+           OPEN INPUT ARQ-RESULT
+
+           IF WS-FS-ARQ-RESULT         EQUAL ZEROS OR 05
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCOBV-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO RESULT"
+                                       TO BOOKCOBV-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1110-99-FIM.                    EXIT.
+
+       1120-ABRIR-ARQ-VENDEDOR         SECTION.
+
+           OPEN INPUT ARQ-VENDEDOR
+
+           IF WS-FS-ARQ-VEND           EQUAL ZEROS OR 05
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCOBV-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO VENDEDOR"
+                                       TO BOOKCOBV-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1120-99-FIM.                    EXIT.
+
+       1130-ABRIR-ARQ-COBERTURA        SECTION.
+
+           OPEN OUTPUT ARQ-COBERTURA
+
+           IF WS-FS-ARQ-COBERTURA      EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCOBV-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO COBERTURA"
+                                       TO BOOKCOBV-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1130-99-FIM.                    EXIT.
+
+       1140-LER-ARQ-RESULT              SECTION.
+
+           READ ARQ-RESULT             INTO FD-RESULT
+
+           IF WS-FS-ARQ-RESULT         EQUAL ZEROS OR
+                                       EQUAL '10'
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCOBV-CTRL-COD
+             MOVE "ERRO NA LEITURA DO ARQUIVO RESULT"
+                                       TO BOOKCOBV-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1140-99-FIM.                    EXIT.
+
+       1150-GRAVAR-DETALHE-COBERTURA   SECTION.
+
+           MOVE WS-DETALHE             TO FD-COB-LINHA
+           WRITE FD-COBERTURA          FROM FD-COB-LINHA
+
+           IF WS-FS-ARQ-COBERTURA      EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCOBV-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO ARQUIVO COBERTURA"
+                                       TO BOOKCOBV-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1150-99-FIM.                    EXIT.
+
+       1160-GRAVAR-TRAILER-COBERTURA   SECTION.
+
+           MOVE WS-TRAILER             TO FD-COB-LINHA
+           WRITE FD-COBERTURA          FROM FD-COB-LINHA
+
+           IF WS-FS-ARQ-COBERTURA      EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCOBV-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO ARQUIVO COBERTURA"
+                                       TO BOOKCOBV-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1160-99-FIM.                    EXIT.
+
+       1170-FECHAR-ARQUIVOS            SECTION.
+
+           CLOSE ARQ-RESULT
+                                       ARQ-VENDEDOR
+                                       ARQ-COBERTURA
+           .
+       1170-99-FIM.                    EXIT.
+
+       2000-PROCESSAR                  SECTION.
+
+           PERFORM 1140-LER-ARQ-RESULT
+
+           PERFORM 2100-ACUMULAR-LINHA
+                                       UNTIL WS-FS-ARQ-RESULT
+                                       EQUAL '10'
+
+           PERFORM 2200-GERAR-RELATORIO-VENDEDORES
+
+           MOVE FUNCTION CURRENT-DATE (1:8)
+                                       TO WS-TRL-DATA
+           MOVE BOOKCOBV-REG-OPERADOR  TO WS-TRL-OPERADOR
+           MOVE BOOKCOBV-REG-QTD-VEND  TO WS-TRL-QTD-VEND
+           MOVE BOOKCOBV-REG-QTD-CLIE  TO WS-TRL-QTD-CLIE
+           PERFORM 1160-GRAVAR-TRAILER-COBERTURA
+
+           MOVE ZEROS                  TO BOOKCOBV-CTRL-COD
+           MOVE "RELATORIO DE COBERTURA GERADO COM SUCESSO"
+                                       TO BOOKCOBV-CTRL-MSG
+
+           .
+       2000-99-FIM.                    EXIT.
+
+       2100-ACUMULAR-LINHA             SECTION.
+
+           IF FD-RESULT-TIPO           EQUAL 'D'
+             ADD 1                     TO WS-COB-QTD
+                                       (FD-RESULT-COD-VEND)
+             ADD FD-RESULT-DISTANCIA   TO WS-COB-SOMA-DIST
+                                       (FD-RESULT-COD-VEND)
+             IF FD-RESULT-DISTANCIA    GREATER WS-COB-MAX-DIST
+                                       (FD-RESULT-COD-VEND)
+               MOVE FD-RESULT-DISTANCIA
+                                       TO WS-COB-MAX-DIST
+                                       (FD-RESULT-COD-VEND)
+             END-IF
+           END-IF
+
+           PERFORM 1140-LER-ARQ-RESULT
+
+           .
+       2100-99-FIM.                    EXIT.
+
+       2200-GERAR-RELATORIO-VENDEDORES SECTION.
+
+           MOVE 1                      TO WS-IDX-VEND
+
+           PERFORM                     UNTIL WS-IDX-VEND
+                                       GREATER 999
+             IF WS-COB-QTD(WS-IDX-VEND)
+                                       GREATER ZEROS
+               PERFORM 2210-GRAVAR-VENDEDOR-COBERTURA
+             END-IF
+             ADD 1                     TO WS-IDX-VEND
+           END-PERFORM
+
+           .
+       2200-99-FIM.                    EXIT.
+
+       2210-GRAVAR-VENDEDOR-COBERTURA  SECTION.
+
+           MOVE WS-IDX-VEND            TO FD-VEND-COD-VENDEDOR
+           READ ARQ-VENDEDOR           KEY IS FD-VEND-COD-VENDEDOR
+
+           IF WS-FS-ARQ-VEND           EQUAL ZEROS
+             MOVE FD-VEND-NOME         TO WS-DET-NOME
+           ELSE
+             MOVE "VENDEDOR NAO CADASTRADO"
+                                       TO WS-DET-NOME
+           END-IF
+
+           COMPUTE WS-COB-DIST-MEDIA   = WS-COB-SOMA-DIST(WS-IDX-VEND)
+                                       / WS-COB-QTD(WS-IDX-VEND)
+
+           MOVE WS-IDX-VEND            TO WS-DET-COD-VEND
+           MOVE WS-COB-QTD(WS-IDX-VEND)
+                                       TO WS-DET-QTD-CLIENTES
+           MOVE WS-COB-DIST-MEDIA      TO WS-DET-DIST-MEDIA
+           MOVE WS-COB-MAX-DIST(WS-IDX-VEND)
+                                       TO WS-DET-DIST-MAXIMA
+
+           PERFORM 1150-GRAVAR-DETALHE-COBERTURA
+
+           ADD 1                       TO BOOKCOBV-REG-QTD-VEND
+           ADD WS-COB-QTD(WS-IDX-VEND) TO BOOKCOBV-REG-QTD-CLIE
+
+           .
+       2210-99-FIM.                    EXIT.
+
+       3000-FINALIZAR                  SECTION.
+
+           PERFORM 1170-FECHAR-ARQUIVOS
+
+           GOBACK
+
+           .
+       3000-99-FIM.                    EXIT.
