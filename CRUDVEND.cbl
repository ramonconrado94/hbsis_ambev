@@ -19,6 +19,9 @@
                   ACCESS MODE          IS DYNAMIC
                   RECORD KEY           IS FD-VEND-COD-VENDEDOR
                   ALTERNATE RECORD KEY IS FD-VEND-CPF
+                                       WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS FD-VEND-CNPJ
+                                       WITH DUPLICATES
                   LOCK MODE            IS MANUAL
                   FILE STATUS          IS WS-FS-ARQ-VEND.
 
@@ -28,6 +31,30 @@
                   LOCK MODE            IS MANUAL
                   FILE STATUS          IS WS-FS-ARQ-IMPORTA.
 
+           SELECT ARQ-RELAT-IMPORTA    ASSIGN TO "IMPVEND.RPT"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-RELAT.
+
+           SELECT ARQ-HIST-VENDEDOR    ASSIGN TO "HISTVEN.TXT"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-HIST.
+
+           SELECT ARQ-BUSCA            ASSIGN TO "BUSCAVEN.RPT"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-BUSCA.
+
+           SELECT ARQ-EXCECAO          ASSIGN TO "EXCECOES.TXT"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-EXCECAO.
+
        DATA                            DIVISION.
        FILE                            SECTION.
 
@@ -35,41 +62,164 @@
            LABEL RECORD                IS STANDARD.
        01  FD-VENDEDOR.
            05 FD-VEND-COD-VENDEDOR     PIC 9(003).
+           05 FD-VEND-TIPO-DOC         PIC X(001).
+               88 FD-VEND-PESSOA-FISICA                    VALUE 'F'.
+               88 FD-VEND-PESSOA-JURIDICA                  VALUE 'J'.
            05 FD-VEND-CPF              PIC 9(011).
+           05 FD-VEND-CNPJ             PIC 9(014).
            05 FD-VEND-NOME             PIC X(040).
            05 FD-VEND-LATITUDE         PIC S9(003)V9(008).
            05 FD-VEND-LONGITUDE        PIC S9(003)V9(008).
+           05 FD-VEND-QTD-MAX-CLIENTES PIC 9(005).
 
        FD  ARQ-IMPORTA
            LABEL RECORD                IS STANDARD.
        01  FD-IMPORTA.
            05 FD-IMP-COD-VENDEDOR      PIC 9(003).
+           05 FD-IMP-TIPO-DOC          PIC X(001).
            05 FD-IMP-CPF               PIC 9(011).
+           05 FD-IMP-CNPJ              PIC 9(014).
            05 FD-IMP-NOME              PIC X(040).
            05 FD-IMP-LATITUDE          PIC S9(003)V9(008).
            05 FD-IMP-LONGITUDE         PIC S9(003)V9(008).
 
+       FD  ARQ-RELAT-IMPORTA
+           LABEL RECORD                IS STANDARD.
+       01  FD-RELAT-IMPORTA.
+           05 FD-REL-TIPO              PIC X(001).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-REL-COD-VENDEDOR      PIC 9(003).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-REL-CPF               PIC 9(011).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-REL-CNPJ              PIC 9(014).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-REL-MOTIVO            PIC X(040).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-REL-QTD-LIDOS         PIC 9(007).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-REL-QTD-GRAVADOS      PIC 9(007).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-REL-QTD-REJEITADOS    PIC 9(007).
+
+       FD  ARQ-HIST-VENDEDOR
+           LABEL RECORD                IS STANDARD.
+       01  FD-HIST-VENDEDOR.
+           05 FD-HIST-OPERACAO         PIC X(001).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-HIST-DATA-HORA        PIC 9(014).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-HIST-COD-VENDEDOR     PIC 9(003).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-HIST-CPF              PIC 9(011).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-HIST-CNPJ             PIC 9(014).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-HIST-NOME             PIC X(040).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-HIST-LATITUDE         PIC S9(003)V9(008).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-HIST-LONGITUDE        PIC S9(003)V9(008).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-HIST-OPERADOR         PIC X(010).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-HIST-QTD-MAX-CLIENTES PIC 9(005).
+
+       FD  ARQ-BUSCA
+           LABEL RECORD                IS STANDARD.
+       01  FD-BUSCA.
+           05 FD-BUSCA-TIPO            PIC X(001).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-BUSCA-COD-VENDEDOR    PIC 9(003).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-BUSCA-CPF             PIC 9(011).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-BUSCA-CNPJ            PIC 9(014).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-BUSCA-NOME            PIC X(040).
+
+       01  FD-BUSCA-TRAILER.
+           05 FD-BUSCA-TRL-TIPO        PIC X(001).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-BUSCA-TRL-QTD         PIC 9(005).
+
+       FD  ARQ-EXCECAO
+           LABEL RECORD                IS STANDARD.
+       01  FD-EXCECAO.
+           05 FD-EXC-ORIGEM            PIC X(001).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-EXC-OPERACAO          PIC X(001).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-EXC-DATA-HORA         PIC 9(014).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-EXC-COD-REGISTRO      PIC 9(007).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-EXC-CPF               PIC 9(011).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-EXC-CNPJ              PIC 9(014).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-EXC-MOTIVO            PIC X(040).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-EXC-OPERADOR          PIC X(010).
 
        WORKING-STORAGE                 SECTION.
 
        77  WS-FS-ARQ-VEND              PIC X(002)          VALUE SPACES.
        77  WS-FS-ARQ-IMPORTA           PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-RELAT             PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-HIST              PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-BUSCA             PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-EXCECAO           PIC X(002)          VALUE SPACES.
        77  WS-VERIFICA                 PIC X(008)          VALUE
                                                            'VERIFICA'.
+       77  WS-VEND-QTD-MAX-PADRAO      PIC 9(005)          VALUE 00100.
+       77  WS-VEND-PRAZO-RESTAURACAO   PIC 9(003)          VALUE 030.
+       77  WS-REST-DIAS-DECORRIDOS     PIC S9(005)         VALUE ZEROS.
+       77  WS-REST-DATA-HOJE           PIC 9(008)          VALUE ZEROS.
+       77  WS-REST-DATA-EXCLUSAO       PIC 9(008)          VALUE ZEROS.
 
        01  WS-FIM-ARQ-IMPORTA          PIC X(001)          VALUE SPACES.
        01  WS-ENDER                    PIC X(040)          VALUE SPACES.
+       01  WS-HIST-OPERACAO            PIC X(001)          VALUE SPACES.
+
+       01  WS-BUSCA.
+           05 WS-BUSCA-TEXTO           PIC X(040)          VALUE SPACES.
+           05 WS-BUSCA-TAM             PIC 9(002)          VALUE ZEROS.
+           05 WS-BUSCA-LIMITE          PIC 9(002)          VALUE ZEROS.
+           05 WS-BUSCA-IND             PIC 9(002)          VALUE ZEROS.
+           05 WS-BUSCA-ACHOU           PIC X(001)          VALUE 'N'.
+               88 WS-BUSCA-ENCONTROU                       VALUE 'S'.
+           05 WS-BUSCA-QTD-ENCONTRADOS PIC 9(005)          VALUE ZEROS.
 
        01  WS-AREA-IMPORT-VEND.
            05 WS-COD-VENDEDOR          PIC 9(003)          VALUE ZEROS.
+           05 WS-TIPO-DOC              PIC X(001)          VALUE 'F'.
            05 WS-CPF                   PIC 9(011)          VALUE ZEROS.
+           05 WS-CNPJ                  PIC 9(014)          VALUE ZEROS.
            05 WS-NOME                  PIC X(040)          VALUE SPACES.
            05 WS-LATITUDE              PIC S9(003)V9(08)   VALUE ZEROS.
            05 WS-LONGITUDE             PIC S9(003)V9(08)   VALUE ZEROS.
 
+       01  WS-IMP-CONTADORES.
+           05 WS-IMP-QTD-LIDOS         PIC 9(007)          VALUE ZEROS.
+           05 WS-IMP-QTD-GRAVADOS      PIC 9(007)          VALUE ZEROS.
+           05 WS-IMP-QTD-REJEITADOS    PIC 9(007)          VALUE ZEROS.
+
        01  WS-LINK-VERIFICA.
            COPY 'BOOKVRIF.CPY'.
 
+       01  WS-RESTAURAR.
+           05 WS-REST-ACHOU            PIC X(001)          VALUE 'N'.
+               88 WS-REST-ENCONTROU                         VALUE 'S'.
+           05 WS-REST-TIPO-DOC         PIC X(001)          VALUE 'F'.
+           05 WS-REST-CPF              PIC 9(011)          VALUE ZEROS.
+           05 WS-REST-CNPJ             PIC 9(014)          VALUE ZEROS.
+           05 WS-REST-NOME             PIC X(040)          VALUE SPACES.
+           05 WS-REST-LATITUDE         PIC S9(003)V9(008)  VALUE ZEROS.
+           05 WS-REST-LONGITUDE        PIC S9(003)V9(008)  VALUE ZEROS.
+           05 WS-REST-QTD-MAX-CLIENTES PIC 9(005)          VALUE ZEROS.
+           05 WS-REST-DATA-HORA        PIC 9(014)          VALUE ZEROS.
+
        LINKAGE                         SECTION.
        01  WS-LINKAGE-AREA.
            COPY 'BOOKVEND.CPY'.
@@ -92,6 +242,8 @@
            PERFORM 1050-CONSISTIR-DADOS-ENTRADA
 
            PERFORM 1110-ABRIR-ARQ-VENDEDOR
+           PERFORM 1184-ABRIR-ARQ-HIST-VENDEDOR
+           PERFORM 1196-ABRIR-ARQ-EXCECAO
            .
        1000-99-FIM.                    EXIT.
 
@@ -182,6 +334,8 @@
 
        1160-ABRIR-ARQ-IMPORT           SECTION.
 
+           MOVE BOOKVEND-REG-ARQUVO    TO WS-ENDER
+
            OPEN INPUT ARQ-IMPORTA
 
            IF WS-FS-ARQ-IMPORTA        EQUAL ZEROS
@@ -198,11 +352,11 @@
 
        1170-LER-ARQ-IMPORT             SECTION.
 
-           READ ARQ-VENDEDOR           INTO WS-AREA-IMPORT-VEND
+           READ ARQ-IMPORTA            INTO WS-AREA-IMPORT-VEND
 
-           IF WS-FS-ARQ-VEND           EQUAL ZEROS
+           IF WS-FS-ARQ-IMPORTA        EQUAL ZEROS
              CONTINUE
-           ELSE IF WS-FS-ARQ-VEND      EQUAL '10'
+           ELSE IF WS-FS-ARQ-IMPORTA   EQUAL '10'
              MOVE 'S'                  TO WS-FIM-ARQ-IMPORTA
            ELSE
              MOVE 2                    TO BOOKVEND-CTRL-COD
@@ -230,21 +384,306 @@
            .
        1180-99-FIM.
 
+       1181-ABRIR-ARQ-RELAT-IMPORTA    SECTION.
+
+           OPEN OUTPUT ARQ-RELAT-IMPORTA
+
+           IF WS-FS-ARQ-RELAT          EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVEND-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO RELATORIO DE IMPORTACAO"
+                                       TO BOOKVEND-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1181-99-FIM.
+
+       1182-GRAVAR-ARQ-RELAT-IMPORTA   SECTION.
+
+           WRITE FD-RELAT-IMPORTA
+
+           IF WS-FS-ARQ-RELAT          EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVEND-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO RELATORIO DE IMPORTACAO"
+                                       TO BOOKVEND-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1182-99-FIM.
+
+       1183-FECHAR-ARQ-RELAT-IMPORTA   SECTION.
+
+           CLOSE ARQ-RELAT-IMPORTA
+
+           IF WS-FS-ARQ-RELAT          EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVEND-CTRL-COD
+             MOVE "ERRO NO FECHAMENTO DO RELATORIO DE IMPORTACAO"
+                                       TO BOOKVEND-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1183-99-FIM.
+
+       1184-ABRIR-ARQ-HIST-VENDEDOR    SECTION.
+
+           OPEN EXTEND ARQ-HIST-VENDEDOR
+
+           IF WS-FS-ARQ-HIST           EQUAL ZEROS OR 05
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVEND-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO HISTORICO DE VENDEDOR"
+                                       TO BOOKVEND-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1184-99-FIM.
+
+       1185-GRAVAR-ARQ-HIST-VENDEDOR   SECTION.
+
+           WRITE FD-HIST-VENDEDOR
+
+           IF WS-FS-ARQ-HIST           EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVEND-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO HISTORICO DE VENDEDOR"
+                                       TO BOOKVEND-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1185-99-FIM.
+
+       1186-FECHAR-ARQ-HIST-VENDEDOR   SECTION.
+
+           CLOSE ARQ-HIST-VENDEDOR
+
+           IF WS-FS-ARQ-HIST           EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVEND-CTRL-COD
+             MOVE "ERRO NO FECHAMENTO DO HISTORICO DE VENDEDOR"
+                                       TO BOOKVEND-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1186-99-FIM.
+
+       1187-REGISTRAR-HISTORICO        SECTION.
+
+           INITIALIZE                  FD-HIST-VENDEDOR
+           MOVE WS-HIST-OPERACAO       TO FD-HIST-OPERACAO
+           MOVE FUNCTION CURRENT-DATE (1:14)
+                                       TO FD-HIST-DATA-HORA
+           MOVE FD-VEND-COD-VENDEDOR   TO FD-HIST-COD-VENDEDOR
+           MOVE FD-VEND-CPF            TO FD-HIST-CPF
+           MOVE FD-VEND-CNPJ           TO FD-HIST-CNPJ
+           MOVE FD-VEND-NOME           TO FD-HIST-NOME
+           MOVE FD-VEND-LATITUDE       TO FD-HIST-LATITUDE
+           MOVE FD-VEND-LONGITUDE      TO FD-HIST-LONGITUDE
+           MOVE BOOKVEND-REG-OPERADOR  TO FD-HIST-OPERADOR
+           MOVE FD-VEND-QTD-MAX-CLIENTES
+                                       TO FD-HIST-QTD-MAX-CLIENTES
+           PERFORM 1185-GRAVAR-ARQ-HIST-VENDEDOR
+           .
+       1187-99-FIM.
+
+       1188-ABRIR-ARQ-HIST-LEITURA     SECTION.
+
+           OPEN INPUT ARQ-HIST-VENDEDOR
+
+           IF WS-FS-ARQ-HIST           EQUAL ZEROS OR 05
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVEND-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO HISTORICO DE VENDEDOR"
+                                       TO BOOKVEND-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1188-99-FIM.                    EXIT.
+
+       1189-LER-ARQ-HIST               SECTION.
+
+           READ ARQ-HIST-VENDEDOR
+
+           IF WS-FS-ARQ-HIST           EQUAL ZEROS OR 10
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVEND-CTRL-COD
+             MOVE "ERRO NA LEITURA DO HISTORICO DE VENDEDOR"
+                                       TO BOOKVEND-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1189-99-FIM.                    EXIT.
+
+       1190-ABRIR-ARQ-BUSCA            SECTION.
+
+           OPEN OUTPUT ARQ-BUSCA
+
+           IF WS-FS-ARQ-BUSCA          EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVEND-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO DE BUSCA"
+                                       TO BOOKVEND-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1190-99-FIM.                    EXIT.
+
+       1191-GRAVAR-ARQ-BUSCA           SECTION.
+
+           WRITE FD-BUSCA
+
+           IF WS-FS-ARQ-BUSCA          EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVEND-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO ARQUIVO DE BUSCA"
+                                       TO BOOKVEND-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1191-99-FIM.                    EXIT.
+
+       1192-GRAVAR-TRAILER-BUSCA       SECTION.
+
+           WRITE FD-BUSCA-TRAILER
+
+           IF WS-FS-ARQ-BUSCA          EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVEND-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO ARQUIVO DE BUSCA"
+                                       TO BOOKVEND-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1192-99-FIM.                    EXIT.
+
+       1193-FECHAR-ARQ-BUSCA           SECTION.
+
+           CLOSE ARQ-BUSCA
+
+           IF WS-FS-ARQ-BUSCA          EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVEND-CTRL-COD
+             MOVE "ERRO NO FECHAMENTO DO ARQUIVO DE BUSCA"
+                                       TO BOOKVEND-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1193-99-FIM.                    EXIT.
+
+       1196-ABRIR-ARQ-EXCECAO          SECTION.
+
+           OPEN EXTEND ARQ-EXCECAO
+
+           IF WS-FS-ARQ-EXCECAO        EQUAL ZEROS OR 05
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVEND-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO DE EXCECOES"
+                                       TO BOOKVEND-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1196-99-FIM.                    EXIT.
+
+       1197-GRAVAR-ARQ-EXCECAO         SECTION.
+
+           WRITE FD-EXCECAO
+
+           IF WS-FS-ARQ-EXCECAO        EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVEND-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO ARQUIVO DE EXCECOES"
+                                       TO BOOKVEND-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1197-99-FIM.                    EXIT.
+
+       1198-FECHAR-ARQ-EXCECAO         SECTION.
+
+           CLOSE ARQ-EXCECAO
+
+           IF WS-FS-ARQ-EXCECAO        EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKVEND-CTRL-COD
+             MOVE "ERRO NO FECHAMENTO DO ARQUIVO DE EXCECOES"
+                                       TO BOOKVEND-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1198-99-FIM.                    EXIT.
+
+       1199-REGISTRAR-EXCECAO          SECTION.
+
+           INITIALIZE                  FD-EXCECAO
+           MOVE 'V'                    TO FD-EXC-ORIGEM
+           MOVE BOOKVEND-REG-SERVICO   TO FD-EXC-OPERACAO
+           MOVE FUNCTION CURRENT-DATE (1:14)
+                                       TO FD-EXC-DATA-HORA
+           MOVE BOOKVEND-REG-COD-VEND  TO FD-EXC-COD-REGISTRO
+           MOVE BOOKVEND-REG-CPF       TO FD-EXC-CPF
+           MOVE BOOKVEND-REG-CNPJ      TO FD-EXC-CNPJ
+           MOVE BOOKVEND-CTRL-MSG      TO FD-EXC-MOTIVO
+           MOVE BOOKVEND-REG-OPERADOR  TO FD-EXC-OPERADOR
+           PERFORM 1197-GRAVAR-ARQ-EXCECAO
+           .
+       1199-99-FIM.                    EXIT.
+
        2000-PROCESSAR                  SECTION.
 
            EVALUATE BOOKVEND-REG-SERVICO
              WHEN 'I'
-               PERFORM 2100-INCLUIR
+               IF BOOKVEND-CTRL-COD    NOT EQUAL ZEROS
+                 PERFORM 1199-REGISTRAR-EXCECAO
+               ELSE
+                 PERFORM 2100-INCLUIR
+                 IF BOOKVEND-CTRL-COD  EQUAL 1
+                   PERFORM 1199-REGISTRAR-EXCECAO
+                 END-IF
+               END-IF
              WHEN 'A'
-               PERFORM 2200-ALTERAR
+               IF BOOKVEND-CTRL-COD    NOT EQUAL ZEROS
+                 PERFORM 1199-REGISTRAR-EXCECAO
+               ELSE
+                 PERFORM 2200-ALTERAR
+                 IF BOOKVEND-CTRL-COD  EQUAL 1
+                   PERFORM 1199-REGISTRAR-EXCECAO
+                 END-IF
+               END-IF
              WHEN 'E'
                PERFORM 2300-EXCLUIR
+               IF BOOKVEND-CTRL-COD    EQUAL 1
+                 PERFORM 1199-REGISTRAR-EXCECAO
+               END-IF
              WHEN 'R'
                PERFORM 1160-ABRIR-ARQ-IMPORT
+               PERFORM 1181-ABRIR-ARQ-RELAT-IMPORTA
                PERFORM 2400-IMPORTAR
+               PERFORM 1183-FECHAR-ARQ-RELAT-IMPORTA
                PERFORM 1180-FECHAR-ARQ-IMPORT
              WHEN 'P'
                PERFORM 2500-PESQUISAR
+             WHEN 'B'
+               PERFORM 1190-ABRIR-ARQ-BUSCA
+               PERFORM 2510-BUSCAR
+               PERFORM 1193-FECHAR-ARQ-BUSCA
+             WHEN 'X'
+               PERFORM 2350-RESTAURAR
              WHEN OTHER
                MOVE 1                  TO BOOKVEND-CTRL-COD
                MOVE "OPCAO INVALIDA"
@@ -265,9 +704,15 @@
              MOVE "VENDEDOR JA CADASTRADO"
                                        TO BOOKVEND-CTRL-MSG
            ELSE
-             MOVE BOOKVEND-REG-CPF     TO FD-VEND-CPF
-             READ ARQ-VENDEDOR         RECORD INTO FD-VENDEDOR
+             IF BOOKVEND-REG-PESSOA-JURIDICA
+               MOVE BOOKVEND-REG-CNPJ  TO FD-VEND-CNPJ
+               READ ARQ-VENDEDOR       RECORD INTO FD-VENDEDOR
+                                       KEY IS FD-VEND-CNPJ
+             ELSE
+               MOVE BOOKVEND-REG-CPF   TO FD-VEND-CPF
+               READ ARQ-VENDEDOR       RECORD INTO FD-VENDEDOR
                                        KEY IS FD-VEND-CPF
+             END-IF
              IF WS-FS-ARQ-VEND         EQUAL ZEROS
                MOVE 1                  TO BOOKVEND-CTRL-COD
                MOVE "VENDEDOR JA CADASTRADO"
@@ -275,12 +720,23 @@
              ELSE
                MOVE BOOKVEND-REG-COD-VEND
                                        TO FD-VEND-COD-VENDEDOR
+               MOVE BOOKVEND-REG-TIPO-DOC
+                                       TO FD-VEND-TIPO-DOC
                MOVE BOOKVEND-REG-CPF   TO FD-VEND-CPF
+               MOVE BOOKVEND-REG-CNPJ  TO FD-VEND-CNPJ
                MOVE BOOKVEND-REG-NOME  TO FD-VEND-NOME
                MOVE BOOKVEND-REG-LATITUDE
                                        TO FD-VEND-LATITUDE
                MOVE BOOKVEND-REG-LONGITUDE
                                        TO FD-VEND-LONGITUDE
+               IF BOOKVEND-REG-QTD-MAX-CLIENTES
+                                       GREATER ZEROS
+                 MOVE BOOKVEND-REG-QTD-MAX-CLIENTES
+                                       TO FD-VEND-QTD-MAX-CLIENTES
+               ELSE
+                 MOVE WS-VEND-QTD-MAX-PADRAO
+                                       TO FD-VEND-QTD-MAX-CLIENTES
+               END-IF
                PERFORM 1120-GRAVAR-ARQ-VENDEDOR
                MOVE ZEROS              TO BOOKVEND-CTRL-COD
                MOVE "VENDEDOR CADASTRADO COM SUCESSO"
@@ -292,82 +748,230 @@
        2100-99-FIM.                    EXIT.
 
        2200-ALTERAR                    SECTION.
-           MOVE BOOKVEND-REG-COD-VEND  TO FD-IMP-COD-VENDEDOR
+           MOVE BOOKVEND-REG-COD-VEND  TO FD-VEND-COD-VENDEDOR
            READ ARQ-VENDEDOR           RECORD INTO FD-VENDEDOR
                                        KEY IS FD-VEND-COD-VENDEDOR
 
            DISPLAY WS-FS-ARQ-VEND AT 2310
            IF WS-FS-ARQ-VEND           EQUAL ZEROS
+             MOVE 'A'                  TO WS-HIST-OPERACAO
+             PERFORM 1187-REGISTRAR-HISTORICO
+
              MOVE BOOKVEND-REG-COD-VEND
                                        TO FD-VEND-COD-VENDEDOR
+             MOVE BOOKVEND-REG-TIPO-DOC
+                                       TO FD-VEND-TIPO-DOC
              MOVE BOOKVEND-REG-CPF     TO FD-VEND-CPF
+             MOVE BOOKVEND-REG-CNPJ    TO FD-VEND-CNPJ
              MOVE BOOKVEND-REG-NOME    TO FD-VEND-NOME
              MOVE BOOKVEND-REG-LATITUDE
                                        TO FD-VEND-LATITUDE
              MOVE BOOKVEND-REG-LONGITUDE
                                        TO FD-VEND-LONGITUDE
+             IF BOOKVEND-REG-QTD-MAX-CLIENTES
+                                       GREATER ZEROS
+               MOVE BOOKVEND-REG-QTD-MAX-CLIENTES
+                                       TO FD-VEND-QTD-MAX-CLIENTES
+             END-IF
              PERFORM 1130-REGRAVAR-ARQ-VENDEDOR
              MOVE ZEROS                TO BOOKVEND-CTRL-COD
              MOVE "VENDEDOR ALTERADO COM SUCESSO"
                                        TO BOOKVEND-CTRL-MSG
+           ELSE
+             MOVE 1                    TO BOOKVEND-CTRL-COD
+             MOVE "VENDEDOR NAO ENCONTRADO"
+                                       TO BOOKVEND-CTRL-MSG
            END-IF
 
            .
        2200-99-FIM.                    EXIT.
 
        2300-EXCLUIR                    SECTION.
-           MOVE BOOKVEND-REG-COD-VEND  TO FD-IMP-COD-VENDEDOR
+           MOVE BOOKVEND-REG-COD-VEND  TO FD-VEND-COD-VENDEDOR
            READ ARQ-VENDEDOR           RECORD INTO FD-VENDEDOR
                                        KEY IS FD-VEND-COD-VENDEDOR
            IF WS-FS-ARQ-VEND           EQUAL ZEROS
+             MOVE 'E'                  TO WS-HIST-OPERACAO
+             PERFORM 1187-REGISTRAR-HISTORICO
+
              PERFORM 1140-EXCLUIR-ARQ-VENDEDOR
              MOVE ZEROS                TO BOOKVEND-CTRL-COD
              MOVE "VENDEDOR EXCLUIDO COM SUCESSO"
                                        TO BOOKVEND-CTRL-MSG
+           ELSE
+             MOVE 1                    TO BOOKVEND-CTRL-COD
+             MOVE "VENDEDOR NAO ENCONTRADO"
+                                       TO BOOKVEND-CTRL-MSG
            END-IF
-           PERFORM 3000-FINALIZAR
 
            .
        2300-99-FIM.                    EXIT.
 
+       2350-RESTAURAR                  SECTION.
+
+           MOVE 'N'                    TO WS-REST-ACHOU
+
+           PERFORM 1186-FECHAR-ARQ-HIST-VENDEDOR
+           PERFORM 1188-ABRIR-ARQ-HIST-LEITURA
+
+           PERFORM 1189-LER-ARQ-HIST
+           PERFORM UNTIL WS-FS-ARQ-HIST EQUAL '10'
+             IF FD-HIST-OPERACAO      EQUAL 'E' AND
+                                      FD-HIST-COD-VENDEDOR
+                                      EQUAL BOOKVEND-REG-COD-VEND
+               MOVE 'S'                TO WS-REST-ACHOU
+               MOVE FD-HIST-CPF        TO WS-REST-CPF
+               MOVE FD-HIST-CNPJ       TO WS-REST-CNPJ
+               MOVE FD-HIST-NOME       TO WS-REST-NOME
+               MOVE FD-HIST-LATITUDE   TO WS-REST-LATITUDE
+               MOVE FD-HIST-LONGITUDE  TO WS-REST-LONGITUDE
+               MOVE FD-HIST-QTD-MAX-CLIENTES
+                                       TO WS-REST-QTD-MAX-CLIENTES
+               MOVE FD-HIST-DATA-HORA  TO WS-REST-DATA-HORA
+             END-IF
+             PERFORM 1189-LER-ARQ-HIST
+           END-PERFORM
+
+           CLOSE ARQ-HIST-VENDEDOR
+           PERFORM 1184-ABRIR-ARQ-HIST-VENDEDOR
+
+           IF WS-REST-ENCONTROU
+             MOVE FUNCTION CURRENT-DATE (1:8)
+                                       TO WS-REST-DATA-HOJE
+             MOVE WS-REST-DATA-HORA (1:8)
+                                       TO WS-REST-DATA-EXCLUSAO
+             COMPUTE WS-REST-DIAS-DECORRIDOS =
+                     FUNCTION INTEGER-OF-DATE (WS-REST-DATA-HOJE) -
+                     FUNCTION INTEGER-OF-DATE (WS-REST-DATA-EXCLUSAO)
+
+             IF WS-REST-DIAS-DECORRIDOS
+                                       GREATER WS-VEND-PRAZO-RESTAURACAO
+               MOVE 1                  TO BOOKVEND-CTRL-COD
+               MOVE "PRAZO DE RESTAURACAO EXPIRADO"
+                                       TO BOOKVEND-CTRL-MSG
+             ELSE
+               MOVE BOOKVEND-REG-COD-VEND
+                                       TO FD-VEND-COD-VENDEDOR
+               READ ARQ-VENDEDOR       RECORD INTO FD-VENDEDOR
+                                       KEY IS FD-VEND-COD-VENDEDOR
+               IF WS-FS-ARQ-VEND       EQUAL ZEROS
+                 MOVE 1                TO BOOKVEND-CTRL-COD
+                 MOVE "VENDEDOR JA CADASTRADO, RESTAURACAO CANCELADA"
+                                       TO BOOKVEND-CTRL-MSG
+               ELSE
+                 IF WS-REST-CNPJ       GREATER ZEROS
+                   MOVE 'J'            TO WS-REST-TIPO-DOC
+                 ELSE
+                   MOVE 'F'            TO WS-REST-TIPO-DOC
+                 END-IF
+                 MOVE BOOKVEND-REG-COD-VEND
+                                       TO FD-VEND-COD-VENDEDOR
+                 MOVE WS-REST-TIPO-DOC TO FD-VEND-TIPO-DOC
+                 MOVE WS-REST-CPF      TO FD-VEND-CPF
+                 MOVE WS-REST-CNPJ     TO FD-VEND-CNPJ
+                 MOVE WS-REST-NOME     TO FD-VEND-NOME
+                 MOVE WS-REST-LATITUDE TO FD-VEND-LATITUDE
+                 MOVE WS-REST-LONGITUDE
+                                       TO FD-VEND-LONGITUDE
+                 MOVE WS-REST-QTD-MAX-CLIENTES
+                                       TO FD-VEND-QTD-MAX-CLIENTES
+                 PERFORM 1120-GRAVAR-ARQ-VENDEDOR
+                 MOVE ZEROS            TO BOOKVEND-CTRL-COD
+                 MOVE "VENDEDOR RESTAURADO COM SUCESSO"
+                                       TO BOOKVEND-CTRL-MSG
+               END-IF
+             END-IF
+           ELSE
+             MOVE 1                    TO BOOKVEND-CTRL-COD
+             MOVE "REGISTRO NAO ENCONTRADO NO HISTORICO"
+                                       TO BOOKVEND-CTRL-MSG
+           END-IF
+
+           .
+       2350-99-FIM.                    EXIT.
+
        2400-IMPORTAR                   SECTION.
 
-           MOVE BOOKVEND-REG-ARQUVO    TO WS-ENDER
+           MOVE ZEROS                  TO WS-IMP-QTD-LIDOS
+                                       WS-IMP-QTD-GRAVADOS
+                                       WS-IMP-QTD-REJEITADOS
 
            PERFORM                     UNTIL WS-FIM-ARQ-IMPORTA
                                        EQUAL 'S'
              INITIALIZE                WS-AREA-IMPORT-VEND
              PERFORM 1170-LER-ARQ-IMPORT
 
-             MOVE WS-COD-VENDEDOR      TO FD-VEND-COD-VENDEDOR
-             MOVE WS-CPF               TO FD-VEND-CPF
-             MOVE WS-NOME              TO FD-VEND-NOME
-             MOVE WS-LATITUDE          TO FD-VEND-LATITUDE
-             MOVE WS-LONGITUDE         TO FD-VEND-LONGITUDE
-
-             PERFORM 1120-GRAVAR-ARQ-VENDEDOR
+             IF WS-FIM-ARQ-IMPORTA     NOT EQUAL 'S'
+               ADD 1                   TO WS-IMP-QTD-LIDOS
+               MOVE WS-TIPO-DOC        TO BOOKVEND-REG-TIPO-DOC
+               MOVE WS-CPF             TO BOOKVEND-REG-CPF
+               MOVE WS-CNPJ            TO BOOKVEND-REG-CNPJ
+               PERFORM 2600-ACESSAR-VERIFICA
+               IF BOOKVRIF-CTRL-COD    NOT EQUAL ZEROS
+                 ADD 1                 TO WS-IMP-QTD-REJEITADOS
+                 INITIALIZE            FD-RELAT-IMPORTA
+                 MOVE 'D'              TO FD-REL-TIPO
+                 MOVE WS-COD-VENDEDOR  TO FD-REL-COD-VENDEDOR
+                 MOVE WS-CPF           TO FD-REL-CPF
+                 MOVE WS-CNPJ          TO FD-REL-CNPJ
+                 MOVE BOOKVRIF-CTRL-MSG
+                                       TO FD-REL-MOTIVO
+                 PERFORM 1182-GRAVAR-ARQ-RELAT-IMPORTA
+               ELSE
+                 MOVE WS-COD-VENDEDOR  TO FD-VEND-COD-VENDEDOR
+                 MOVE WS-TIPO-DOC      TO FD-VEND-TIPO-DOC
+                 MOVE WS-CPF           TO FD-VEND-CPF
+                 MOVE WS-CNPJ          TO FD-VEND-CNPJ
+                 MOVE WS-NOME          TO FD-VEND-NOME
+                 MOVE WS-LATITUDE      TO FD-VEND-LATITUDE
+                 MOVE WS-LONGITUDE     TO FD-VEND-LONGITUDE
+                 MOVE WS-VEND-QTD-MAX-PADRAO
+                                       TO FD-VEND-QTD-MAX-CLIENTES
+                 PERFORM 1120-GRAVAR-ARQ-VENDEDOR
+                 ADD 1                 TO WS-IMP-QTD-GRAVADOS
+               END-IF
+             END-IF
            END-PERFORM
 
+           INITIALIZE                  FD-RELAT-IMPORTA
+           MOVE 'T'                    TO FD-REL-TIPO
+           MOVE WS-IMP-QTD-LIDOS       TO FD-REL-QTD-LIDOS
+           MOVE WS-IMP-QTD-GRAVADOS    TO FD-REL-QTD-GRAVADOS
+           MOVE WS-IMP-QTD-REJEITADOS  TO FD-REL-QTD-REJEITADOS
+           PERFORM 1182-GRAVAR-ARQ-RELAT-IMPORTA
+
            MOVE ZEROS                  TO BOOKVEND-CTRL-COD
-           MOVE "VENDEDORES IMPORTADOS COM SUCESSO"
+           IF WS-IMP-QTD-REJEITADOS    GREATER ZEROS
+             STRING "IMPORTADO COM " DELIMITED BY SIZE
+                    WS-IMP-QTD-REJEITADOS DELIMITED BY SIZE
+                    " REJEITADO(S), VER IMPVEND.RPT"
+                                       DELIMITED BY SIZE
+                                       INTO BOOKVEND-CTRL-MSG
+           ELSE
+             MOVE "VENDEDORES IMPORTADOS COM SUCESSO"
                                        TO BOOKVEND-CTRL-MSG
+           END-IF
            .
        2400-99-FIM.                    EXIT.
 
 
        2500-PESQUISAR                  SECTION.
 
-           MOVE BOOKVEND-REG-COD-VEND  TO FD-IMP-COD-VENDEDOR
+           MOVE BOOKVEND-REG-COD-VEND  TO FD-VEND-COD-VENDEDOR
            READ ARQ-VENDEDOR           RECORD INTO FD-VENDEDOR
                                        KEY IS FD-VEND-COD-VENDEDOR
 
            IF WS-FS-ARQ-VEND           EQUAL ZEROS
              MOVE ZEROS                TO BOOKVEND-CTRL-COD
              MOVE FD-VEND-COD-VENDEDOR TO BOOKVEND-REG-COD-VEND
+             MOVE FD-VEND-TIPO-DOC     TO BOOKVEND-REG-TIPO-DOC
              MOVE FD-VEND-CPF          TO BOOKVEND-REG-CPF
+             MOVE FD-VEND-CNPJ         TO BOOKVEND-REG-CNPJ
              MOVE FD-VEND-NOME         TO BOOKVEND-REG-NOME
              MOVE FD-VEND-LATITUDE     TO BOOKVEND-REG-LATITUDE
              MOVE FD-VEND-LONGITUDE    TO BOOKVEND-REG-LONGITUDE
+             MOVE FD-VEND-QTD-MAX-CLIENTES
+                                       TO BOOKVEND-REG-QTD-MAX-CLIENTES
            ELSE
              MOVE 3                   TO BOOKVEND-CTRL-COD
              MOVE 'VENDEDOR NAO ENCONTRADO'
@@ -377,12 +981,75 @@
            .
        2500-99-FIM.                    EXIT.
 
+       2510-BUSCAR                     SECTION.
+
+           MOVE ZEROS                  TO WS-BUSCA-QTD-ENCONTRADOS
+           MOVE FUNCTION TRIM (BOOKVEND-REG-NOME)
+                                       TO WS-BUSCA-TEXTO
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (BOOKVEND-REG-NOME))
+                                       TO WS-BUSCA-TAM
+           COMPUTE WS-BUSCA-LIMITE    = 41 - WS-BUSCA-TAM
+
+           READ ARQ-VENDEDOR           NEXT RECORD
+           PERFORM UNTIL WS-FS-ARQ-VEND EQUAL '10'
+             PERFORM 2515-COMPARAR-NOME-VENDEDOR
+             IF WS-BUSCA-ENCONTROU
+               MOVE 'D'                TO FD-BUSCA-TIPO
+               MOVE FD-VEND-COD-VENDEDOR
+                                       TO FD-BUSCA-COD-VENDEDOR
+               MOVE FD-VEND-CPF        TO FD-BUSCA-CPF
+               MOVE FD-VEND-CNPJ       TO FD-BUSCA-CNPJ
+               MOVE FD-VEND-NOME       TO FD-BUSCA-NOME
+               PERFORM 1191-GRAVAR-ARQ-BUSCA
+               ADD 1                   TO WS-BUSCA-QTD-ENCONTRADOS
+             END-IF
+             READ ARQ-VENDEDOR         NEXT RECORD
+           END-PERFORM
+
+           MOVE 'T'                    TO FD-BUSCA-TRL-TIPO
+           MOVE WS-BUSCA-QTD-ENCONTRADOS
+                                       TO FD-BUSCA-TRL-QTD
+           PERFORM 1192-GRAVAR-TRAILER-BUSCA
+
+           IF WS-BUSCA-QTD-ENCONTRADOS EQUAL ZEROS
+             MOVE 3                    TO BOOKVEND-CTRL-COD
+             MOVE 'NENHUM VENDEDOR ENCONTRADO'
+                                       TO BOOKVEND-CTRL-MSG
+           ELSE
+             MOVE ZEROS                TO BOOKVEND-CTRL-COD
+             MOVE 'BUSCA CONCLUIDA - VER BUSCAVEN.RPT'
+                                       TO BOOKVEND-CTRL-MSG
+           END-IF
+           .
+       2510-99-FIM.                    EXIT.
+
+       2515-COMPARAR-NOME-VENDEDOR     SECTION.
+
+           MOVE 'N'                    TO WS-BUSCA-ACHOU
+           IF WS-BUSCA-TAM             GREATER THAN ZEROS
+             PERFORM VARYING WS-BUSCA-IND FROM 1 BY 1
+                     UNTIL WS-BUSCA-IND GREATER THAN WS-BUSCA-LIMITE
+                     OR WS-BUSCA-ENCONTROU
+               IF FD-VEND-NOME (WS-BUSCA-IND : WS-BUSCA-TAM)
+                    EQUAL WS-BUSCA-TEXTO (1 : WS-BUSCA-TAM)
+                 MOVE 'S'              TO WS-BUSCA-ACHOU
+               END-IF
+             END-PERFORM
+           END-IF
+           .
+       2515-99-FIM.                    EXIT.
+
        2600-ACESSAR-VERIFICA           SECTION.
 
            INITIALIZE                  WS-LINK-VERIFICA
 
-           DISPLAY BOOKVEND-REG-CPF
-           MOVE BOOKVEND-REG-CPF       TO BOOKVRIF-REG-CPF
+           IF BOOKVEND-REG-PESSOA-JURIDICA
+             SET  BOOKVRIF-TIPO-CNPJ   TO TRUE
+             MOVE BOOKVEND-REG-CNPJ    TO BOOKVRIF-REG-CNPJ
+           ELSE
+             SET  BOOKVRIF-TIPO-CPF    TO TRUE
+             MOVE BOOKVEND-REG-CPF     TO BOOKVRIF-REG-CPF
+           END-IF
 
            CALL WS-VERIFICA            USING WS-LINK-VERIFICA
 
@@ -391,6 +1058,8 @@
 
        3000-FINALIZAR                  SECTION.
            PERFORM 1150-FECHAR-ARQ-VENDEDOR
+           PERFORM 1186-FECHAR-ARQ-HIST-VENDEDOR
+           PERFORM 1198-FECHAR-ARQ-EXCECAO
            GOBACK
            .
        3000-99-FIM.                    EXIT.
