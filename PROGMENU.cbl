@@ -11,10 +11,86 @@
        SPECIAL-NAMES.
            DECIMAL-POINT               IS COMMA.
 
+       INPUT-OUTPUT                    SECTION.
+
+       FILE-CONTROL.
+
+           SELECT ARQ-CLIENTE          ASSIGN TO DISK "CLIENTE.TXT"
+                  ORGANIZATION         IS INDEXED
+                  ACCESS MODE          IS SEQUENTIAL
+                  RECORD KEY           IS FD-CLI-COD-CLIENTE
+                  ALTERNATE RECORD KEY IS FD-CLI-CNPJ WITH DUPLICATES
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-CLIE.
+
+           SELECT ARQ-VENDEDOR         ASSIGN TO DISK "VENDEDOR.TXT"
+                  ORGANIZATION         IS INDEXED
+                  ACCESS MODE          IS SEQUENTIAL
+                  RECORD KEY           IS FD-VEND-COD-VENDEDOR
+                  ALTERNATE RECORD KEY IS FD-VEND-CPF
+                                       WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS FD-VEND-CNPJ
+                                       WITH DUPLICATES
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-VEND.
+
+           SELECT WORK-CLIENTE-SORT    ASSIGN TO "WCLIREL.TMP".
+
+           SELECT WORK-VENDEDOR-SORT   ASSIGN TO "WVENREL.TMP".
+
        DATA                            DIVISION.
 
+       FILE                            SECTION.
+
+       FD  ARQ-CLIENTE
+           LABEL RECORD                IS STANDARD.
+       01  FD-CLIENTE.
+           05 FD-CLI-COD-CLIENTE       PIC 9(007).
+           05 FD-CLI-CNPJ              PIC 9(014).
+           05 FD-CLI-FILIAL            PIC 9(004).
+           05 FD-CLI-RZ-SOCIAL         PIC X(040).
+           05 FD-CLI-LATITUDE          PIC S9(003)V9(008).
+           05 FD-CLI-LONGITUDE         PIC S9(003)V9(008).
+           05 FD-CLI-COD-VENDEDOR      PIC 9(003).
+           05 FD-CLI-STATUS            PIC X(001).
+               88 FD-CLI-ATIVO                             VALUE 'A'.
+               88 FD-CLI-INATIVO                           VALUE 'I'.
+           05 FD-CLI-TELEFONE          PIC X(015).
+           05 FD-CLI-EMAIL             PIC X(040).
+           05 FD-CLI-CONTATO           PIC X(040).
+
+       FD  ARQ-VENDEDOR
+           LABEL RECORD                IS STANDARD.
+       01  FD-VENDEDOR.
+           05 FD-VEND-COD-VENDEDOR     PIC 9(003).
+           05 FD-VEND-TIPO-DOC         PIC X(001).
+               88 FD-VEND-PESSOA-FISICA                    VALUE 'F'.
+               88 FD-VEND-PESSOA-JURIDICA                  VALUE 'J'.
+           05 FD-VEND-CPF              PIC 9(011).
+           05 FD-VEND-CNPJ             PIC 9(014).
+           05 FD-VEND-NOME             PIC X(040).
+           05 FD-VEND-LATITUDE         PIC S9(003)V9(008).
+           05 FD-VEND-LONGITUDE        PIC S9(003)V9(008).
+           05 FD-VEND-QTD-MAX-CLIENTES PIC 9(005).
+
+       SD  WORK-CLIENTE-SORT.
+       01  SD-CLIENTE.
+           05 SD-CLI-COD-CLIENTE       PIC 9(007).
+           05 SD-CLI-RZ-SOCIAL         PIC X(040).
+           05 SD-CLI-CNPJ              PIC 9(014).
+           05 SD-CLI-COD-VENDEDOR      PIC 9(003).
+
+       SD  WORK-VENDEDOR-SORT.
+       01  SD-VENDEDOR.
+           05 SD-VEND-COD-VENDEDOR     PIC 9(003).
+           05 SD-VEND-NOME             PIC X(040).
+           05 SD-VEND-CPF              PIC 9(011).
+
        WORKING-STORAGE                 SECTION.
 
+       77  WS-FS-ARQ-CLIE              PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-VEND              PIC X(002)          VALUE SPACES.
+
        01  WS-DADOS-ENTRADA.
            05 WS-OPCAO                 PIC X(001)          VALUE ZEROS.
            05 WS-TIPO-CADASTRO         PIC X(001)          VALUE ZEROS.
@@ -32,13 +108,20 @@
               10 WS-RAZAO-SOCIAL       PIC X(040)          VALUE SPACES.
               10 WS-LAT                PIC S9(003)V9(008)  VALUE ZEROS.
               10 WS-LONG               PIC S9(003)V9(008)  VALUE ZEROS.
+              10 WS-TELEFONE           PIC X(015)          VALUE SPACES.
+              10 WS-EMAIL              PIC X(040)          VALUE SPACES.
+              10 WS-CONTATO            PIC X(040)          VALUE SPACES.
+              10 WS-COD-VENDEDOR       PIC 9(003)          VALUE ZEROS.
 
            05 WS-VENDEDOR.
               10 WS-CODIGO             PIC 9(003)          VALUE ZEROS.
+              10 WS-TIPO-DOC           PIC X(001)          VALUE 'F'.
               10 WS-CPF                PIC 9(011)          VALUE ZEROS.
+              10 WS-CNPJ               PIC 9(014)          VALUE ZEROS.
               10 WS-NOME-VENDEDOR      PIC X(040)          VALUE SPACES.
               10 WS-LAT                PIC S9(003)V9(008)  VALUE ZEROS.
               10 WS-LONG               PIC S9(003)V9(008)  VALUE ZEROS.
+              10 WS-QTD-MAX-CLIENTES   PIC 9(005)          VALUE ZEROS.
 
            05 WS-RELATORIO.
               10 WS-TIPO-ORDENACAO     PIC X(001)          VALUE SPACES.
@@ -47,8 +130,23 @@
               10 WS-COD-VEND-RELAT     PIC 9(003)          VALUE ZEROS.
               10 WS-NOME-RAZAO-RELAT   PIC X(040)          VALUE ZEROS.
 
+       01  WS-VISITA.
+           05 WS-VIS-COD-VENDEDOR      PIC 9(003)          VALUE ZEROS.
+           05 WS-VIS-COD-CLIENTE       PIC 9(007)          VALUE ZEROS.
+           05 WS-VIS-DATA-VISITA       PIC 9(008)          VALUE ZEROS.
+           05 WS-VIS-RESULTADO         PIC X(001)          VALUE SPACES.
+           05 WS-VIS-OBSERVACAO        PIC X(040)          VALUE SPACES.
+
        01 WS-AUXILIARES.
               05 WS-TIPO-OPER          PIC X(020)          VALUE SPACES.
+              05 WS-FIM-SORT           PIC X(001)          VALUE SPACES.
+              05 WS-OPERADOR           PIC X(010)          VALUE SPACES.
+
+       01  WS-PARM-INICIAL             PIC X(020)          VALUE SPACES.
+       01  WS-PARM-TIPO                PIC X(001)          VALUE SPACES.
+           88  WS-PARM-CLIENTE                              VALUE 'C'.
+           88  WS-PARM-VENDEDOR                              VALUE 'V'.
+       01  WS-PARM-CODIGO              PIC X(007)          VALUE SPACES.
 
        01  WS-LINK-CRUDCLIE.
            COPY 'BOOKCLIE.CPY'.
@@ -56,12 +154,51 @@
        01  WS-LINK-CRUDVEND.
            COPY 'BOOKVEND.CPY'.
 
+       01  WS-LINK-DISTRIBU.
+           COPY 'BOOKDSTR.CPY'.
+
+       01  WS-LINK-REGVISIT.
+           COPY 'BOOKVIST.CPY'.
+
+       01  WS-LINK-RECONCIL.
+           COPY 'BOOKRECV.CPY'.
+
+       01  WS-LINK-EXPORTAR.
+           COPY 'BOOKEXPT.CPY'.
+
+       01  WS-LINK-COBERTUR.
+           COPY 'BOOKCOBV.CPY'.
+
        77  WS-CRUDCLIE                 PIC  X(008)         VALUE
                                                            'CRUDCLIE'.
        77  WS-CRUDVEND                 PIC  X(008)         VALUE
                                                            'CRUDVEND'.
+       77  WS-DISTRIBU                 PIC  X(008)         VALUE
+                                                           'DISTRIBU'.
+       77  WS-REGVISIT                 PIC  X(008)         VALUE
+                                                           'REGVISIT'.
+       77  WS-RECONCIL                 PIC  X(008)         VALUE
+                                                           'RECONCIL'.
+       77  WS-EXPORTAR                 PIC  X(008)         VALUE
+                                                           'EXPORTAR'.
+       77  WS-COBERTUR                 PIC  X(008)         VALUE
+                                                           'COBERTUR'.
        SCREEN                          SECTION.
 
+       01  TELA-OPERADOR.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01          VALUE
+           "---------------------------------------------------------".
+           05  LINE 02 COL 01          VALUE "*".
+           05  LINE 02 COL 15          VALUE "AMBEV - OPERADOR".
+           05  LINE 02 COL 57          VALUE "*".
+           05  LINE 03 COL 01          VALUE
+           "---------------------------------------------------------".
+           05  LINE 05 COL 02          VALUE
+                                          "CODIGO DO OPERADOR:".
+           05  LINE 05 COL 23          PIC X(010)
+                                       TO WS-OPERADOR.
+
        01  TELA-MENU.
            05  BLANK SCREEN.
            05  LINE 01 COL 01          VALUE
@@ -78,7 +215,8 @@
            05  LINE 07 COL 02          VALUE "1 - CADASTROS".
            05  LINE 08 COL 02          VALUE "2 - RELATORIOS".
            05  LINE 09 COL 02          VALUE "3 - EXECUTAR".
-           05  LINE 11 COL 02          VALUE "4 - SAIR".
+           05  LINE 10 COL 02          VALUE "4 - REGISTRAR VISITA".
+           05  LINE 11 COL 02          VALUE "5 - SAIR".
 
        01  TELA-SUBMENU.
               05 BLANK SCREEN.
@@ -133,7 +271,8 @@
                                        OF WS-CLIENTE.
            05  LINE 07 COL 02          VALUE "CNPJ..........:".
            05  LINE 07 COL 26          PIC 9(014)
-                                       TO WS-CNPJ.
+                                       TO WS-CNPJ
+                                       OF WS-CLIENTE.
            05  LINE 08 COL 02          VALUE "RAZAO SOCIAL..:".
            05  LINE 08 COL 26          PIC  X(040)
                                        TO WS-RAZAO-SOCIAL.
@@ -145,11 +284,23 @@
            05  LINE 10 COL 26          PIC -ZZ9,99999999
                                        TO WS-LONG
                                        OF WS-CLIENTE.
-           05  LINE 15 COL 02          VALUE
+           05  LINE 11 COL 02          VALUE "TELEFONE......:".
+           05  LINE 11 COL 26          PIC X(015)
+                                       TO WS-TELEFONE.
+           05  LINE 12 COL 02          VALUE "EMAIL.........:".
+           05  LINE 12 COL 26          PIC X(040)
+                                       TO WS-EMAIL.
+           05  LINE 13 COL 02          VALUE "CONTATO.......:".
+           05  LINE 13 COL 26          PIC X(040)
+                                       TO WS-CONTATO.
+           05  LINE 14 COL 02          VALUE "COD VENDEDOR..:".
+           05  LINE 14 COL 26          PIC ZZ9
+                                       TO WS-COD-VENDEDOR.
+           05  LINE 16 COL 02          VALUE
               "CONFIRMA INCLUIR DO CLIENTE?".
-           05  LINE 13 COL 02          VALUE
+           05  LINE 17 COL 02          VALUE
               "1 - SIM  2 - NAO:".
-           05  LINE 13 COL 28          PIC X(001)
+           05  LINE 17 COL 28          PIC X(001)
                                        TO WS-OPCAO.
 
        01  TELA-ALTERAR-CLIENTE.
@@ -167,7 +318,8 @@
                                        OF WS-CLIENTE.
            05  LINE 07 COL 02          VALUE "CNPJ..........:".
            05  LINE 07 COL 26          PIC 9(014)
-                                       FROM WS-CNPJ.
+                                       FROM WS-CNPJ
+                                       OF WS-CLIENTE.
            05  LINE 08 COL 02          VALUE "RAZAO SOCIAL..:".
            05  LINE 08 COL 26          PIC X(040)
                                        USING WS-RAZAO-SOCIAL AUTO.
@@ -179,11 +331,20 @@
            05  LINE 09 COL 26          PIC -ZZ9,99999999
                                        USING WS-LONG
                                        OF WS-CLIENTE AUTO.
-           05  LINE 15 COL 02          VALUE
+           05  LINE 11 COL 02          VALUE "TELEFONE......:".
+           05  LINE 11 COL 26          PIC X(015)
+                                       USING WS-TELEFONE AUTO.
+           05  LINE 12 COL 02          VALUE "EMAIL.........:".
+           05  LINE 12 COL 26          PIC X(040)
+                                       USING WS-EMAIL AUTO.
+           05  LINE 13 COL 02          VALUE "CONTATO.......:".
+           05  LINE 13 COL 26          PIC X(040)
+                                       USING WS-CONTATO AUTO.
+           05  LINE 16 COL 02          VALUE
               "CONFIRMA ALTERAR DO CLIENTE?".
-           05  LINE 13 COL 02          VALUE
+           05  LINE 17 COL 02          VALUE
               "1 - SIM  2 - NAO".
-           05  LINE 15 COL 28          PIC X(001)
+           05  LINE 17 COL 28          PIC X(001)
                                        TO WS-OPCAO.
 
        01  TELA-EXCLUIR-CLIENTE.
@@ -201,7 +362,8 @@
                                        OF WS-CLIENTE.
            05  LINE 07 COL 02          VALUE "CNPJ..........:".
            05  LINE 07 COL 26          PIC 9(014)
-                                       FROM WS-CNPJ.
+                                       FROM WS-CNPJ
+                                       OF WS-CLIENTE.
            05  LINE 08 COL 02          VALUE "RAZAO SOCIAL..:".
            05  LINE 08 COL 26          PIC X(040)
                                        USING WS-RAZAO-SOCIAL AUTO.
@@ -213,12 +375,21 @@
            05  LINE 09 COL 26          PIC -ZZ9,99999999
                                        USING WS-LONG
                                        OF WS-CLIENTE AUTO.
-
-           05  LINE 11 COL 02          VALUE
+           05  LINE 12 COL 02          VALUE "TELEFONE......:".
+           05  LINE 12 COL 26          PIC X(015)
+                                       USING WS-TELEFONE AUTO.
+           05  LINE 13 COL 02          VALUE "EMAIL.........:".
+           05  LINE 13 COL 26          PIC X(040)
+                                       USING WS-EMAIL AUTO.
+           05  LINE 14 COL 02          VALUE "CONTATO.......:".
+           05  LINE 14 COL 26          PIC X(040)
+                                       USING WS-CONTATO AUTO.
+
+           05  LINE 17 COL 02          VALUE
               "CONFIRMA EXCLUIR CLIENTE?".
-           05  LINE 15 COL 02          VALUE
+           05  LINE 18 COL 02          VALUE
               "1 - SIM  2 - NAO".
-           05  LINE 15 COL 28          PIC X(001)
+           05  LINE 18 COL 28          PIC X(001)
                                        TO WS-OPCAO.
 
        01  TELA-PESQUISAR-CLIENTE.
@@ -233,8 +404,8 @@
            "----------------------------------------------------------".
            05  LINE 06 COL 02          VALUE "CODIGO CLIENTE:".
            05  LINE 06 COL 26          PIC ZZZZZZ9
-                                       TO WS-CODIGO
-                                       OF WS-CLIENTE.
+                                       USING WS-CODIGO
+                                       OF WS-CLIENTE AUTO.
            05  LINE 08 COL 02          VALUE
               "CONFIRMA BUSCA DO CLIENTE?".
            05  LINE 09 COL 02          VALUE
@@ -255,20 +426,31 @@
            05  LINE 06 COL 26          PIC ZZ9
                                        TO WS-CODIGO
                                        OF WS-VENDEDOR.
-           05  LINE 07 COL 02          VALUE "CPF...........:".
-           05  LINE 07 COL 26          PIC 9(011)
+           05  LINE 07 COL 02          VALUE "TIPO (F-CPF/J-CNPJ):".
+           05  LINE 07 COL 26          PIC X(001)
+                                       TO WS-TIPO-DOC.
+           05  LINE 08 COL 02          VALUE "CPF...........:".
+           05  LINE 08 COL 26          PIC 9(011)
                                        TO WS-CPF.
-           05  LINE 08 COL 02          VALUE "NOME..........:".
-           05  LINE 08 COL 26          PIC X(040)
+           05  LINE 09 COL 02          VALUE "CNPJ..........:".
+           05  LINE 09 COL 26          PIC 9(014)
+                                       TO WS-CNPJ
+                                       OF WS-VENDEDOR.
+           05  LINE 10 COL 02          VALUE "NOME..........:".
+           05  LINE 10 COL 26          PIC X(040)
                                        TO WS-NOME-VENDEDOR.
-           05  LINE 09 COL 02          VALUE "LATITUDE......:".
-           05  LINE 09 COL 26          PIC -ZZ9,99999999
+           05  LINE 11 COL 02          VALUE "LATITUDE......:".
+           05  LINE 11 COL 26          PIC -ZZ9,99999999
                                        TO WS-LAT
                                        OF WS-VENDEDOR.
-           05  LINE 10 COL 02          VALUE "LONGITUDE.....:".
-           05  LINE 10 COL 26          PIC -ZZ9,99999999
+           05  LINE 12 COL 02          VALUE "LONGITUDE.....:".
+           05  LINE 12 COL 26          PIC -ZZ9,99999999
                                        TO WS-LONG
                                        OF WS-VENDEDOR.
+           05  LINE 13 COL 02          VALUE "QTD MAX CLIENTES:".
+           05  LINE 13 COL 26          PIC ZZZZ9
+                                       TO WS-QTD-MAX-CLIENTES
+                                       OF WS-VENDEDOR.
 
            05  LINE 14 COL 02          VALUE
               "CONFIRMA INCLUIR DO VENDEDOR?".
@@ -292,18 +474,25 @@
            05  LINE 06 COL 26          PIC 999
                                        FROM WS-CODIGO
                                        OF WS-VENDEDOR.
-           05  LINE 07 COL 02          VALUE "CPF...........:".
-           05  LINE 07 COL 26          PIC  9(011)
+           05  LINE 07 COL 02          VALUE "TIPO (F-CPF/J-CNPJ):".
+           05  LINE 07 COL 26          PIC X(001)
+                                       USING WS-TIPO-DOC AUTO.
+           05  LINE 08 COL 02          VALUE "CPF...........:".
+           05  LINE 08 COL 26          PIC  9(011)
                                        FROM WS-CPF.
-           05  LINE 08 COL 02          VALUE "NOME..........:".
-           05  LINE 08 COL 26          PIC  X(040)
+           05  LINE 09 COL 02          VALUE "CNPJ..........:".
+           05  LINE 09 COL 26          PIC  9(014)
+                                       FROM WS-CNPJ
+                                       OF WS-VENDEDOR.
+           05  LINE 10 COL 02          VALUE "NOME..........:".
+           05  LINE 10 COL 26          PIC  X(040)
                                        USING WS-NOME-VENDEDOR AUTO.
-           05  LINE 09 COL 02          VALUE "LATITUDE......:".
-           05  LINE 09 COL 26          PIC -ZZ9,99999999
+           05  LINE 11 COL 02          VALUE "LATITUDE......:".
+           05  LINE 11 COL 26          PIC -ZZ9,99999999
                                        USING WS-LAT
                                        OF WS-VENDEDOR AUTO.
-           05  LINE 10 COL 02          VALUE "LONGITUDE.....:".
-           05  LINE 10 COL 26          PIC -ZZ9,99999999
+           05  LINE 12 COL 02          VALUE "LONGITUDE.....:".
+           05  LINE 12 COL 26          PIC -ZZ9,99999999
                                        USING WS-LONG
                                        OF WS-VENDEDOR AUTO.
 
@@ -338,6 +527,38 @@
            05  LINE 16 COL 02          VALUE
               "2 - NAO ".
 
+       01  TELA-REGISTRAR-VISITA.
+           05 BLANK SCREEN.
+           05 LINE 1 COL 1             VALUE
+           "----------------------------------------------------------".
+           05  LINE 02 COL 01          VALUE "*".
+           05  LINE 02 COL 16          VALUE "AMBEV - REGISTRAR VISITA".
+           05  LINE 02 COL 58          VALUE "*".
+           05  LINE 03 COL 01          VALUE
+           "----------------------------------------------------------".
+           05  LINE 06 COL 02          VALUE "CODIGO VENDEDOR:".
+           05  LINE 06 COL 26          PIC 999
+                                       TO WS-VIS-COD-VENDEDOR.
+           05  LINE 07 COL 02          VALUE "CODIGO CLIENTE.:".
+           05  LINE 07 COL 26          PIC ZZZZZZ9
+                                       TO WS-VIS-COD-CLIENTE.
+           05  LINE 08 COL 02          VALUE "DATA VISITA....:".
+           05  LINE 08 COL 26          PIC 9(008)
+                                       TO WS-VIS-DATA-VISITA.
+           05  LINE 09 COL 02          VALUE
+              "RESULTADO (R-REALIZ/S-SEM CONTATO/C-CANCEL):".
+           05  LINE 09 COL 48          PIC X(001)
+                                       TO WS-VIS-RESULTADO.
+           05  LINE 10 COL 02          VALUE "OBSERVACAO.....:".
+           05  LINE 10 COL 26          PIC X(040)
+                                       TO WS-VIS-OBSERVACAO.
+           05  LINE 13 COL 02          VALUE
+              "CONFIRMA REGISTRO DA VISITA?".
+           05  LINE 14 COL 02          VALUE
+              "1 - SIM  2 - NAO:".
+           05  LINE 14 COL 28          PIC X(001)
+                                       TO WS-OPCAO.
+
        01  TELA-PESQUISAR-VENDEDOR.
            05 BLANK SCREEN.
            05 LINE 1 COL 1             VALUE
@@ -350,8 +571,8 @@
            "-----------------------------------------------------------".
            05  LINE 06 COL 02          VALUE "CODIGO VENDEDOR:".
            05  LINE 06 COL 26          PIC ZZ9
-                                       TO WS-CODIGO
-                                       OF WS-VENDEDOR.
+                                       USING WS-CODIGO
+                                       OF WS-VENDEDOR AUTO.
            05  LINE 14 COL 02          VALUE
               "CONFIRMA BUSCA DO CLIENTE?".
            05  LINE 14 COL 31          PIC X(001)
@@ -369,18 +590,25 @@
            05  LINE 06 COL 26          PIC ZZ9
                                        FROM WS-CODIGO
                                        OF WS-VENDEDOR.
-           05  LINE 07 COL 02          VALUE "CPF...........:".
-           05  LINE 07 COL 26          PIC  9(011)
+           05  LINE 07 COL 02          VALUE "TIPO (F-CPF/J-CNPJ):".
+           05  LINE 07 COL 26          PIC X(001)
+                                       USING WS-TIPO-DOC AUTO.
+           05  LINE 08 COL 02          VALUE "CPF...........:".
+           05  LINE 08 COL 26          PIC  9(011)
                                        FROM WS-CPF.
-           05  LINE 08 COL 02          VALUE "NOME..........:".
-           05  LINE 08 COL 26          PIC  X(040)
+           05  LINE 09 COL 02          VALUE "CNPJ..........:".
+           05  LINE 09 COL 26          PIC  9(014)
+                                       FROM WS-CNPJ
+                                       OF WS-VENDEDOR.
+           05  LINE 10 COL 02          VALUE "NOME..........:".
+           05  LINE 10 COL 26          PIC  X(040)
                                        USING WS-NOME-VENDEDOR AUTO.
-           05  LINE 09 COL 02          VALUE "LATITUDE......:".
-           05  LINE 09 COL 26          PIC -ZZ9,99999999
+           05  LINE 11 COL 02          VALUE "LATITUDE......:".
+           05  LINE 11 COL 26          PIC -ZZ9,99999999
                                        USING WS-LAT
                                        OF WS-VENDEDOR AUTO.
-           05  LINE 10 COL 02          VALUE "LONGITUDE.....:".
-           05  LINE 10 COL 26          PIC -ZZ9,99999999
+           05  LINE 12 COL 02          VALUE "LONGITUDE.....:".
+           05  LINE 12 COL 26          PIC -ZZ9,99999999
                                        USING WS-LONG
                                        OF WS-VENDEDOR AUTO.
            05  LINE 14 COL 02          VALUE
@@ -403,9 +631,15 @@
            "----------------------------------------------------------".
            05  LINE 06 COL 10          VALUE "1 - CLIENTE".
            05  LINE 07 COL 10          VALUE "2 - VENDEDOR".
+           05  LINE 08 COL 10          VALUE
+               "3 - RECONCILIACAO CLIENTE X VENDEDOR".
            05  LINE 09 COL 10          VALUE
+               "4 - EXPORTAR CLIENTE/VENDEDOR PARA CSV".
+           05  LINE 10 COL 10          VALUE
+               "5 - COBERTURA DE TERRITORIO POR VENDEDOR".
+           05  LINE 12 COL 10          VALUE
            "DIGITE A OPCAO DESEJADA E TECLE ENTER: ".
-           05  LINE 09 COL 49          PIC X(001)
+           05  LINE 12 COL 49          PIC X(001)
                                        TO WS-OPCAO.
 
        01  TELA-RELATORIOS-CLIENTE.
@@ -462,7 +696,7 @@
                                        TO WS-TIPO-CLASS.
            05  LINE 10 COL 10          VALUE "CODIGO VENDEDOR:".
            05  LINE 10 COL 28          PIC ZZ9
-                                       TO WS-COD-CLIE-RELAT.
+                                       TO WS-COD-VEND-RELAT.
            05  LINE 11 COL 10          VALUE "NOME VENDEDOR".
            05  LINE 11 COL 24          PIC X(040)
                                        TO WS-NOME-RAZAO-RELAT.
@@ -471,6 +705,25 @@
            05  LINE 13 COL 49          PIC X(001)
                                        TO WS-OPCAO.
 
+       01  TELA-EXECUTAR-DISTRIBUICAO.
+           05 BLANK SCREEN.
+           05 LINE 1 COL 1             VALUE
+           "----------------------------------------------------------".
+           05  LINE 02 COL 01          VALUE "*".
+           05  LINE 02 COL 20          VALUE "EXECUTAR DISTRIBUICAO".
+           05  LINE 02 COL 58          VALUE "*".
+           05  LINE 03 COL 01          VALUE
+           "----------------------------------------------------------".
+           05  LINE 06 COL 10          VALUE "CLIENTE (0=TODOS):".
+           05  LINE 06 COL 30          PIC ZZZZZZ9
+                                       TO WS-COD-CLIE-RELAT.
+           05  LINE 07 COL 10          VALUE "VENDEDOR (0=TODOS):".
+           05  LINE 07 COL 31          PIC ZZ9
+                                       TO WS-COD-VEND-RELAT.
+           05  LINE 09 COL 10          VALUE "TECLE ENTER PARA".
+           05  LINE 09 COL 27          PIC X(001)
+                                       TO WS-OPCAO.
+
        PROCEDURE                       DIVISION.
 
        0000-PRINCIPAL                  SECTION.
@@ -486,6 +739,10 @@
        1000-INICIALIZAR                SECTION.
 
            PERFORM 1100-CONSISTIR-DADOS-ENTRADA
+
+           PERFORM 1150-IDENTIFICAR-OPERADOR
+
+           PERFORM 1160-LER-PARAMETRO-INICIAL
            .
        1000-99-FIM.                    EXIT.
 
@@ -494,24 +751,64 @@
            .
        1100-99-FIM.                    EXIT.
 
+       1150-IDENTIFICAR-OPERADOR       SECTION.
+           PERFORM UNTIL WS-OPERADOR   NOT EQUAL SPACES
+             DISPLAY TELA-OPERADOR
+             ACCEPT  TELA-OPERADOR
+           END-PERFORM
+           .
+       1150-99-FIM.                    EXIT.
+
+       1160-LER-PARAMETRO-INICIAL      SECTION.
+           ACCEPT WS-PARM-INICIAL      FROM COMMAND-LINE
+
+           IF WS-PARM-INICIAL          NOT EQUAL SPACES
+             MOVE WS-PARM-INICIAL(1:1) TO WS-PARM-TIPO
+             MOVE WS-PARM-INICIAL(2:7) TO WS-PARM-CODIGO
+
+             IF WS-PARM-CLIENTE
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-PARM-CODIGO))
+                                       TO WS-CODIGO OF WS-CLIENTE
+             ELSE IF WS-PARM-VENDEDOR
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-PARM-CODIGO))
+                                       TO WS-CODIGO OF WS-VENDEDOR
+             ELSE
+               MOVE SPACES             TO WS-PARM-TIPO
+             END-IF
+           END-IF
+           .
+       1160-99-FIM.                    EXIT.
+
        2000-PROCESSAR                  SECTION.
            INITIALIZE                  WS-OPCAO
 
-           DISPLAY TELA-MENU
-           ACCEPT  TELA-MENU
-
-           EVALUATE WS-OPCAO
-             WHEN 1
-               PERFORM 2100-MENU-CADASTRO
-             WHEN 2
-               PERFORM 2400-MENU-RELATORIOS
-             WHEN 4
-               PERFORM 3000-FINALIZAR
-             WHEN OTHER
-               DISPLAY "OPCAO INVALIDA"
+           IF WS-PARM-CLIENTE
+             MOVE SPACES               TO WS-PARM-TIPO
+             PERFORM 2220-ALTERAR-CLIENTE
+           ELSE IF WS-PARM-VENDEDOR
+             MOVE SPACES               TO WS-PARM-TIPO
+             PERFORM 2320-ALTERAR-VENDEDOR
+           ELSE
+             DISPLAY TELA-MENU
+             ACCEPT  TELA-MENU
+
+             EVALUATE WS-OPCAO
+               WHEN 1
+                 PERFORM 2100-MENU-CADASTRO
+               WHEN 2
+                 PERFORM 2400-MENU-RELATORIOS
+               WHEN 3
+                 PERFORM 2500-EXECUTAR-DISTRIBUICAO
+               WHEN 4
+                 PERFORM 2600-REGISTRAR-VISITA
+               WHEN 5
+                 PERFORM 3000-FINALIZAR
+               WHEN OTHER
+                 DISPLAY "OPCAO INVALIDA"
                                        AT 2310
-               PERFORM 2000-PROCESSAR
-           END-EVALUATE
+                 PERFORM 2000-PROCESSAR
+             END-EVALUATE
+           END-IF
            .
        2000-99-FIM.                    EXIT.
 
@@ -673,12 +970,19 @@
 
            MOVE WS-CODIGO              OF WS-CLIENTE
                                        TO BOOKCLIE-REG-COD-CLIENTE
-           MOVE WS-CNPJ                TO BOOKCLIE-REG-CNPJ
+           MOVE WS-CNPJ                OF WS-CLIENTE
+                                       TO BOOKCLIE-REG-CNPJ
            MOVE WS-RAZAO-SOCIAL        TO BOOKCLIE-REG-RZ-SOCIAL
            MOVE WS-LAT                 OF WS-CLIENTE
                                        TO BOOKCLIE-REG-LATITUDE
            MOVE WS-LONG                OF WS-CLIENTE
                                        TO BOOKCLIE-REG-LONGITUDE
+           MOVE WS-TELEFONE            TO BOOKCLIE-REG-TELEFONE
+           MOVE WS-EMAIL               TO BOOKCLIE-REG-EMAIL
+           MOVE WS-CONTATO             TO BOOKCLIE-REG-CONTATO
+           MOVE WS-COD-VENDEDOR        TO BOOKCLIE-REG-COD-VENDEDOR
+           MOVE WS-ARQ-CLI             TO BOOKCLIE-REG-ARQUVO
+           MOVE WS-OPERADOR            TO BOOKCLIE-REG-OPERADOR
            CALL WS-CRUDCLIE            USING WS-LINK-CRUDCLIE
            .
        2250-99-FIM.
@@ -809,12 +1113,19 @@
 
            MOVE WS-CODIGO              OF WS-VENDEDOR
                                        TO BOOKVEND-REG-COD-VEND
+           MOVE WS-TIPO-DOC            TO BOOKVEND-REG-TIPO-DOC
            MOVE WS-CPF                 TO BOOKVEND-REG-CPF
-           MOVE WS-RAZAO-SOCIAL        TO BOOKVEND-REG-NOME
+           MOVE WS-CNPJ                OF WS-VENDEDOR
+                                       TO BOOKVEND-REG-CNPJ
+           MOVE WS-NOME-VENDEDOR       TO BOOKVEND-REG-NOME
            MOVE WS-LAT                 OF WS-VENDEDOR
                                        TO BOOKVEND-REG-LATITUDE
            MOVE WS-LONG                OF WS-VENDEDOR
                                        TO BOOKVEND-REG-LONGITUDE
+           MOVE WS-QTD-MAX-CLIENTES    OF WS-VENDEDOR
+                                       TO BOOKVEND-REG-QTD-MAX-CLIENTES
+           MOVE WS-ARQ-CLI             TO BOOKVEND-REG-ARQUVO
+           MOVE WS-OPERADOR            TO BOOKVEND-REG-OPERADOR
 
            CALL WS-CRUDVEND            USING WS-LINK-CRUDVEND
            .
@@ -830,6 +1141,12 @@
 
            ELSE IF WS-OPCAO            EQUAL 2
              PERFORM 2420-RELATORIOS-VENDEDOR
+           ELSE IF WS-OPCAO            EQUAL 3
+             PERFORM 2430-RECONCILIACAO-VENDEDOR
+           ELSE IF WS-OPCAO            EQUAL 4
+             PERFORM 2440-EXPORTAR-CSV
+           ELSE IF WS-OPCAO            EQUAL 5
+             PERFORM 2450-COBERTURA-TERRITORIO
            ELSE
              DISPLAY "VALOR INVALIDO"  AT 2310
              PERFORM 2400-MENU-RELATORIOS
@@ -841,20 +1158,273 @@
 
        2410-RELATORIO-CLIENTE          SECTION.
 
-           DISPLAY TELA-RELATORIOS
-           ACCEPT  TELA-RELATORIOS
+           INITIALIZE                  WS-RELATORIO
+           DISPLAY TELA-RELATORIOS-CLIENTE
+           ACCEPT  TELA-RELATORIOS-CLIENTE
 
+           PERFORM 2411-GERAR-RELATORIO-CLIENTE
            .
        2410-99-FIM.                    EXIT.
 
+       2411-GERAR-RELATORIO-CLIENTE    SECTION.
+
+           MOVE SPACES                 TO WS-FIM-SORT
+
+           OPEN INPUT ARQ-CLIENTE
+
+           DISPLAY "RELATORIO DE CLIENTES"
+                                       AT 0102
+           DISPLAY "COD.CLIENTE  RAZAO SOCIAL                        "
+                   "COD.VEND"        AT 0301
+
+           EVALUATE TRUE
+             WHEN WS-TIPO-CLASS       EQUAL '2'
+               AND WS-TIPO-ORDENACAO  EQUAL '2'
+               SORT WORK-CLIENTE-SORT
+                    ON DESCENDING KEY SD-CLI-RZ-SOCIAL
+                    INPUT PROCEDURE 2412-SELECIONAR-CLIENTES
+                    OUTPUT PROCEDURE 2413-LISTAR-CLIENTES
+             WHEN WS-TIPO-CLASS       EQUAL '2'
+               SORT WORK-CLIENTE-SORT
+                    ON ASCENDING KEY SD-CLI-RZ-SOCIAL
+                    INPUT PROCEDURE 2412-SELECIONAR-CLIENTES
+                    OUTPUT PROCEDURE 2413-LISTAR-CLIENTES
+             WHEN WS-TIPO-ORDENACAO   EQUAL '2'
+               SORT WORK-CLIENTE-SORT
+                    ON DESCENDING KEY SD-CLI-COD-CLIENTE
+                    INPUT PROCEDURE 2412-SELECIONAR-CLIENTES
+                    OUTPUT PROCEDURE 2413-LISTAR-CLIENTES
+             WHEN OTHER
+               SORT WORK-CLIENTE-SORT
+                    ON ASCENDING KEY SD-CLI-COD-CLIENTE
+                    INPUT PROCEDURE 2412-SELECIONAR-CLIENTES
+                    OUTPUT PROCEDURE 2413-LISTAR-CLIENTES
+           END-EVALUATE
+
+           CLOSE ARQ-CLIENTE
+
+           DISPLAY "TECLE ENTER PARA CONTINUAR"
+                                       AT 2201
+           ACCEPT  WS-OPCAO            AT 2301
+           .
+       2411-99-FIM.                    EXIT.
+
+       2412-SELECIONAR-CLIENTES        SECTION.
+
+           READ ARQ-CLIENTE            NEXT RECORD
+           PERFORM                     UNTIL WS-FS-ARQ-CLIE EQUAL '10'
+             IF (WS-COD-VEND-RELAT     EQUAL ZEROS OR
+                 FD-CLI-COD-VENDEDOR   EQUAL WS-COD-VEND-RELAT)
+               AND (WS-COD-CLIE-RELAT  EQUAL ZEROS OR
+                 FD-CLI-COD-CLIENTE    EQUAL WS-COD-CLIE-RELAT)
+               MOVE FD-CLI-COD-CLIENTE TO SD-CLI-COD-CLIENTE
+               MOVE FD-CLI-RZ-SOCIAL   TO SD-CLI-RZ-SOCIAL
+               MOVE FD-CLI-CNPJ        TO SD-CLI-CNPJ
+               MOVE FD-CLI-COD-VENDEDOR
+                                       TO SD-CLI-COD-VENDEDOR
+               RELEASE SD-CLIENTE
+             END-IF
+             READ ARQ-CLIENTE          NEXT RECORD
+           END-PERFORM
+           .
+       2412-99-FIM.                    EXIT.
+
+       2413-LISTAR-CLIENTES            SECTION.
+
+           RETURN WORK-CLIENTE-SORT    AT END
+                                       MOVE 'S' TO WS-FIM-SORT
+           PERFORM                     UNTIL WS-FIM-SORT EQUAL 'S'
+             DISPLAY SD-CLI-COD-CLIENTE SPACE SD-CLI-RZ-SOCIAL SPACE
+                     SD-CLI-COD-VENDEDOR
+             RETURN WORK-CLIENTE-SORT  AT END
+                                       MOVE 'S' TO WS-FIM-SORT
+           END-PERFORM
+           .
+       2413-99-FIM.                    EXIT.
+
        2420-RELATORIOS-VENDEDOR        SECTION.
 
-           DISPLAY TELA-RELATORIOS
-           ACCEPT  TELA-RELATORIOS
+           INITIALIZE                  WS-RELATORIO
+           DISPLAY TELA-RELATORIOS-VENDEDOR
+           ACCEPT  TELA-RELATORIOS-VENDEDOR
 
+           PERFORM 2421-GERAR-RELATORIO-VENDEDOR
            .
        2420-99-FIM.                    EXIT.
 
+       2421-GERAR-RELATORIO-VENDEDOR   SECTION.
+
+           MOVE SPACES                 TO WS-FIM-SORT
+
+           OPEN INPUT ARQ-VENDEDOR
+
+           DISPLAY "RELATORIO DE VENDEDORES"
+                                       AT 0102
+           DISPLAY "COD.VENDEDOR  NOME"
+                                       AT 0301
+
+           EVALUATE TRUE
+             WHEN WS-TIPO-CLASS       EQUAL '2'
+               AND WS-TIPO-ORDENACAO  EQUAL '2'
+               SORT WORK-VENDEDOR-SORT
+                    ON DESCENDING KEY SD-VEND-NOME
+                    INPUT PROCEDURE 2422-SELECIONAR-VENDEDORES
+                    OUTPUT PROCEDURE 2423-LISTAR-VENDEDORES
+             WHEN WS-TIPO-CLASS       EQUAL '2'
+               SORT WORK-VENDEDOR-SORT
+                    ON ASCENDING KEY SD-VEND-NOME
+                    INPUT PROCEDURE 2422-SELECIONAR-VENDEDORES
+                    OUTPUT PROCEDURE 2423-LISTAR-VENDEDORES
+             WHEN WS-TIPO-ORDENACAO   EQUAL '2'
+               SORT WORK-VENDEDOR-SORT
+                    ON DESCENDING KEY SD-VEND-COD-VENDEDOR
+                    INPUT PROCEDURE 2422-SELECIONAR-VENDEDORES
+                    OUTPUT PROCEDURE 2423-LISTAR-VENDEDORES
+             WHEN OTHER
+               SORT WORK-VENDEDOR-SORT
+                    ON ASCENDING KEY SD-VEND-COD-VENDEDOR
+                    INPUT PROCEDURE 2422-SELECIONAR-VENDEDORES
+                    OUTPUT PROCEDURE 2423-LISTAR-VENDEDORES
+           END-EVALUATE
+
+           CLOSE ARQ-VENDEDOR
+
+           DISPLAY "TECLE ENTER PARA CONTINUAR"
+                                       AT 2201
+           ACCEPT  WS-OPCAO            AT 2301
+           .
+       2421-99-FIM.                    EXIT.
+
+       2422-SELECIONAR-VENDEDORES      SECTION.
+
+           READ ARQ-VENDEDOR           NEXT RECORD
+           PERFORM                     UNTIL WS-FS-ARQ-VEND EQUAL '10'
+             IF (WS-COD-VEND-RELAT     EQUAL ZEROS OR
+                 FD-VEND-COD-VENDEDOR  EQUAL WS-COD-VEND-RELAT)
+               MOVE FD-VEND-COD-VENDEDOR
+                                       TO SD-VEND-COD-VENDEDOR
+               MOVE FD-VEND-NOME       TO SD-VEND-NOME
+               MOVE FD-VEND-CPF        TO SD-VEND-CPF
+               RELEASE SD-VENDEDOR
+             END-IF
+             READ ARQ-VENDEDOR         NEXT RECORD
+           END-PERFORM
+           .
+       2422-99-FIM.                    EXIT.
+
+       2423-LISTAR-VENDEDORES          SECTION.
+
+           RETURN WORK-VENDEDOR-SORT   AT END
+                                       MOVE 'S' TO WS-FIM-SORT
+           PERFORM                     UNTIL WS-FIM-SORT EQUAL 'S'
+             DISPLAY SD-VEND-COD-VENDEDOR SPACE SD-VEND-NOME
+             RETURN WORK-VENDEDOR-SORT AT END
+                                       MOVE 'S' TO WS-FIM-SORT
+           END-PERFORM
+           .
+       2423-99-FIM.                    EXIT.
+
+       2430-RECONCILIACAO-VENDEDOR     SECTION.
+
+           INITIALIZE                  WS-LINK-RECONCIL
+
+           MOVE WS-OPERADOR            TO BOOKRECV-REG-OPERADOR
+
+           CALL WS-RECONCIL            USING WS-LINK-RECONCIL
+
+           DISPLAY BOOKRECV-CTRL-MSG    AT 2310
+           DISPLAY "TECLE ENTER PARA CONTINUAR"
+                                       AT 2401
+           ACCEPT  WS-OPCAO            AT 2501
+
+           .
+       2430-99-FIM.                    EXIT.
+
+       2440-EXPORTAR-CSV               SECTION.
+
+           INITIALIZE                  WS-LINK-EXPORTAR
+
+           MOVE WS-OPERADOR            TO BOOKEXPT-REG-OPERADOR
+
+           CALL WS-EXPORTAR            USING WS-LINK-EXPORTAR
+
+           DISPLAY BOOKEXPT-CTRL-MSG    AT 2310
+           DISPLAY "TECLE ENTER PARA CONTINUAR"
+                                       AT 2401
+           ACCEPT  WS-OPCAO            AT 2501
+
+           .
+       2440-99-FIM.                    EXIT.
+
+       2450-COBERTURA-TERRITORIO       SECTION.
+
+           INITIALIZE                  WS-LINK-COBERTUR
+
+           MOVE WS-OPERADOR            TO BOOKCOBV-REG-OPERADOR
+
+           CALL WS-COBERTUR            USING WS-LINK-COBERTUR
+
+           DISPLAY BOOKCOBV-CTRL-MSG    AT 2310
+           DISPLAY "TECLE ENTER PARA CONTINUAR"
+                                       AT 2401
+           ACCEPT  WS-OPCAO            AT 2501
+
+           .
+       2450-99-FIM.                    EXIT.
+
+       2500-EXECUTAR-DISTRIBUICAO      SECTION.
+
+           MOVE ZEROS                  TO WS-COD-CLIE-RELAT
+                                       WS-COD-VEND-RELAT
+
+           DISPLAY TELA-EXECUTAR-DISTRIBUICAO
+           ACCEPT  TELA-EXECUTAR-DISTRIBUICAO
+
+           INITIALIZE                  WS-LINK-DISTRIBU
+
+           MOVE WS-OPERADOR            TO BOOKDSTR-REG-OPERADOR
+           MOVE WS-COD-CLIE-RELAT      TO BOOKDSTR-REG-COD-CLIE-FILTRO
+           MOVE WS-COD-VEND-RELAT      TO BOOKDSTR-REG-COD-VEND-FILTRO
+
+           CALL WS-DISTRIBU            USING WS-LINK-DISTRIBU
+
+           DISPLAY BOOKDSTR-CTRL-MSG    AT 2310
+           DISPLAY "TECLE ENTER PARA CONTINUAR"
+                                       AT 2401
+           ACCEPT  WS-OPCAO            AT 2501
+
+           .
+       2500-99-FIM.                    EXIT.
+
+       2600-REGISTRAR-VISITA           SECTION.
+
+           INITIALIZE                  WS-OPCAO
+
+           DISPLAY TELA-REGISTRAR-VISITA
+           ACCEPT  TELA-REGISTRAR-VISITA
+
+           IF WS-OPCAO                 EQUAL 1
+             INITIALIZE                WS-LINK-REGVISIT
+
+             MOVE 'I'                  TO BOOKVIST-REG-SERVICO
+             MOVE WS-VIS-COD-VENDEDOR  TO BOOKVIST-REG-COD-VEND
+             MOVE WS-VIS-COD-CLIENTE   TO BOOKVIST-REG-COD-CLIENTE
+             MOVE WS-VIS-DATA-VISITA   TO BOOKVIST-REG-DATA-VISITA
+             MOVE WS-VIS-RESULTADO     TO BOOKVIST-REG-RESULTADO
+             MOVE WS-VIS-OBSERVACAO    TO BOOKVIST-REG-OBSERVACAO
+             MOVE WS-OPERADOR          TO BOOKVIST-REG-OPERADOR
+
+             CALL WS-REGVISIT          USING WS-LINK-REGVISIT
+
+             DISPLAY BOOKVIST-CTRL-MSG AT 2310
+             DISPLAY "TECLE ENTER PARA CONTINUAR"
+                                       AT 2401
+             ACCEPT  WS-OPCAO          AT 2501
+           END-IF
+
+           .
+       2600-99-FIM.                    EXIT.
+
 
        3000-FINALIZAR                  SECTION.
 
