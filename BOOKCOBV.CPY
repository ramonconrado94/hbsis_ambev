@@ -0,0 +1,7 @@
+       05  BOOKCOBV-CTRL.
+           10 BOOKCOBV-CTRL-COD       PIC 9(001)          VALUE ZEROS.
+           10 BOOKCOBV-CTRL-MSG       PIC X(040)          VALUE SPACES.
+       05  BOOKCOBV-REG.
+           10 BOOKCOBV-REG-OPERADOR   PIC X(010)          VALUE SPACES.
+           10 BOOKCOBV-REG-QTD-VEND   PIC 9(005)          VALUE ZEROS.
+           10 BOOKCOBV-REG-QTD-CLIE   PIC 9(007)          VALUE ZEROS.
