@@ -0,0 +1,215 @@
+
+       IDENTIFICATION                  DIVISION.
+
+       PROGRAM-ID. EXECLOTE.
+       AUTHOR.     RAMON CONRADO
+
+
+       ENVIRONMENT                     DIVISION.
+
+       CONFIGURATION                   SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+       INPUT-OUTPUT                    SECTION.
+
+       FILE-CONTROL.
+
+           SELECT ARQ-LOTE-CTRL         ASSIGN TO "LOTECTRL.TXT"
+                  ORGANIZATION          IS LINE SEQUENTIAL
+                  ACCESS MODE           IS SEQUENTIAL
+                  FILE STATUS           IS WS-FS-ARQ-LOTE-CTRL.
+
+       DATA                            DIVISION.
+
+       FILE SECTION.
+
+       FD  ARQ-LOTE-CTRL
+           LABEL RECORD                IS STANDARD.
+       01  FD-LOTE-CTRL.
+           05 FD-LOTE-IMP-CLIENTE      PIC X(001).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-LOTE-ARQ-CLIENTE      PIC X(040).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-LOTE-IMP-VENDEDOR     PIC X(001).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-LOTE-ARQ-VENDEDOR     PIC X(040).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-LOTE-EXEC-DISTRIB     PIC X(001).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-LOTE-OPERADOR         PIC X(010).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-LOTE-COD-CLIE-FILTRO  PIC 9(007).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-LOTE-COD-VEND-FILTRO  PIC 9(003).
+
+       WORKING-STORAGE                 SECTION.
+
+       77  WS-FS-ARQ-LOTE-CTRL         PIC X(002)          VALUE SPACES.
+
+       77  WS-OPERADOR-LOTE            PIC X(010)          VALUE 'LOTE'.
+       77  WS-ARQ-IMP-CLIENTE          PIC X(040)          VALUE
+                                                           'IMPCLI.TXT'.
+       77  WS-ARQ-IMP-VENDEDOR         PIC X(040)          VALUE
+                                                          'IMPVEND.TXT'.
+
+       01  WS-LOTE-IMP-CLIENTE         PIC X(001)          VALUE 'S'.
+           88  WS-LOTE-EXECUTA-IMP-CLIENTE                 VALUE 'S'.
+       01  WS-LOTE-IMP-VENDEDOR        PIC X(001)          VALUE 'S'.
+           88  WS-LOTE-EXECUTA-IMP-VENDEDOR                VALUE 'S'.
+       01  WS-LOTE-EXEC-DISTRIB        PIC X(001)          VALUE 'S'.
+           88  WS-LOTE-EXECUTA-DISTRIB                     VALUE 'S'.
+
+       77  WS-LOTE-COD-CLIE-FILTRO     PIC 9(007)          VALUE ZEROS.
+       77  WS-LOTE-COD-VEND-FILTRO     PIC 9(003)          VALUE ZEROS.
+
+       01  WS-LINK-CRUDCLIE.
+           COPY 'BOOKCLIE.CPY'.
+
+       01  WS-LINK-CRUDVEND.
+           COPY 'BOOKVEND.CPY'.
+
+       01  WS-LINK-DISTRIBU.
+           COPY 'BOOKDSTR.CPY'.
+
+       77  WS-CRUDCLIE                 PIC  X(008)         VALUE
+                                                           'CRUDCLIE'.
+       77  WS-CRUDVEND                 PIC  X(008)         VALUE
+                                                           'CRUDVEND'.
+       77  WS-DISTRIBU                 PIC  X(008)         VALUE
+                                                           'DISTRIBU'.
+
+       PROCEDURE                       DIVISION.
+
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZAR
+
+           PERFORM 2000-PROCESSAR
+
+           PERFORM 3000-FINALIZAR
+
+           .
+       0000-99-FIM.                    EXIT.
+
+       1000-INICIALIZAR                SECTION.
+
+           INITIALIZE                  WS-LINK-CRUDCLIE
+                                       WS-LINK-CRUDVEND
+                                       WS-LINK-DISTRIBU
+
+           PERFORM 1050-LER-ARQ-CONTROLE-LOTE
+           .
+       1000-99-FIM.                    EXIT.
+
+       1050-LER-ARQ-CONTROLE-LOTE       SECTION.
+
+           OPEN INPUT                  ARQ-LOTE-CTRL
+
+           IF WS-FS-ARQ-LOTE-CTRL      EQUAL ZEROS
+             READ ARQ-LOTE-CTRL        INTO FD-LOTE-CTRL
+
+             IF WS-FS-ARQ-LOTE-CTRL    EQUAL ZEROS
+               IF FD-LOTE-IMP-CLIENTE  NOT EQUAL SPACES
+                 MOVE FD-LOTE-IMP-CLIENTE
+                                       TO WS-LOTE-IMP-CLIENTE
+               END-IF
+               IF FD-LOTE-ARQ-CLIENTE  NOT EQUAL SPACES
+                 MOVE FD-LOTE-ARQ-CLIENTE
+                                       TO WS-ARQ-IMP-CLIENTE
+               END-IF
+               IF FD-LOTE-IMP-VENDEDOR NOT EQUAL SPACES
+                 MOVE FD-LOTE-IMP-VENDEDOR
+                                       TO WS-LOTE-IMP-VENDEDOR
+               END-IF
+               IF FD-LOTE-ARQ-VENDEDOR NOT EQUAL SPACES
+                 MOVE FD-LOTE-ARQ-VENDEDOR
+                                       TO WS-ARQ-IMP-VENDEDOR
+               END-IF
+               IF FD-LOTE-EXEC-DISTRIB NOT EQUAL SPACES
+                 MOVE FD-LOTE-EXEC-DISTRIB
+                                       TO WS-LOTE-EXEC-DISTRIB
+               END-IF
+               IF FD-LOTE-OPERADOR     NOT EQUAL SPACES
+                 MOVE FD-LOTE-OPERADOR TO WS-OPERADOR-LOTE
+               END-IF
+               IF FD-LOTE-COD-CLIE-FILTRO
+                                       NOT EQUAL SPACES
+                 MOVE FD-LOTE-COD-CLIE-FILTRO
+                                       TO WS-LOTE-COD-CLIE-FILTRO
+               END-IF
+               IF FD-LOTE-COD-VEND-FILTRO
+                                       NOT EQUAL SPACES
+                 MOVE FD-LOTE-COD-VEND-FILTRO
+                                       TO WS-LOTE-COD-VEND-FILTRO
+               END-IF
+             END-IF
+
+             CLOSE ARQ-LOTE-CTRL
+           END-IF
+           .
+       1050-99-FIM.                    EXIT.
+
+       2000-PROCESSAR                  SECTION.
+
+           IF WS-LOTE-EXECUTA-IMP-CLIENTE
+             PERFORM 2100-IMPORTAR-CLIENTES
+           END-IF
+
+           IF WS-LOTE-EXECUTA-IMP-VENDEDOR
+             PERFORM 2200-IMPORTAR-VENDEDORES
+           END-IF
+
+           IF WS-LOTE-EXECUTA-DISTRIB
+             PERFORM 2300-EXECUTAR-DISTRIBUICAO
+           END-IF
+           .
+       2000-99-FIM.                    EXIT.
+
+       2100-IMPORTAR-CLIENTES           SECTION.
+
+           MOVE 'R'                    TO BOOKCLIE-REG-SERVICO
+           MOVE WS-ARQ-IMP-CLIENTE     TO BOOKCLIE-REG-ARQUVO
+           MOVE WS-OPERADOR-LOTE       TO BOOKCLIE-REG-OPERADOR
+
+           CALL WS-CRUDCLIE            USING WS-LINK-CRUDCLIE
+
+           DISPLAY "EXECLOTE - IMPORTACAO CLIENTES: "
+                                       BOOKCLIE-CTRL-MSG
+           .
+       2100-99-FIM.                    EXIT.
+
+       2200-IMPORTAR-VENDEDORES         SECTION.
+
+           MOVE 'R'                    TO BOOKVEND-REG-SERVICO
+           MOVE WS-ARQ-IMP-VENDEDOR    TO BOOKVEND-REG-ARQUVO
+           MOVE WS-OPERADOR-LOTE       TO BOOKVEND-REG-OPERADOR
+
+           CALL WS-CRUDVEND            USING WS-LINK-CRUDVEND
+
+           DISPLAY "EXECLOTE - IMPORTACAO VENDEDORES: "
+                                       BOOKVEND-CTRL-MSG
+           .
+       2200-99-FIM.                    EXIT.
+
+       2300-EXECUTAR-DISTRIBUICAO        SECTION.
+
+           MOVE WS-OPERADOR-LOTE       TO BOOKDSTR-REG-OPERADOR
+           MOVE WS-LOTE-COD-CLIE-FILTRO
+                                       TO BOOKDSTR-REG-COD-CLIE-FILTRO
+           MOVE WS-LOTE-COD-VEND-FILTRO
+                                       TO BOOKDSTR-REG-COD-VEND-FILTRO
+
+           CALL WS-DISTRIBU            USING WS-LINK-DISTRIBU
+
+           DISPLAY "EXECLOTE - DISTRIBUICAO: "
+                                       BOOKDSTR-CTRL-MSG
+           .
+       2300-99-FIM.                    EXIT.
+
+       3000-FINALIZAR                  SECTION.
+
+           GOBACK
+           .
+       3000-99-FIM.                    EXIT.
