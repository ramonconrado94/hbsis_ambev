@@ -0,0 +1,7 @@
+       05  BOOKEXPT-CTRL.
+           10 BOOKEXPT-CTRL-COD       PIC 9(001)          VALUE ZEROS.
+           10 BOOKEXPT-CTRL-MSG       PIC X(040)          VALUE SPACES.
+       05  BOOKEXPT-REG.
+           10 BOOKEXPT-REG-OPERADOR   PIC X(010)          VALUE SPACES.
+           10 BOOKEXPT-REG-QTD-CLIE   PIC 9(007)          VALUE ZEROS.
+           10 BOOKEXPT-REG-QTD-VEND   PIC 9(007)          VALUE ZEROS.
