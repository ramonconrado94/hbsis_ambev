@@ -0,0 +1,21 @@
+       05  BOOKCLIE-CTRL.
+           10 BOOKCLIE-CTRL-COD        PIC 9(001)          VALUE ZEROS.
+           10 BOOKCLIE-CTRL-MSG        PIC X(040)          VALUE SPACES.
+       05  BOOKCLIE-REG.
+           10 BOOKCLIE-REG-SERVICO     PIC X(001)          VALUE SPACES.
+           10 BOOKCLIE-REG-COD-CLIENTE PIC 9(007)          VALUE ZEROS.
+           10 BOOKCLIE-REG-CNPJ        PIC 9(014)          VALUE ZEROS.
+           10 BOOKCLIE-REG-FILIAL      PIC 9(004)          VALUE ZEROS.
+           10 BOOKCLIE-REG-RZ-SOCIAL   PIC X(040)          VALUE SPACES.
+           10 BOOKCLIE-REG-LATITUDE    PIC S9(003)V9(008)  VALUE ZEROS.
+           10 BOOKCLIE-REG-LONGITUDE   PIC S9(003)V9(008)  VALUE ZEROS.
+           10 BOOKCLIE-REG-COD-VENDEDOR
+                                       PIC 9(003)          VALUE ZEROS.
+           10 BOOKCLIE-REG-STATUS      PIC X(001)          VALUE 'A'.
+               88 BOOKCLIE-REG-ATIVO                       VALUE 'A'.
+               88 BOOKCLIE-REG-INATIVO                     VALUE 'I'.
+           10 BOOKCLIE-REG-TELEFONE    PIC X(015)          VALUE SPACES.
+           10 BOOKCLIE-REG-EMAIL       PIC X(040)          VALUE SPACES.
+           10 BOOKCLIE-REG-CONTATO     PIC X(040)          VALUE SPACES.
+           10 BOOKCLIE-REG-ARQUVO      PIC X(040)          VALUE SPACES.
+           10 BOOKCLIE-REG-OPERADOR    PIC X(010)          VALUE SPACES.
