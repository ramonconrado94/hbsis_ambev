@@ -0,0 +1,315 @@
+
+       IDENTIFICATION                  DIVISION.
+
+       PROGRAM-ID. RECONCIL.
+       AUTHOR.     RAMON CONRADO
+
+
+       ENVIRONMENT                     DIVISION.
+
+       CONFIGURATION                   SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+       INPUT-OUTPUT                    SECTION.
+
+       FILE-CONTROL.
+
+           SELECT ARQ-CLIENTE          ASSIGN TO DISK "CLIENTE.TXT"
+                  ORGANIZATION         IS INDEXED
+                  ACCESS MODE          IS SEQUENTIAL
+                  RECORD KEY           IS FD-CLI-COD-CLIENTE
+                  ALTERNATE RECORD KEY IS FD-CLI-CNPJ WITH DUPLICATES
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-CLIE.
+
+           SELECT ARQ-VENDEDOR         ASSIGN TO DISK "VENDEDOR.TXT"
+                  ORGANIZATION         IS INDEXED
+                  ACCESS MODE          IS DYNAMIC
+                  RECORD KEY           IS FD-VEND-COD-VENDEDOR
+                  ALTERNATE RECORD KEY IS FD-VEND-CPF
+                                       WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS FD-VEND-CNPJ
+                                       WITH DUPLICATES
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-VEND.
+
+           SELECT ARQ-RECONC           ASSIGN TO DISK "RECONCIL.RPT"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-RECONC.
+
+
+       DATA                            DIVISION.
+       FILE                            SECTION.
+
+       FD  ARQ-CLIENTE
+           LABEL RECORD                IS STANDARD.
+       01  FD-CLIENTE.
+           05 FD-CLI-COD-CLIENTE       PIC 9(007).
+           05 FD-CLI-CNPJ              PIC 9(014).
+           05 FD-CLI-FILIAL            PIC 9(004).
+           05 FD-CLI-RZ-SOCIAL         PIC X(040).
+           05 FD-CLI-LATITUDE          PIC S9(003)V9(008).
+           05 FD-CLI-LONGITUDE         PIC S9(003)V9(008).
+           05 FD-CLI-COD-VENDEDOR      PIC 9(003).
+           05 FD-CLI-STATUS            PIC X(001).
+               88 FD-CLI-ATIVO                             VALUE 'A'.
+               88 FD-CLI-INATIVO                           VALUE 'I'.
+           05 FD-CLI-TELEFONE          PIC X(015).
+           05 FD-CLI-EMAIL             PIC X(040).
+           05 FD-CLI-CONTATO           PIC X(040).
+
+       FD  ARQ-VENDEDOR
+           LABEL RECORD                IS STANDARD.
+       01  FD-VENDEDOR.
+           05 FD-VEND-COD-VENDEDOR     PIC 9(003).
+           05 FD-VEND-TIPO-DOC         PIC X(001).
+               88 FD-VEND-PESSOA-FISICA                    VALUE 'F'.
+               88 FD-VEND-PESSOA-JURIDICA                  VALUE 'J'.
+           05 FD-VEND-CPF              PIC 9(011).
+           05 FD-VEND-CNPJ             PIC 9(014).
+           05 FD-VEND-NOME             PIC X(040).
+           05 FD-VEND-LATITUDE         PIC S9(003)V9(008).
+           05 FD-VEND-LONGITUDE        PIC S9(003)V9(008).
+           05 FD-VEND-QTD-MAX-CLIENTES PIC 9(005).
+
+       FD  ARQ-RECONC
+           LABEL RECORD                IS STANDARD.
+       01  FD-RECONC.
+           05 FD-REC-LINHA             PIC X(120).
+
+       WORKING-STORAGE                 SECTION.
+
+       77  WS-FS-ARQ-CLIE              PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-VEND              PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-RECONC            PIC X(002)          VALUE SPACES.
+
+       01  WS-DETALHE.
+           05 WS-DET-TIPO              PIC X(001)          VALUE 'D'.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-DET-COD-CLIE          PIC 9(007)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-DET-RZ-SOCIAL         PIC X(040)          VALUE SPACES.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-DET-COD-VEND          PIC 9(003)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-DET-MOTIVO            PIC X(040)          VALUE SPACES.
+
+       01  WS-TRAILER.
+           05 WS-TRL-TIPO              PIC X(001)          VALUE 'T'.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-TRL-DATA              PIC 9(008)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-TRL-QTD-VERIF         PIC 9(007)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-TRL-QTD-DIVERG        PIC 9(007)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 WS-TRL-OPERADOR          PIC X(010)          VALUE SPACES.
+
+       01  WS-CONTADORES.
+           05 WS-QTD-VERIF             PIC 9(007)          VALUE ZEROS.
+           05 WS-QTD-DIVERG            PIC 9(007)          VALUE ZEROS.
+
+       LINKAGE                         SECTION.
+       01  WS-LINKAGE-AREA.
+           COPY 'BOOKRECV.CPY'.
+
+       PROCEDURE                       DIVISION USING WS-LINKAGE-AREA.
+
+
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZAR
+
+           PERFORM 2000-PROCESSAR
+
+           PERFORM 3000-FINALIZAR
+
+           .
+       0000-99-FIM.                    EXIT.
+
+       1000-INICIALIZAR                SECTION.
+
+           MOVE ZEROS                  TO WS-QTD-VERIF
+                                       WS-QTD-DIVERG
+
+           PERFORM 1110-ABRIR-ARQ-CLIENTE
+           PERFORM 1120-ABRIR-ARQ-VENDEDOR
+           PERFORM 1130-ABRIR-ARQ-RECONC
+           .
+       1000-99-FIM.                    EXIT.
+
+       1110-ABRIR-ARQ-CLIENTE          SECTION.
+
+           OPEN INPUT ARQ-CLIENTE
+
+           IF WS-FS-ARQ-CLIE           EQUAL ZEROS OR 05
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKRECV-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO CLIENTE"
+                                       TO BOOKRECV-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1110-99-FIM.                    EXIT.
+
+       1120-ABRIR-ARQ-VENDEDOR         SECTION.
+
+           OPEN INPUT ARQ-VENDEDOR
+
+           IF WS-FS-ARQ-VEND           EQUAL ZEROS OR 05
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKRECV-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO VENDEDOR"
+                                       TO BOOKRECV-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1120-99-FIM.                    EXIT.
+
+       1130-ABRIR-ARQ-RECONC           SECTION.
+
+           OPEN OUTPUT ARQ-RECONC
+
+           IF WS-FS-ARQ-RECONC         EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKRECV-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO RECONCIL"
+                                       TO BOOKRECV-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1130-99-FIM.                    EXIT.
+
+       1140-LER-ARQ-CLIENTE            SECTION.
+
+           READ ARQ-CLIENTE            INTO FD-CLIENTE
+
+           IF WS-FS-ARQ-CLIE           EQUAL ZEROS OR
+                                       EQUAL '10'
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKRECV-CTRL-COD
+             MOVE "ERRO NA LEITURA DO ARQUIVO CLIENTE"
+                                       TO BOOKRECV-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1140-99-FIM.                    EXIT.
+
+       1150-GRAVAR-DETALHE-RECONC      SECTION.
+
+           MOVE WS-DETALHE             TO FD-REC-LINHA
+           WRITE FD-RECONC             FROM FD-REC-LINHA
+
+           IF WS-FS-ARQ-RECONC         EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKRECV-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO ARQUIVO RECONCIL"
+                                       TO BOOKRECV-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1150-99-FIM.                    EXIT.
+
+       1160-GRAVAR-TRAILER-RECONC      SECTION.
+
+           MOVE WS-TRAILER             TO FD-REC-LINHA
+           WRITE FD-RECONC             FROM FD-REC-LINHA
+
+           IF WS-FS-ARQ-RECONC         EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKRECV-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO ARQUIVO RECONCIL"
+                                       TO BOOKRECV-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+
+           .
+       1160-99-FIM.                    EXIT.
+
+       1170-FECHAR-ARQUIVOS            SECTION.
+
+           CLOSE ARQ-CLIENTE
+                                       ARQ-VENDEDOR
+                                       ARQ-RECONC
+           .
+       1170-99-FIM.                    EXIT.
+
+       2000-PROCESSAR                  SECTION.
+
+           PERFORM 1140-LER-ARQ-CLIENTE
+
+           PERFORM 2100-PROCESSAR-CLIENTE
+                                       UNTIL WS-FS-ARQ-CLIE
+                                       EQUAL '10'
+
+           MOVE FUNCTION CURRENT-DATE (1:8)
+                                       TO WS-TRL-DATA
+           MOVE WS-QTD-VERIF           TO WS-TRL-QTD-VERIF
+           MOVE WS-QTD-DIVERG          TO WS-TRL-QTD-DIVERG
+           MOVE BOOKRECV-REG-OPERADOR  TO WS-TRL-OPERADOR
+           PERFORM 1160-GRAVAR-TRAILER-RECONC
+
+           MOVE WS-QTD-VERIF           TO BOOKRECV-REG-QTD-VERIF
+           MOVE WS-QTD-DIVERG          TO BOOKRECV-REG-QTD-DIVERG
+
+           MOVE ZEROS                  TO BOOKRECV-CTRL-COD
+           MOVE "RECONCILIACAO CONCLUIDA COM SUCESSO"
+                                       TO BOOKRECV-CTRL-MSG
+
+           .
+       2000-99-FIM.                    EXIT.
+
+       2100-PROCESSAR-CLIENTE          SECTION.
+
+           IF FD-CLI-ATIVO             AND
+                                       FD-CLI-COD-VENDEDOR
+                                       GREATER ZEROS
+
+             ADD 1                     TO WS-QTD-VERIF
+
+             MOVE FD-CLI-COD-VENDEDOR  TO FD-VEND-COD-VENDEDOR
+             READ ARQ-VENDEDOR         KEY IS FD-VEND-COD-VENDEDOR
+
+             IF WS-FS-ARQ-VEND         NOT EQUAL ZEROS
+               ADD 1                   TO WS-QTD-DIVERG
+
+               MOVE FD-CLI-COD-CLIENTE TO WS-DET-COD-CLIE
+               MOVE FD-CLI-RZ-SOCIAL   TO WS-DET-RZ-SOCIAL
+               MOVE FD-CLI-COD-VENDEDOR
+                                       TO WS-DET-COD-VEND
+               MOVE "VENDEDOR NAO CADASTRADO EM VENDEDOR.TXT"
+                                       TO WS-DET-MOTIVO
+
+               PERFORM 1150-GRAVAR-DETALHE-RECONC
+             END-IF
+
+           END-IF
+
+           PERFORM 1140-LER-ARQ-CLIENTE
+
+           .
+       2100-99-FIM.                    EXIT.
+
+       3000-FINALIZAR                  SECTION.
+
+           PERFORM 1170-FECHAR-ARQUIVOS
+
+           GOBACK
+
+           .
+       3000-99-FIM.                    EXIT.
