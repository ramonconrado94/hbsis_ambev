@@ -42,6 +42,9 @@
        01  WS-DIGITO1                  PIC 9(001)          VALUE ZEROS.
        01  WS-DIGITO2                  PIC 9(001)          VALUE ZEROS.
 
+       01  WS-SEQ-IGUAL                PIC X(001)          VALUE 'S'.
+           88  WS-SEQ-TODOS-IGUAIS                         VALUE 'S'.
+
        LINKAGE                         SECTION.
        01  WS-LINKAGE-AREA.
            COPY 'BOOKVRIF.CPY'.
@@ -66,13 +69,12 @@
 
        1100-CONSISTIR-DADOS-ENTRADA    SECTION.
 
-           DISPLAY  BOOKVRIF-REG-CPF
-           IF BOOKVRIF-REG-CPF         NOT EQUAL SPACES
+           IF BOOKVRIF-TIPO-CPF
              MOVE '1'                  TO WS-TIPO-VALIDACAO
-           END-IF
-
-           IF BOOKVRIF-REG-CNPJ        NOT EQUAL SPACES
-             MOVE '2'                  TO WS-TIPO-VALIDACAO
+           ELSE
+             IF BOOKVRIF-TIPO-CNPJ
+               MOVE '2'                TO WS-TIPO-VALIDACAO
+             END-IF
            END-IF
            .
        1100-99-FIM.                    EXIT.
@@ -92,64 +94,82 @@
 
        2100-VALIDAR-CPF                SECTION.
 
-           MOVE ZEROS                  TO WS-SOMA
-           MOVE 1                      TO WS-IND-1
-           MOVE 10                     TO WS-IND-2
            MOVE BOOKVRIF-REG-CPF       TO WS-CPF
 
+           MOVE 'S'                    TO WS-SEQ-IGUAL
+           MOVE 2                      TO WS-IND-1
            PERFORM                     UNTIL WS-IND-1
-                                       GREATER 9
-             COMPUTE WS-SOMA = WS-SOMA + (
-                               WS-NUM-CPF(WS-IND-1) * WS-IND-2
-                               )
-             SUBTRACT 1                FROM WS-IND-2
+                                       GREATER 11
+             IF WS-NUM-CPF(WS-IND-1)   NOT EQUAL WS-NUM-CPF(1)
+               MOVE 'N'                TO WS-SEQ-IGUAL
+             END-IF
              ADD 1                     TO WS-IND-1
            END-PERFORM
 
-           DIVIDE WS-SOMA BY 11        GIVING WS-QUOCIENTE
+           IF WS-SEQ-TODOS-IGUAIS
+             MOVE 1                    TO BOOKVRIF-CTRL-COD
+             MOVE 'CPF INVALIDO - SEQUENCIA REPETIDA'
+                                       TO BOOKVRIF-CTRL-MSG
+           ELSE
+             MOVE ZEROS                TO WS-SOMA
+             MOVE 1                    TO WS-IND-1
+             MOVE 10                   TO WS-IND-2
+
+             PERFORM                   UNTIL WS-IND-1
+                                       GREATER 9
+               COMPUTE WS-SOMA = WS-SOMA + (
+                                 WS-NUM-CPF(WS-IND-1) * WS-IND-2
+                                 )
+               SUBTRACT 1              FROM WS-IND-2
+               ADD 1                   TO WS-IND-1
+             END-PERFORM
+
+             DIVIDE WS-SOMA BY 11      GIVING WS-QUOCIENTE
                                        REMAINDER WS-RESTO
 
-           COMPUTE WS-RESTO = 11 - WS-RESTO
+             COMPUTE WS-RESTO = 11 - WS-RESTO
 
-           IF WS-RESTO                 GREATER 9
-             MOVE ZEROS                TO WS-DIGITO1
-           ELSE
-             MOVE WS-RESTO             TO WS-DIGITO1
-           END-IF
+             IF WS-RESTO               GREATER 9
+               MOVE ZEROS              TO WS-DIGITO1
+             ELSE
+               MOVE WS-RESTO           TO WS-DIGITO1
+             END-IF
 
-           MOVE ZEROS                  TO WS-SOMA
-           MOVE 1                      TO WS-IND-1
-           MOVE 11                     TO WS-IND-2
-           MOVE WS-DIGITO1             TO WS-NUM-CPF(10)
+             MOVE ZEROS                TO WS-SOMA
+             MOVE 1                    TO WS-IND-1
+             MOVE 11                   TO WS-IND-2
+             MOVE WS-DIGITO1           TO WS-NUM-CPF(10)
 
-           PERFORM                     UNTIL WS-IND-1
+             PERFORM                   UNTIL WS-IND-1
                                        GREATER 10
-             COMPUTE WS-SOMA = WS-SOMA + (
-                               WS-NUM-CPF(WS-IND-1) * WS-IND-2
-                               )
-             SUBTRACT 1                FROM WS-IND-2
-             ADD 1                     TO WS-IND-1
-           END-PERFORM
-
-           DIVIDE WS-SOMA BY 11        GIVING WS-QUOCIENTE
+               COMPUTE WS-SOMA = WS-SOMA + (
+                                 WS-NUM-CPF(WS-IND-1) * WS-IND-2
+                                 )
+               SUBTRACT 1              FROM WS-IND-2
+               ADD 1                   TO WS-IND-1
+             END-PERFORM
+
+             DIVIDE WS-SOMA BY 11      GIVING WS-QUOCIENTE
                                        REMAINDER WS-RESTO
 
-           COMPUTE WS-RESTO = 11 - WS-RESTO
+             COMPUTE WS-RESTO = 11 - WS-RESTO
 
-           IF WS-RESTO                 GREATER 9
-             MOVE ZEROS                TO WS-DIGITO2
-           ELSE
-             MOVE WS-RESTO             TO WS-DIGITO2
-           END-IF
+             IF WS-RESTO               GREATER 9
+               MOVE ZEROS              TO WS-DIGITO2
+             ELSE
+               MOVE WS-RESTO           TO WS-DIGITO2
+             END-IF
 
-           MOVE WS-DIGITO2             TO WS-NUM-CPF(11)
+             MOVE WS-DIGITO2           TO WS-NUM-CPF(11)
 
-           IF WS-CPF                   EQUAL BOOKVRIF-REG-CPF
-             MOVE ZEROS                TO BOOKVRIF-CTRL-COD
-             MOVE 'CPF VALIDO'         TO BOOKVRIF-CTRL-MSG
-           ELSE
-             MOVE 1                    TO BOOKVRIF-CTRL-COD
-             MOVE 'CPF INVALIDO'       TO BOOKVRIF-CTRL-MSG
+             IF WS-CPF                 EQUAL BOOKVRIF-REG-CPF
+               MOVE ZEROS              TO BOOKVRIF-CTRL-COD
+               MOVE 'CPF VALIDO'       TO BOOKVRIF-CTRL-MSG
+             ELSE
+               MOVE 1                  TO BOOKVRIF-CTRL-COD
+               MOVE 'CPF INVALIDO - DIGITO VERIFICADOR'
+                                       TO BOOKVRIF-CTRL-MSG
+             END-IF
            END-IF
 
            .
@@ -157,60 +177,78 @@
 
        2200-VALIDAR-CNPJ               SECTION.
 
-           MOVE ZEROS                  TO WS-SOMA
-           MOVE 1                      TO WS-IND-1
-           MOVE BOOKVRIF-REG-CPF       TO WS-CPF
+           MOVE BOOKVRIF-REG-CNPJ      TO WS-CNPJ
 
+           MOVE 'S'                    TO WS-SEQ-IGUAL
+           MOVE 2                      TO WS-IND-1
            PERFORM                     UNTIL WS-IND-1
-                                       GREATER 12
-             COMPUTE WS-SOMA = WS-SOMA + (
-                               WS-NUM-CNPJ(WS-IND-1) *
-                               WS-NUM-PESOS(WS-IND-1))
+                                       GREATER 14
+             IF WS-NUM-CNPJ(WS-IND-1)  NOT EQUAL WS-NUM-CNPJ(1)
+               MOVE 'N'                TO WS-SEQ-IGUAL
+             END-IF
              ADD 1                     TO WS-IND-1
            END-PERFORM
 
-           DIVIDE WS-SOMA BY 11        GIVING WS-QUOCIENTE
+           IF WS-SEQ-TODOS-IGUAIS
+             MOVE 1                    TO BOOKVRIF-CTRL-COD
+             MOVE 'CNPJ INVALIDO - SEQUENCIA REPETIDA'
+                                       TO BOOKVRIF-CTRL-MSG
+           ELSE
+             MOVE ZEROS                TO WS-SOMA
+             MOVE 1                    TO WS-IND-1
+
+             PERFORM                   UNTIL WS-IND-1
+                                       GREATER 12
+               COMPUTE WS-SOMA = WS-SOMA + (
+                                 WS-NUM-CNPJ(WS-IND-1) *
+                                 WS-NUM-PESOS(WS-IND-1))
+               ADD 1                   TO WS-IND-1
+             END-PERFORM
+
+             DIVIDE WS-SOMA BY 11      GIVING WS-QUOCIENTE
                                        REMAINDER WS-RESTO
 
-           COMPUTE WS-RESTO = 11 - WS-RESTO
+             COMPUTE WS-RESTO = 11 - WS-RESTO
 
-           IF WS-RESTO                 GREATER 9
-             MOVE ZEROS                TO WS-DIGITO1
-           ELSE
-             MOVE WS-RESTO             TO WS-DIGITO1
-           END-IF
+             IF WS-RESTO               GREATER 9
+               MOVE ZEROS              TO WS-DIGITO1
+             ELSE
+               MOVE WS-RESTO           TO WS-DIGITO1
+             END-IF
 
-           MOVE ZEROS                  TO WS-SOMA
-           MOVE 1                      TO WS-IND-1
-           MOVE WS-DIGITO1             TO WS-NUM-CNPJ(13)
+             MOVE ZEROS                TO WS-SOMA
+             MOVE 1                    TO WS-IND-1
+             MOVE WS-DIGITO1           TO WS-NUM-CNPJ(13)
 
-           PERFORM                     UNTIL WS-IND-1
+             PERFORM                   UNTIL WS-IND-1
                                        GREATER 13
-             COMPUTE WS-SOMA = WS-SOMA + (
-                               WS-NUM-CNPJ(WS-IND-1) *
-                               WS-NUM-PESOS(WS-IND-1))
-             ADD 1                     TO WS-IND-1
-           END-PERFORM
+               COMPUTE WS-SOMA = WS-SOMA + (
+                                 WS-NUM-CNPJ(WS-IND-1) *
+                                 WS-NUM-PESOS(WS-IND-1))
+               ADD 1                   TO WS-IND-1
+             END-PERFORM
 
-           DIVIDE WS-SOMA BY 11        GIVING WS-QUOCIENTE
+             DIVIDE WS-SOMA BY 11      GIVING WS-QUOCIENTE
                                        REMAINDER WS-RESTO
 
-           COMPUTE WS-RESTO = 11 - WS-RESTO
+             COMPUTE WS-RESTO = 11 - WS-RESTO
 
-           IF WS-RESTO                 GREATER 9
-             MOVE ZEROS                TO WS-DIGITO2
-           ELSE
-             MOVE WS-RESTO             TO WS-DIGITO2
-           END-IF
+             IF WS-RESTO               GREATER 9
+               MOVE ZEROS              TO WS-DIGITO2
+             ELSE
+               MOVE WS-RESTO           TO WS-DIGITO2
+             END-IF
 
-           MOVE WS-DIGITO2             TO WS-NUM-CNPJ(14)
+             MOVE WS-DIGITO2           TO WS-NUM-CNPJ(14)
 
-           IF WS-CPF                   EQUAL BOOKVRIF-REG-CPF
-             MOVE ZEROS                TO BOOKVRIF-CTRL-COD
-             MOVE 'CNPJ VALIDO'        TO BOOKVRIF-CTRL-MSG
-           ELSE
-             MOVE 1                    TO BOOKVRIF-CTRL-COD
-             MOVE 'CNPJ INVALIDO'      TO BOOKVRIF-CTRL-MSG
+             IF WS-CNPJ                EQUAL BOOKVRIF-REG-CNPJ
+               MOVE ZEROS              TO BOOKVRIF-CTRL-COD
+               MOVE 'CNPJ VALIDO'      TO BOOKVRIF-CTRL-MSG
+             ELSE
+               MOVE 1                  TO BOOKVRIF-CTRL-COD
+               MOVE 'CNPJ INVALIDO - DIGITO VERIFICADOR'
+                                       TO BOOKVRIF-CTRL-MSG
+             END-IF
            END-IF
            .
        2200-99-FIM.
