@@ -19,7 +19,7 @@
                   ORGANIZATION         IS INDEXED
                   ACCESS MODE          IS DYNAMIC
                   RECORD KEY           IS FD-CLI-COD-CLIENTE
-                  ALTERNATE RECORD KEY IS FD-CLI-CNPJ
+                  ALTERNATE RECORD KEY IS FD-CLI-CNPJ WITH DUPLICATES
                   LOCK MODE            IS MANUAL
                   FILE STATUS          IS WS-FS-ARQ-CLIE.
 
@@ -29,6 +29,30 @@
                   LOCK MODE            IS MANUAL
                   FILE STATUS          IS WS-FS-ARQ-IMPORTA.
 
+           SELECT ARQ-RELAT-IMPORTA    ASSIGN TO "IMPCLI.RPT"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-RELAT.
+
+           SELECT ARQ-HIST-CLIENTE     ASSIGN TO "HISTCLI.TXT"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-HIST.
+
+           SELECT ARQ-BUSCA            ASSIGN TO "BUSCACLI.RPT"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-BUSCA.
+
+           SELECT ARQ-EXCECAO          ASSIGN TO "EXCECOES.TXT"
+                  ORGANIZATION         IS LINE SEQUENTIAL
+                  ACCESS MODE          IS SEQUENTIAL
+                  LOCK MODE            IS MANUAL
+                  FILE STATUS          IS WS-FS-ARQ-EXCECAO.
+
        DATA                            DIVISION.
        FILE                            SECTION.
 
@@ -37,10 +61,17 @@
        01  FD-CLIENTE.
            05 FD-CLI-COD-CLIENTE       PIC 9(007).
            05 FD-CLI-CNPJ              PIC 9(014).
+           05 FD-CLI-FILIAL            PIC 9(004).
            05 FD-CLI-RZ-SOCIAL         PIC X(040).
            05 FD-CLI-LATITUDE          PIC S9(003)V9(008).
            05 FD-CLI-LONGITUDE         PIC S9(003)V9(008).
            05 FD-CLI-COD-VENDEDOR      PIC 9(003).
+           05 FD-CLI-STATUS            PIC X(001).
+               88 FD-CLI-ATIVO                             VALUE 'A'.
+               88 FD-CLI-INATIVO                           VALUE 'I'.
+           05 FD-CLI-TELEFONE          PIC X(015).
+           05 FD-CLI-EMAIL             PIC X(040).
+           05 FD-CLI-CONTATO           PIC X(040).
 
        FD  ARQ-IMPORTA
            LABEL RECORD                IS STANDARD.
@@ -51,15 +82,102 @@
            05 FD-IMP-LATITUDE          PIC S9(003)V9(008).
            05 FD-IMP-LONGITUDE         PIC S9(003)V9(008).
 
+       FD  ARQ-RELAT-IMPORTA
+           LABEL RECORD                IS STANDARD.
+       01  FD-RELAT-IMPORTA.
+           05 FD-REL-TIPO              PIC X(001).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-REL-COD-CLIENTE       PIC 9(007).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-REL-CNPJ              PIC 9(014).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-REL-MOTIVO            PIC X(040).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-REL-QTD-LIDOS         PIC 9(007).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-REL-QTD-GRAVADOS      PIC 9(007).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-REL-QTD-REJEITADOS    PIC 9(007).
+
+       FD  ARQ-HIST-CLIENTE
+           LABEL RECORD                IS STANDARD.
+       01  FD-HIST-CLIENTE.
+           05 FD-HIST-OPERACAO         PIC X(001).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-HIST-DATA-HORA        PIC 9(014).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-HIST-COD-CLIENTE      PIC 9(007).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-HIST-CNPJ             PIC 9(014).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-HIST-RZ-SOCIAL        PIC X(040).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-HIST-LATITUDE         PIC S9(003)V9(008).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-HIST-LONGITUDE        PIC S9(003)V9(008).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-HIST-COD-VENDEDOR     PIC 9(003).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-HIST-OPERADOR         PIC X(010).
+
+       FD  ARQ-BUSCA
+           LABEL RECORD                IS STANDARD.
+       01  FD-BUSCA.
+           05 FD-BUSCA-TIPO            PIC X(001).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-BUSCA-COD-CLIENTE     PIC 9(007).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-BUSCA-CNPJ            PIC 9(014).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-BUSCA-RZ-SOCIAL       PIC X(040).
+
+       01  FD-BUSCA-TRAILER.
+           05 FD-BUSCA-TRL-TIPO        PIC X(001).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-BUSCA-TRL-QTD         PIC 9(005).
+
+       FD  ARQ-EXCECAO
+           LABEL RECORD                IS STANDARD.
+       01  FD-EXCECAO.
+           05 FD-EXC-ORIGEM            PIC X(001).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-EXC-OPERACAO          PIC X(001).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-EXC-DATA-HORA         PIC 9(014).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-EXC-COD-REGISTRO      PIC 9(007).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-EXC-CPF               PIC 9(011).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-EXC-CNPJ              PIC 9(014).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-EXC-MOTIVO            PIC X(040).
+           05 FILLER                   PIC X(001)          VALUE ';'.
+           05 FD-EXC-OPERADOR          PIC X(010).
+
        WORKING-STORAGE                 SECTION.
 
        77  WS-FS-ARQ-CLIE              PIC X(002)          VALUE SPACES.
        77  WS-FS-ARQ-IMPORTA           PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-RELAT             PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-HIST              PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-BUSCA             PIC X(002)          VALUE SPACES.
+       77  WS-FS-ARQ-EXCECAO           PIC X(002)          VALUE SPACES.
        77  WS-VERIFICA                 PIC X(008)          VALUE
                                                            'VERIFICA'.
 
        01  WS-FIM-ARQ-IMPORTA          PIC X(001)          VALUE SPACES.
        01  WS-ENDER                    PIC X(040)          VALUE SPACES.
+       01  WS-HIST-OPERACAO            PIC X(001)          VALUE SPACES.
+
+       01  WS-BUSCA.
+           05 WS-BUSCA-TEXTO           PIC X(040)          VALUE SPACES.
+           05 WS-BUSCA-TAM             PIC 9(002)          VALUE ZEROS.
+           05 WS-BUSCA-LIMITE          PIC 9(002)          VALUE ZEROS.
+           05 WS-BUSCA-IND             PIC 9(002)          VALUE ZEROS.
+           05 WS-BUSCA-ACHOU           PIC X(001)          VALUE 'N'.
+               88 WS-BUSCA-ENCONTROU                       VALUE 'S'.
+           05 WS-BUSCA-QTD-ENCONTRADOS PIC 9(005)          VALUE ZEROS.
 
        01  WS-IMPORTACAO.
            05 WS-COD-CLIENTE           PIC 9(007)          VALUE ZEROS.
@@ -68,10 +186,19 @@
            05 WS-LAT                   PIC S9(003)V9(08)   VALUE ZEROS.
            05 WS-LONG                  PIC S9(003)V9(08)   VALUE ZEROS.
 
+       01  WS-IMP-CONTADORES.
+           05 WS-IMP-QTD-LIDOS         PIC 9(007)          VALUE ZEROS.
+           05 WS-IMP-QTD-GRAVADOS      PIC 9(007)          VALUE ZEROS.
+           05 WS-IMP-QTD-REJEITADOS    PIC 9(007)          VALUE ZEROS.
 
        01  WS-LINK-VERIFICA.
            COPY 'BOOKVRIF.CPY'.
 
+       01  WS-FILIAL-CLIENTE.
+           05 WS-FILIAL-DUP-ACHOU      PIC X(001)          VALUE 'N'.
+               88 WS-FILIAL-DUPLICADA                       VALUE 'S'.
+           05 WS-FILIAL-PROXIMA        PIC 9(004)          VALUE ZEROS.
+
 
        LINKAGE                         SECTION.
        01  WS-LINKAGE-AREA.
@@ -94,16 +221,18 @@
 
            PERFORM 1100-CONSISTIR-DADOS-ENTRADA
            PERFORM 1110-ABRIR-ARQ-CLIENTE
+           PERFORM 1184-ABRIR-ARQ-HIST-CLIENTE
+           PERFORM 1196-ABRIR-ARQ-EXCECAO
            .
        1000-99-FIM.                    EXIT.
 
        1100-CONSISTIR-DADOS-ENTRADA    SECTION.
 
            PERFORM 2600-ACESSAR-VERIFICA
-           IF BOOKVRIF-CONTROLE-COD    NOT EQUAL ZEROS
-             MOVE 1                    TO BOOKCLIE-CONTROLE-COD
-             MOVE BOOKVRIF-CONTROLE-MSG
-                                       TO BOOKCLIE-CONTROLE-MSG
+           IF BOOKVRIF-CTRL-COD        NOT EQUAL ZEROS
+             MOVE 1                    TO BOOKCLIE-CTRL-COD
+             MOVE BOOKVRIF-CTRL-MSG
+                                       TO BOOKCLIE-CTRL-MSG
            END-IF
            .
        1100-99-FIM.                    EXIT.
@@ -152,22 +281,6 @@
            .
        1130-99-FIM.                    EXIT.
 
-       1140-EXCLUIR-ARQ-CLIENTE        SECTION.
-
-           DELETE ARQ-CLIENTE
-
-           IF WS-FS-ARQ-CLIE           EQUAL ZEROS
-              CONTINUE
-           ELSE
-             MOVE 2                    TO BOOKCLIE-CTRL-COD
-             MOVE "ERRO NA EXCLUSAO DO ARQUIVO"
-                                       TO BOOKCLIE-CTRL-MSG
-             PERFORM 3000-FINALIZAR
-           END-IF
-
-           .
-       1140-99-FIM.                    EXIT.
-
        1150-FECHAR-ARQ-CLIENTE         SECTION.
 
            CLOSE ARQ-CLIENTE
@@ -186,6 +299,8 @@
 
        1160-ABRIR-ARQ-IMPORT           SECTION.
 
+           MOVE BOOKCLIE-REG-ARQUVO    TO WS-ENDER
+
            OPEN INPUT ARQ-IMPORTA
 
            IF WS-FS-ARQ-IMPORTA        EQUAL ZEROS
@@ -202,11 +317,11 @@
 
        1170-LER-ARQ-IMPORT             SECTION.
 
-           READ ARQ-CLIENTE            INTO WS-IMPORTACAO
+           READ ARQ-IMPORTA            INTO WS-IMPORTACAO
 
-           IF WS-FS-ARQ-CLIE           EQUAL ZEROS
+           IF WS-FS-ARQ-IMPORTA        EQUAL ZEROS
              CONTINUE
-           ELSE IF WS-FS-ARQ-CLIE      EQUAL '10'
+           ELSE IF WS-FS-ARQ-IMPORTA   EQUAL '10'
              MOVE 'S'                  TO WS-FIM-ARQ-IMPORTA
            ELSE
              MOVE 2                    TO BOOKCLIE-CTRL-COD
@@ -232,21 +347,302 @@
            .
        1180-99-FIM.
 
+       1181-ABRIR-ARQ-RELAT-IMPORTA    SECTION.
+
+           OPEN OUTPUT ARQ-RELAT-IMPORTA
+
+           IF WS-FS-ARQ-RELAT          EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCLIE-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO RELATORIO DE IMPORTACAO"
+                                       TO BOOKCLIE-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1181-99-FIM.
+
+       1182-GRAVAR-ARQ-RELAT-IMPORTA   SECTION.
+
+           WRITE FD-RELAT-IMPORTA
+
+           IF WS-FS-ARQ-RELAT          EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCLIE-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO RELATORIO DE IMPORTACAO"
+                                       TO BOOKCLIE-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1182-99-FIM.
+
+       1183-FECHAR-ARQ-RELAT-IMPORTA   SECTION.
+
+           CLOSE ARQ-RELAT-IMPORTA
+
+           IF WS-FS-ARQ-RELAT          EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCLIE-CTRL-COD
+             MOVE "ERRO NO FECHAMENTO DO RELATORIO DE IMPORTACAO"
+                                       TO BOOKCLIE-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1183-99-FIM.
+
+       1184-ABRIR-ARQ-HIST-CLIENTE     SECTION.
+
+           OPEN EXTEND ARQ-HIST-CLIENTE
+
+           IF WS-FS-ARQ-HIST           EQUAL ZEROS OR 05
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCLIE-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO HISTORICO DE CLIENTE"
+                                       TO BOOKCLIE-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1184-99-FIM.
+
+       1185-GRAVAR-ARQ-HIST-CLIENTE    SECTION.
+
+           WRITE FD-HIST-CLIENTE
+
+           IF WS-FS-ARQ-HIST           EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCLIE-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO HISTORICO DE CLIENTE"
+                                       TO BOOKCLIE-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1185-99-FIM.
+
+       1186-FECHAR-ARQ-HIST-CLIENTE    SECTION.
+
+           CLOSE ARQ-HIST-CLIENTE
+
+           IF WS-FS-ARQ-HIST           EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCLIE-CTRL-COD
+             MOVE "ERRO NO FECHAMENTO DO HISTORICO DE CLIENTE"
+                                       TO BOOKCLIE-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1186-99-FIM.
+
+       1187-REGISTRAR-HISTORICO        SECTION.
+
+           INITIALIZE                  FD-HIST-CLIENTE
+           MOVE WS-HIST-OPERACAO       TO FD-HIST-OPERACAO
+           MOVE FUNCTION CURRENT-DATE (1:14)
+                                       TO FD-HIST-DATA-HORA
+           MOVE FD-CLI-COD-CLIENTE     TO FD-HIST-COD-CLIENTE
+           MOVE FD-CLI-CNPJ            TO FD-HIST-CNPJ
+           MOVE FD-CLI-RZ-SOCIAL       TO FD-HIST-RZ-SOCIAL
+           MOVE FD-CLI-LATITUDE        TO FD-HIST-LATITUDE
+           MOVE FD-CLI-LONGITUDE       TO FD-HIST-LONGITUDE
+           MOVE FD-CLI-COD-VENDEDOR    TO FD-HIST-COD-VENDEDOR
+           MOVE BOOKCLIE-REG-OPERADOR  TO FD-HIST-OPERADOR
+           PERFORM 1185-GRAVAR-ARQ-HIST-CLIENTE
+           .
+       1187-99-FIM.
+
+       1190-ABRIR-ARQ-BUSCA            SECTION.
+
+           OPEN OUTPUT ARQ-BUSCA
+
+           IF WS-FS-ARQ-BUSCA          EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCLIE-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO DE BUSCA"
+                                       TO BOOKCLIE-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1190-99-FIM.                    EXIT.
+
+       1191-GRAVAR-ARQ-BUSCA           SECTION.
+
+           WRITE FD-BUSCA
+
+           IF WS-FS-ARQ-BUSCA          EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCLIE-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO ARQUIVO DE BUSCA"
+                                       TO BOOKCLIE-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1191-99-FIM.                    EXIT.
+
+       1192-GRAVAR-TRAILER-BUSCA       SECTION.
+
+           WRITE FD-BUSCA-TRAILER
+
+           IF WS-FS-ARQ-BUSCA          EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCLIE-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO ARQUIVO DE BUSCA"
+                                       TO BOOKCLIE-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1192-99-FIM.                    EXIT.
+
+       1193-FECHAR-ARQ-BUSCA           SECTION.
+
+           CLOSE ARQ-BUSCA
+
+           IF WS-FS-ARQ-BUSCA          EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCLIE-CTRL-COD
+             MOVE "ERRO NO FECHAMENTO DO ARQUIVO DE BUSCA"
+                                       TO BOOKCLIE-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1193-99-FIM.                    EXIT.
+
+       1195-VERIFICAR-FILIAL-CLIENTE   SECTION.
+
+           MOVE 'N'                    TO WS-FILIAL-DUP-ACHOU
+           MOVE 1                      TO WS-FILIAL-PROXIMA
+
+           MOVE BOOKCLIE-REG-CNPJ      TO FD-CLI-CNPJ
+           START ARQ-CLIENTE           KEY IS EQUAL FD-CLI-CNPJ
+
+           IF WS-FS-ARQ-CLIE           EQUAL ZEROS
+             READ ARQ-CLIENTE          NEXT RECORD INTO FD-CLIENTE
+             PERFORM UNTIL WS-FS-ARQ-CLIE
+                                       NOT EQUAL ZEROS OR
+                                       FD-CLI-CNPJ
+                                       NOT EQUAL BOOKCLIE-REG-CNPJ
+               IF FD-CLI-LATITUDE      EQUAL BOOKCLIE-REG-LATITUDE AND
+                                       FD-CLI-LONGITUDE
+                                       EQUAL BOOKCLIE-REG-LONGITUDE
+                 MOVE 'S'              TO WS-FILIAL-DUP-ACHOU
+               END-IF
+               IF FD-CLI-FILIAL        GREATER OR EQUAL
+                                       WS-FILIAL-PROXIMA
+                 COMPUTE WS-FILIAL-PROXIMA = FD-CLI-FILIAL + 1
+               END-IF
+               READ ARQ-CLIENTE        NEXT RECORD INTO FD-CLIENTE
+             END-PERFORM
+           END-IF
+
+           .
+       1195-99-FIM.                    EXIT.
+
+       1196-ABRIR-ARQ-EXCECAO          SECTION.
+
+           OPEN EXTEND ARQ-EXCECAO
+
+           IF WS-FS-ARQ-EXCECAO        EQUAL ZEROS OR 05
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCLIE-CTRL-COD
+             MOVE "ERRO NA ABERTURA DO ARQUIVO DE EXCECOES"
+                                       TO BOOKCLIE-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1196-99-FIM.                    EXIT.
+
+       1197-GRAVAR-ARQ-EXCECAO         SECTION.
+
+           WRITE FD-EXCECAO
+
+           IF WS-FS-ARQ-EXCECAO        EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCLIE-CTRL-COD
+             MOVE "ERRO NA GRAVACAO DO ARQUIVO DE EXCECOES"
+                                       TO BOOKCLIE-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1197-99-FIM.                    EXIT.
+
+       1198-FECHAR-ARQ-EXCECAO         SECTION.
+
+           CLOSE ARQ-EXCECAO
+
+           IF WS-FS-ARQ-EXCECAO        EQUAL ZEROS
+             CONTINUE
+           ELSE
+             MOVE 2                    TO BOOKCLIE-CTRL-COD
+             MOVE "ERRO NO FECHAMENTO DO ARQUIVO DE EXCECOES"
+                                       TO BOOKCLIE-CTRL-MSG
+             PERFORM 3000-FINALIZAR
+           END-IF
+           .
+       1198-99-FIM.                    EXIT.
+
+       1199-REGISTRAR-EXCECAO          SECTION.
+
+           INITIALIZE                  FD-EXCECAO
+           MOVE 'C'                    TO FD-EXC-ORIGEM
+           MOVE BOOKCLIE-REG-SERVICO   TO FD-EXC-OPERACAO
+           MOVE FUNCTION CURRENT-DATE (1:14)
+                                       TO FD-EXC-DATA-HORA
+           MOVE BOOKCLIE-REG-COD-CLIENTE
+                                       TO FD-EXC-COD-REGISTRO
+           MOVE BOOKCLIE-REG-CNPJ      TO FD-EXC-CNPJ
+           MOVE BOOKCLIE-CTRL-MSG      TO FD-EXC-MOTIVO
+           MOVE BOOKCLIE-REG-OPERADOR  TO FD-EXC-OPERADOR
+           PERFORM 1197-GRAVAR-ARQ-EXCECAO
+           .
+       1199-99-FIM.                    EXIT.
+
        2000-PROCESSAR                  SECTION.
 
            EVALUATE BOOKCLIE-REG-SERVICO
              WHEN 'I'
-               PERFORM 2100-INCLUIR
+               IF BOOKCLIE-CTRL-COD     NOT EQUAL ZEROS
+                 PERFORM 1199-REGISTRAR-EXCECAO
+               ELSE
+                 PERFORM 2100-INCLUIR
+                 IF BOOKCLIE-CTRL-COD   EQUAL 1
+                   PERFORM 1199-REGISTRAR-EXCECAO
+                 END-IF
+               END-IF
              WHEN 'A'
-               PERFORM 2200-ALTERAR
+               IF BOOKCLIE-CTRL-COD     NOT EQUAL ZEROS
+                 PERFORM 1199-REGISTRAR-EXCECAO
+               ELSE
+                 PERFORM 2200-ALTERAR
+                 IF BOOKCLIE-CTRL-COD   EQUAL 1
+                   PERFORM 1199-REGISTRAR-EXCECAO
+                 END-IF
+               END-IF
              WHEN 'E'
                PERFORM 2300-EXCLUIR
+               IF BOOKCLIE-CTRL-COD     EQUAL 1
+                 PERFORM 1199-REGISTRAR-EXCECAO
+               END-IF
              WHEN 'R'
                PERFORM 1160-ABRIR-ARQ-IMPORT
+               PERFORM 1181-ABRIR-ARQ-RELAT-IMPORTA
                PERFORM 2400-IMPORTAR
+               PERFORM 1183-FECHAR-ARQ-RELAT-IMPORTA
                PERFORM 1180-FECHAR-ARQ-IMPORT
              WHEN 'P'
                PERFORM 2500-PESQUISAR
+             WHEN 'B'
+               PERFORM 1190-ABRIR-ARQ-BUSCA
+               PERFORM 2510-BUSCAR
+               PERFORM 1193-FECHAR-ARQ-BUSCA
              WHEN OTHER
                MOVE 1                  TO BOOKCLIE-CTRL-COD
                MOVE "OPCAO INVALIDA"
@@ -267,25 +663,33 @@
              MOVE "CLIENTE JA CADASTRADO"
                                        TO BOOKCLIE-CTRL-MSG
            ELSE
-             MOVE BOOKCLIE-REG-CNPJ    TO FD-CLI-CNPJ
-             READ ARQ-CLIENTE          RECORD INTO FD-CLIENTE
-                                       KEY IS FD-CLI-CNPJ
-             IF WS-FS-ARQ-CLIE         EQUAL ZEROS
+             PERFORM 1195-VERIFICAR-FILIAL-CLIENTE
+             IF WS-FILIAL-DUPLICADA
                MOVE 1                  TO BOOKCLIE-CTRL-COD
-               MOVE "CLIENTE JA CADASTRADO"
+               MOVE "CLIENTE JA CADASTRADO NESTE ENDERECO"
                                        TO BOOKCLIE-CTRL-MSG
              ELSE
                MOVE BOOKCLIE-REG-COD-CLIENTE
                                        TO FD-CLI-COD-CLIENTE
                MOVE BOOKCLIE-REG-CNPJ
                                        TO FD-CLI-CNPJ
+               MOVE WS-FILIAL-PROXIMA  TO FD-CLI-FILIAL
                MOVE BOOKCLIE-REG-RZ-SOCIAL
                                        TO FD-CLI-RZ-SOCIAL
                MOVE BOOKCLIE-REG-LATITUDE
                                        TO FD-CLI-LATITUDE
                MOVE BOOKCLIE-REG-LONGITUDE
                                        TO FD-CLI-LONGITUDE
+               MOVE BOOKCLIE-REG-COD-VENDEDOR
+                                       TO FD-CLI-COD-VENDEDOR
+               MOVE BOOKCLIE-REG-TELEFONE
+                                       TO FD-CLI-TELEFONE
+               MOVE BOOKCLIE-REG-EMAIL TO FD-CLI-EMAIL
+               MOVE BOOKCLIE-REG-CONTATO
+                                       TO FD-CLI-CONTATO
+               SET  FD-CLI-ATIVO       TO TRUE
                PERFORM 1120-GRAVAR-ARQ-CLIENTE
+               MOVE WS-FILIAL-PROXIMA  TO BOOKCLIE-REG-FILIAL
                MOVE ZEROS              TO BOOKCLIE-CTRL-COD
                MOVE "CLIENTE CADASTRADO COM SUCESSO"
                                        TO BOOKCLIE-CTRL-MSG
@@ -297,10 +701,13 @@
        2200-ALTERAR                  SECTION.
 
            MOVE BOOKCLIE-REG-COD-CLIENTE
-                                       TO FD-IMP-COD-CLIENTE
+                                       TO FD-CLI-COD-CLIENTE
            READ ARQ-CLIENTE            RECORD INTO FD-CLIENTE
                                        KEY IS FD-CLI-COD-CLIENTE
            IF WS-FS-ARQ-CLIE           EQUAL ZEROS
+             MOVE 'A'                  TO WS-HIST-OPERACAO
+             PERFORM 1187-REGISTRAR-HISTORICO
+
              MOVE BOOKCLIE-REG-COD-CLIENTE
                                        TO FD-CLI-COD-CLIENTE
              MOVE BOOKCLIE-REG-CNPJ
@@ -311,10 +718,20 @@
                                        TO FD-CLI-LATITUDE
              MOVE BOOKCLIE-REG-LONGITUDE
                                        TO FD-CLI-LONGITUDE
+             MOVE BOOKCLIE-REG-COD-VENDEDOR
+                                       TO FD-CLI-COD-VENDEDOR
+             MOVE BOOKCLIE-REG-TELEFONE
+                                       TO FD-CLI-TELEFONE
+             MOVE BOOKCLIE-REG-EMAIL   TO FD-CLI-EMAIL
+             MOVE BOOKCLIE-REG-CONTATO TO FD-CLI-CONTATO
              PERFORM 1130-REGRAVAR-ARQ-CLIENTE
              MOVE ZEROS                TO BOOKCLIE-CTRL-COD
              MOVE "CLIENTE CADASTRADO COM SUCESSO"
                                        TO BOOKCLIE-CTRL-MSG
+           ELSE
+             MOVE 1                    TO BOOKCLIE-CTRL-COD
+             MOVE "CLIENTE NAO ENCONTRADO"
+                                       TO BOOKCLIE-CTRL-MSG
            END-IF
            .
        2200-99-FIM.                    EXIT.
@@ -322,46 +739,97 @@
        2300-EXCLUIR                  SECTION.
 
            MOVE BOOKCLIE-REG-COD-CLIENTE
-                                       TO FD-IMP-COD-CLIENTE
+                                       TO FD-CLI-COD-CLIENTE
            READ ARQ-CLIENTE            RECORD INTO FD-CLIENTE
                                        KEY IS FD-CLI-COD-CLIENTE
            IF WS-FS-ARQ-CLIE           EQUAL ZEROS
-             PERFORM 1140-EXCLUIR-ARQ-CLIENTE
+             MOVE 'E'                  TO WS-HIST-OPERACAO
+             PERFORM 1187-REGISTRAR-HISTORICO
+
+             SET  FD-CLI-INATIVO       TO TRUE
+             PERFORM 1130-REGRAVAR-ARQ-CLIENTE
              MOVE ZEROS                TO BOOKCLIE-CTRL-COD
              MOVE "CLIENTE EXCLUIDO COM SUCESSO"
                                        TO BOOKCLIE-CTRL-MSG
+           ELSE
+             MOVE 1                    TO BOOKCLIE-CTRL-COD
+             MOVE "CLIENTE NAO ENCONTRADO"
+                                       TO BOOKCLIE-CTRL-MSG
            END-IF
            .
        2300-99-FIM.                    EXIT.
 
        2400-IMPORTAR                   SECTION.
 
-           MOVE BOOKCLIE-REG-ARQUVO    TO WS-ENDER
+           MOVE ZEROS                  TO WS-IMP-QTD-LIDOS
+                                       WS-IMP-QTD-GRAVADOS
+                                       WS-IMP-QTD-REJEITADOS
 
            PERFORM                     UNTIL WS-FIM-ARQ-IMPORTA
                                        EQUAL 'S'
              INITIALIZE                WS-IMPORTACAO
              PERFORM 1170-LER-ARQ-IMPORT
 
-             MOVE WS-COD-CLIENTE       TO FD-CLI-COD-CLIENTE
-             MOVE WS-CNPJ              TO FD-CLI-CNPJ
-             MOVE WS-RAZAO-SOCIAL      TO FD-CLI-RZ-SOCIAL
-             MOVE WS-LAT          TO FD-CLI-LATITUDE
-             MOVE WS-LONG         TO FD-CLI-LONGITUDE
-
-             PERFORM 1120-GRAVAR-ARQ-CLIENTE
+             IF WS-FIM-ARQ-IMPORTA     NOT EQUAL 'S'
+               ADD 1                   TO WS-IMP-QTD-LIDOS
+               MOVE WS-CNPJ            TO BOOKCLIE-REG-CNPJ
+               MOVE WS-LAT             TO BOOKCLIE-REG-LATITUDE
+               MOVE WS-LONG            TO BOOKCLIE-REG-LONGITUDE
+               PERFORM 2600-ACESSAR-VERIFICA
+               IF BOOKVRIF-CTRL-COD    NOT EQUAL ZEROS
+                 ADD 1                 TO WS-IMP-QTD-REJEITADOS
+                 INITIALIZE            FD-RELAT-IMPORTA
+                 MOVE 'D'              TO FD-REL-TIPO
+                 MOVE WS-COD-CLIENTE   TO FD-REL-COD-CLIENTE
+                 MOVE WS-CNPJ          TO FD-REL-CNPJ
+                 MOVE BOOKVRIF-CTRL-MSG
+                                       TO FD-REL-MOTIVO
+                 PERFORM 1182-GRAVAR-ARQ-RELAT-IMPORTA
+               ELSE
+                 PERFORM 1195-VERIFICAR-FILIAL-CLIENTE
+                 MOVE WS-COD-CLIENTE   TO FD-CLI-COD-CLIENTE
+                 MOVE WS-CNPJ          TO FD-CLI-CNPJ
+                 MOVE WS-FILIAL-PROXIMA
+                                       TO FD-CLI-FILIAL
+                 MOVE WS-RAZAO-SOCIAL  TO FD-CLI-RZ-SOCIAL
+                 MOVE WS-LAT           TO FD-CLI-LATITUDE
+                 MOVE WS-LONG          TO FD-CLI-LONGITUDE
+                 MOVE ZEROS            TO FD-CLI-COD-VENDEDOR
+                 MOVE SPACES           TO FD-CLI-TELEFONE
+                                       FD-CLI-EMAIL
+                                       FD-CLI-CONTATO
+                 SET  FD-CLI-ATIVO     TO TRUE
+                 PERFORM 1120-GRAVAR-ARQ-CLIENTE
+                 ADD 1                 TO WS-IMP-QTD-GRAVADOS
+               END-IF
+             END-IF
            END-PERFORM
 
+           INITIALIZE                  FD-RELAT-IMPORTA
+           MOVE 'T'                    TO FD-REL-TIPO
+           MOVE WS-IMP-QTD-LIDOS       TO FD-REL-QTD-LIDOS
+           MOVE WS-IMP-QTD-GRAVADOS    TO FD-REL-QTD-GRAVADOS
+           MOVE WS-IMP-QTD-REJEITADOS  TO FD-REL-QTD-REJEITADOS
+           PERFORM 1182-GRAVAR-ARQ-RELAT-IMPORTA
+
            MOVE ZEROS                  TO BOOKCLIE-CTRL-COD
-           MOVE "ARQUIVO IMPORTADO COM SUCESSO"
+           IF WS-IMP-QTD-REJEITADOS    GREATER ZEROS
+             STRING "IMPORTADO COM " DELIMITED BY SIZE
+                    WS-IMP-QTD-REJEITADOS DELIMITED BY SIZE
+                    " REJEITADO(S), VER IMPCLI.RPT"
+                                       DELIMITED BY SIZE
+                                       INTO BOOKCLIE-CTRL-MSG
+           ELSE
+             MOVE "ARQUIVO IMPORTADO COM SUCESSO"
                                        TO BOOKCLIE-CTRL-MSG
+           END-IF
            .
        2400-99-FIM.                    EXIT.
 
        2500-PESQUISAR                     SECTION.
 
            MOVE BOOKCLIE-REG-COD-CLIENTE
-                                       TO FD-IMP-COD-CLIENTE
+                                       TO FD-CLI-COD-CLIENTE
            READ ARQ-CLIENTE            RECORD INTO FD-CLIENTE
                                        KEY IS FD-CLI-COD-CLIENTE
 
@@ -369,9 +837,14 @@
              MOVE ZEROS                TO BOOKCLIE-CTRL-COD
              MOVE FD-CLI-COD-CLIENTE   TO BOOKCLIE-REG-COD-CLIENTE
              MOVE FD-CLI-CNPJ          TO BOOKCLIE-REG-CNPJ
+             MOVE FD-CLI-FILIAL        TO BOOKCLIE-REG-FILIAL
              MOVE FD-CLI-RZ-SOCIAL     TO BOOKCLIE-REG-RZ-SOCIAL
              MOVE FD-CLI-LATITUDE      TO BOOKCLIE-REG-LATITUDE
              MOVE FD-CLI-LONGITUDE     TO BOOKCLIE-REG-LONGITUDE
+             MOVE FD-CLI-COD-VENDEDOR  TO BOOKCLIE-REG-COD-VENDEDOR
+             MOVE FD-CLI-TELEFONE      TO BOOKCLIE-REG-TELEFONE
+             MOVE FD-CLI-EMAIL         TO BOOKCLIE-REG-EMAIL
+             MOVE FD-CLI-CONTATO       TO BOOKCLIE-REG-CONTATO
            ELSE
              MOVE 3                    TO BOOKCLIE-CTRL-COD
              MOVE 'CLIENTE NAO ENCONTRADO'
@@ -380,9 +853,66 @@
            .
        2500-99-FIM.                    EXIT.
 
+       2510-BUSCAR                     SECTION.
+
+           MOVE ZEROS                  TO WS-BUSCA-QTD-ENCONTRADOS
+           MOVE FUNCTION TRIM (BOOKCLIE-REG-RZ-SOCIAL)
+                                       TO WS-BUSCA-TEXTO
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (BOOKCLIE-REG-RZ-SOCIAL))
+                                       TO WS-BUSCA-TAM
+           COMPUTE WS-BUSCA-LIMITE    = 41 - WS-BUSCA-TAM
+
+           READ ARQ-CLIENTE            NEXT RECORD
+           PERFORM UNTIL WS-FS-ARQ-CLIE EQUAL '10'
+             PERFORM 2515-COMPARAR-NOME-CLIENTE
+             IF WS-BUSCA-ENCONTROU     AND FD-CLI-ATIVO
+               MOVE 'D'                TO FD-BUSCA-TIPO
+               MOVE FD-CLI-COD-CLIENTE TO FD-BUSCA-COD-CLIENTE
+               MOVE FD-CLI-CNPJ        TO FD-BUSCA-CNPJ
+               MOVE FD-CLI-RZ-SOCIAL   TO FD-BUSCA-RZ-SOCIAL
+               PERFORM 1191-GRAVAR-ARQ-BUSCA
+               ADD 1                   TO WS-BUSCA-QTD-ENCONTRADOS
+             END-IF
+             READ ARQ-CLIENTE          NEXT RECORD
+           END-PERFORM
+
+           MOVE 'T'                    TO FD-BUSCA-TRL-TIPO
+           MOVE WS-BUSCA-QTD-ENCONTRADOS
+                                       TO FD-BUSCA-TRL-QTD
+           PERFORM 1192-GRAVAR-TRAILER-BUSCA
+
+           IF WS-BUSCA-QTD-ENCONTRADOS EQUAL ZEROS
+             MOVE 3                    TO BOOKCLIE-CTRL-COD
+             MOVE 'NENHUM CLIENTE ENCONTRADO'
+                                       TO BOOKCLIE-CTRL-MSG
+           ELSE
+             MOVE ZEROS                TO BOOKCLIE-CTRL-COD
+             MOVE 'BUSCA CONCLUIDA - VER BUSCACLI.RPT'
+                                       TO BOOKCLIE-CTRL-MSG
+           END-IF
+           .
+       2510-99-FIM.                    EXIT.
+
+       2515-COMPARAR-NOME-CLIENTE      SECTION.
+
+           MOVE 'N'                    TO WS-BUSCA-ACHOU
+           IF WS-BUSCA-TAM             GREATER THAN ZEROS
+             PERFORM VARYING WS-BUSCA-IND FROM 1 BY 1
+                     UNTIL WS-BUSCA-IND GREATER THAN WS-BUSCA-LIMITE
+                     OR WS-BUSCA-ENCONTROU
+               IF FD-CLI-RZ-SOCIAL (WS-BUSCA-IND : WS-BUSCA-TAM)
+                    EQUAL WS-BUSCA-TEXTO (1 : WS-BUSCA-TAM)
+                 MOVE 'S'              TO WS-BUSCA-ACHOU
+               END-IF
+             END-PERFORM
+           END-IF
+           .
+       2515-99-FIM.                    EXIT.
+
        2600-ACESSAR-VERIFICA           SECTION.
            INITIALIZE                  WS-LINK-VERIFICA
 
+           SET  BOOKVRIF-TIPO-CNPJ     TO TRUE
            MOVE BOOKCLIE-REG-CNPJ      TO BOOKVRIF-REG-CNPJ
 
            CALL WS-VERIFICA            USING WS-LINK-VERIFICA
@@ -393,6 +923,8 @@
        3000-FINALIZAR                  SECTION.
 
            PERFORM 1150-FECHAR-ARQ-CLIENTE
+           PERFORM 1186-FECHAR-ARQ-HIST-CLIENTE
+           PERFORM 1198-FECHAR-ARQ-EXCECAO
            GOBACK
 
            .
