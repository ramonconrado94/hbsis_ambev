@@ -4,8 +4,15 @@
        05  BOOKVEND-REG.
            10 BOOKVEND-REG-SERVICO     PIC X(001)          VALUE SPACES.
            10 BOOKVEND-REG-COD-VEND    PIC 9(003)          VALUE ZEROS.
+           10 BOOKVEND-REG-TIPO-DOC    PIC X(001)          VALUE 'F'.
+               88 BOOKVEND-REG-PESSOA-FISICA                VALUE 'F'.
+               88 BOOKVEND-REG-PESSOA-JURIDICA               VALUE 'J'.
            10 BOOKVEND-REG-CPF         PIC 9(011)          VALUE ZEROS.
+           10 BOOKVEND-REG-CNPJ        PIC 9(014)          VALUE ZEROS.
            10 BOOKVEND-REG-NOME        PIC X(040)          VALUE SPACES.
            10 BOOKVEND-REG-LATITUDE    PIC S9(003)V9(008)  VALUE ZEROS.
            10 BOOKVEND-REG-LONGITUDE   PIC S9(003)V9(008)  VALUE ZEROS.
-           10 BOOKVEND-REG-ARQUVO      PIC X(040)          VALUE SPACES.
\ No newline at end of file
+           10 BOOKVEND-REG-QTD-MAX-CLIENTES
+                                       PIC 9(005)          VALUE ZEROS.
+           10 BOOKVEND-REG-ARQUVO      PIC X(040)          VALUE SPACES.
+           10 BOOKVEND-REG-OPERADOR    PIC X(010)          VALUE SPACES.
