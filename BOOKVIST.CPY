@@ -0,0 +1,16 @@
+       05  BOOKVIST-CTRL.
+           10 BOOKVIST-CTRL-COD       PIC 9(001)          VALUE ZEROS.
+           10 BOOKVIST-CTRL-MSG       PIC X(040)          VALUE SPACES.
+       05  BOOKVIST-REG.
+           10 BOOKVIST-REG-SERVICO    PIC X(001)          VALUE SPACES.
+           10 BOOKVIST-REG-COD-VEND   PIC 9(003)          VALUE ZEROS.
+           10 BOOKVIST-REG-COD-CLIENTE
+                                       PIC 9(007)          VALUE ZEROS.
+           10 BOOKVIST-REG-DATA-VISITA
+                                       PIC 9(008)          VALUE ZEROS.
+           10 BOOKVIST-REG-RESULTADO  PIC X(001)          VALUE SPACES.
+               88 BOOKVIST-REG-REALIZADA                   VALUE 'R'.
+               88 BOOKVIST-REG-SEM-CONTATO                 VALUE 'S'.
+               88 BOOKVIST-REG-CANCELADA                   VALUE 'C'.
+           10 BOOKVIST-REG-OBSERVACAO PIC X(040)          VALUE SPACES.
+           10 BOOKVIST-REG-OPERADOR   PIC X(010)          VALUE SPACES.
