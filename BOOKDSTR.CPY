@@ -0,0 +1,9 @@
+       05  BOOKDSTR-CTRL.
+           10 BOOKDSTR-CTRL-COD        PIC 9(001)          VALUE ZEROS.
+           10 BOOKDSTR-CTRL-MSG        PIC X(040)          VALUE SPACES.
+       05  BOOKDSTR-REG.
+           10 BOOKDSTR-REG-OPERADOR    PIC X(010)          VALUE SPACES.
+           10 BOOKDSTR-REG-COD-CLIE-FILTRO
+                                       PIC 9(007)          VALUE ZEROS.
+           10 BOOKDSTR-REG-COD-VEND-FILTRO
+                                       PIC 9(003)          VALUE ZEROS.
